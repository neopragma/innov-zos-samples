@@ -0,0 +1,284 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEAMROST.
+      *
+      * CICS COBOL online roster inquiry
+      * Pseudoconversational design with containers and channels
+      * Browses the players on a team, one at a time, using PF7/PF8
+      * against a DB2 scrollable cursor (same fetch positions as the
+      * batch SCROLLCSR demo) so the row a user is looking at survives
+      * across screens.
+      *
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  Ws-Container-Names.
+           05  Ws-Data-Container          PIC X(16) VALUE 'ROSTER-DATA'.
+           05  Ws-State-Container         PIC X(16) VALUE 'PROGRAM-STATE'.
+
+       01  Ws-Channel-Name          PIC X(16) VALUE 'ROSTER-CHANNEL'.
+
+       01  Ws-Roster-Record.
+           05  Ws-Team-Name               PIC X(60).
+           05  Ws-Player-Name             PIC X(60).
+
+       01  Ws-Program-State.
+           05  Ws-Row-Number              PIC S9(04) COMP VALUE 1.
+
+       01  Ws-Response-Codes.
+           05  Ws-Response                PIC S9(8) COMP.
+           05  Ws-Response2               PIC S9(8) COMP.
+
+       01  Ws-Work-Fields.
+           05  Ws-Message-Text            PIC X(78) VALUE SPACES.
+           05  Ws-Roster-Count            PIC 9(05) VALUE ZERO.
+           05  Ws-Container-Length        PIC S9(8) COMP VALUE ZERO.
+           05  Ws-Input-Key               PIC X(60) VALUE SPACES.
+       01  Ws-Abend-Message               PIC X(60) VALUE
+           'Transaction ended abnormally - please re-enter'.
+
+       01  Ws-Sql-Variables.
+           05  Ws-Sql-Team-Name           PIC X(100).
+           05  Ws-Sql-Player-Name         PIC X(100).
+           05  Ws-Sql-Row-Number          PIC S9(04) COMP.
+           05  Ws-Sql-Roster-Count        PIC S9(05) COMP.
+
+           COPY CRUDM.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+       0100-Main-Processing.
+           EXEC CICS HANDLE ABEND
+               LABEL(9500-Abend-Handler)
+           END-EXEC
+           PERFORM 7100-Retrieve-Containers
+           PERFORM 1100-Process-User-Action
+           PERFORM 7200-Store-Containers
+           PERFORM 9100-Return-To-Cics
+           .
+
+       1100-Process-User-Action.
+           EVALUATE EIBAID
+               WHEN DFHPF1
+                   PERFORM 2100-Display-Help
+               WHEN DFHPF7
+                   PERFORM 2500-Browse-Previous
+               WHEN DFHPF8
+                   PERFORM 2600-Browse-Next
+               WHEN DFHPF3
+                   PERFORM 9200-Exit-Program
+               WHEN DFHPF12
+                   PERFORM 9200-Exit-Program
+               WHEN DFHENTER
+                   PERFORM 3100-Process-Enter-Key
+               WHEN OTHER
+                   PERFORM 3200-Invalid-Key
+           END-EVALUATE
+           .
+
+       2100-Display-Help.
+           MOVE SPACES TO Ws-Message-Text
+           STRING 'PF1=Help PF7=Previous PF8=Next PF12=Exit'
+                  DELIMITED BY SIZE INTO Ws-Message-Text
+           END-STRING
+           PERFORM 5100-Send-Map
+           .
+
+       2500-Browse-Previous.
+           IF Ws-Row-Number > 1
+               SUBTRACT 1 FROM Ws-Row-Number
+               PERFORM 6000-Fetch-Row
+               IF Ws-Response = DFHRESP(NORMAL)
+                   MOVE 'Previous player displayed' TO Ws-Message-Text
+               ELSE
+                   ADD 1 TO Ws-Row-Number
+                   MOVE 'No previous player found' TO Ws-Message-Text
+               END-IF
+           ELSE
+               MOVE 'Already at the first player' TO Ws-Message-Text
+           END-IF
+           PERFORM 5100-Send-Map
+           .
+
+       2600-Browse-Next.
+           ADD 1 TO Ws-Row-Number
+           PERFORM 6000-Fetch-Row
+           IF Ws-Response = DFHRESP(NORMAL)
+               MOVE 'Next player displayed' TO Ws-Message-Text
+           ELSE
+               SUBTRACT 1 FROM Ws-Row-Number
+               MOVE 'No more players on this team' TO Ws-Message-Text
+           END-IF
+           PERFORM 5100-Send-Map
+           .
+
+       3100-Process-Enter-Key.
+           IF Ws-Input-Key NOT = SPACES
+               MOVE Ws-Input-Key TO Ws-Team-Name
+               MOVE 1 TO Ws-Row-Number
+               PERFORM 6100-Count-Roster
+               IF Ws-Roster-Count > ZERO
+                   PERFORM 6000-Fetch-Row
+                   IF Ws-Response = DFHRESP(NORMAL)
+                       MOVE 'Roster loaded' TO Ws-Message-Text
+                   ELSE
+                       MOVE 'Error reading roster' TO Ws-Message-Text
+                   END-IF
+               ELSE
+                   MOVE SPACES TO Ws-Player-Name
+                   STRING 'There is no team named ' DELIMITED BY SIZE
+                          Ws-Team-Name DELIMITED BY SIZE
+                          INTO Ws-Message-Text
+                   END-STRING
+               END-IF
+           ELSE
+               MOVE 'Enter team name and press Enter' TO Ws-Message-Text
+           END-IF
+           PERFORM 5100-Send-Map
+           .
+
+       3200-Invalid-Key.
+           MOVE 'Invalid key pressed - use PF1 for help'
+               TO Ws-Message-Text
+           PERFORM 5100-Send-Map
+           .
+
+       5100-Send-Map.
+           MOVE LOW-VALUES TO Crudmo
+           MOVE Ws-Team-Name TO Keyo
+           MOVE Ws-Player-Name TO Nameo
+           MOVE Ws-Message-Text TO Msgo
+           MOVE Ws-Roster-Count TO Counto
+
+           EXEC CICS SEND MAP('CRUDM')
+                MAPSET('CRUDMS')
+                ERASE
+                FREEKB
+           END-EXEC
+           .
+
+       6000-Fetch-Row.
+           MOVE Ws-Team-Name TO Ws-Sql-Team-Name
+           MOVE Ws-Row-Number TO Ws-Sql-Row-Number
+
+           EXEC SQL
+               DECLARE ROSTER_CUR SCROLL CURSOR FOR
+                   SELECT P.PLAYER_NAME
+                       FROM LABSCHEMA.TEAMS T
+                       JOIN LABSCHEMA.PLAYERS P
+                         ON P.TEAM_ID = T.TEAM_ID
+                       WHERE T.TEAM_NAME = :Ws-Sql-Team-Name
+                       ORDER BY P.PLAYER_NAME
+           END-EXEC
+
+           EXEC SQL OPEN ROSTER_CUR END-EXEC
+
+           EXEC SQL
+               FETCH ABSOLUTE :Ws-Sql-Row-Number FROM ROSTER_CUR
+               INTO :Ws-Sql-Player-Name
+           END-EXEC
+
+           IF SQLCODE = 0
+               MOVE Ws-Sql-Player-Name TO Ws-Player-Name
+               MOVE DFHRESP(NORMAL) TO Ws-Response
+           ELSE
+               MOVE DFHRESP(NOTFND) TO Ws-Response
+           END-IF
+
+           EXEC SQL CLOSE ROSTER_CUR END-EXEC
+           .
+
+       6100-Count-Roster.
+           MOVE Ws-Team-Name TO Ws-Sql-Team-Name
+
+           EXEC SQL
+               SELECT COUNT(*)
+                   INTO :Ws-Sql-Roster-Count
+                   FROM LABSCHEMA.TEAMS T
+                   JOIN LABSCHEMA.PLAYERS P
+                     ON P.TEAM_ID = T.TEAM_ID
+                   WHERE T.TEAM_NAME = :Ws-Sql-Team-Name
+           END-EXEC
+
+           MOVE Ws-Sql-Roster-Count TO Ws-Roster-Count
+           .
+
+       7100-Retrieve-Containers.
+           EXEC CICS GET CONTAINER(Ws-Data-Container)
+                CHANNEL(Ws-Channel-Name)
+                INTO(Ws-Roster-Record)
+                FLENGTH(LENGTH OF Ws-Roster-Record)
+                RESP(Ws-Response)
+           END-EXEC
+
+           IF Ws-Response NOT = DFHRESP(NORMAL)
+               MOVE SPACES TO Ws-Roster-Record
+           END-IF
+
+           EXEC CICS GET CONTAINER(Ws-State-Container)
+                CHANNEL(Ws-Channel-Name)
+                INTO(Ws-Program-State)
+                FLENGTH(LENGTH OF Ws-Program-State)
+                RESP(Ws-Response)
+           END-EXEC
+
+           IF Ws-Response NOT = DFHRESP(NORMAL)
+               MOVE 1 TO Ws-Row-Number
+           END-IF
+
+           EXEC CICS RECEIVE MAP('CRUDM')
+                MAPSET('CRUDMS')
+                INTO(Crudmi)
+                RESP(Ws-Response)
+           END-EXEC
+
+           IF Ws-Response = DFHRESP(NORMAL)
+               MOVE Keyi TO Ws-Input-Key
+           ELSE
+               MOVE SPACES TO Ws-Input-Key
+           END-IF
+           .
+
+       7200-Store-Containers.
+           EXEC CICS PUT CONTAINER(Ws-Data-Container)
+                CHANNEL(Ws-Channel-Name)
+                FROM(Ws-Roster-Record)
+                FLENGTH(LENGTH OF Ws-Roster-Record)
+           END-EXEC
+
+           EXEC CICS PUT CONTAINER(Ws-State-Container)
+                CHANNEL(Ws-Channel-Name)
+                FROM(Ws-Program-State)
+                FLENGTH(LENGTH OF Ws-Program-State)
+           END-EXEC
+           .
+
+       9100-Return-To-Cics.
+           EXEC CICS RETURN
+                TRANSID(EIBTRNID)
+                CHANNEL(Ws-Channel-Name)
+           END-EXEC
+           .
+
+       9200-Exit-Program.
+           EXEC CICS RETURN
+           END-EXEC
+           .
+
+       9500-Abend-Handler.
+           EXEC CICS SEND TEXT
+               FROM(Ws-Abend-Message)
+               LENGTH(LENGTH OF Ws-Abend-Message)
+               ERASE
+               FREEKB
+           END-EXEC
+           EXEC CICS
+               RETURN
+           END-EXEC
+           .
