@@ -1,6 +1,15 @@
        Identification Division.
       *****************************************************************
-      * Conversational design
+      * Pseudoconversational design using COMMAREA
+      *
+      * Every value keyed in is logged to SESSION_LOG, keyed by
+      * terminal ID and today's date. Each screen exchange is its own
+      * task - the request count travels in the COMMAREA between them -
+      * so the terminal is genuinely free while the operator is looking
+      * at the screen, and a companion timeout transaction (CVTO),
+      * started against the same terminal on an interval and cancelled
+      * as soon as the operator responds, can actually attach and drop
+      * a session that really has gone idle.
       *****************************************************************
        Program-Id. CONVO.
        Data Division.
@@ -11,14 +20,33 @@
            05  WS-Request-Count       pic s9(05) packed-decimal
                                             value zero.
            05  WS-Resp                pic s9(08) binary.
+           05  WS-Timeout-Reqid       pic x(08) value 'CONVTMO'.
+           05  WS-Timeout-Interval    pic s9(07) value 0000500.
            copy DFHAID.
            copy CONVMS.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-Sql-Termid              pic x(04).
+       01  WS-Sql-Request-Text        pic x(80).
+       01  WS-Error-SQLCODE           pic s999 sign leading separate.
+       01  WS-Abend-Message           pic x(60) value
+           'Transaction ended abnormally - please re-enter'.
+       Linkage Section.
+       01  DFHCOMMAREA.
+           05  LS-Request-Count       pic s9(05) packed-decimal.
        Procedure Division.
-           move low-values to CONVMAPO
-           perform 1000-Prompt-User
-           perform 2000-Process-Request
-               until End-of-Session
-           perform 9000-Return
+           EXEC CICS HANDLE ABEND
+               LABEL(9500-Abend-Handler)
+           END-EXEC
+           if EIBCALEN equal zero
+               move zero to WS-Request-Count
+               move low-values to CONVMAPO
+               perform 1000-Prompt-User
+           else
+               move LS-Request-Count to WS-Request-Count
+               perform 2000-Process-Request
+           end-if
            .
        1000-Prompt-User.
            EXEC CICS SEND
@@ -28,6 +56,17 @@
                ERASE
                FREEKB
            END-EXEC
+           EXEC CICS START
+               TRANSID('CVTO')
+               INTERVAL(WS-Timeout-Interval)
+               TERMID(EIBTRMID)
+               REQID(WS-Timeout-Reqid)
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID(EIBTRNID)
+               COMMAREA(WS-Request-Count)
+               LENGTH(length of WS-Request-Count)
+           END-EXEC
            .
        2000-Process-Request.
            EXEC CICS RECEIVE
@@ -36,6 +75,9 @@
                MAPSET('CONVMS')
                RESP(WS-RESP)
            END-EXEC
+           EXEC CICS CANCEL
+               REQID(WS-Timeout-Reqid)
+           END-EXEC
            if WS-RESP = DFHRESP(MAPFAIL)
                continue
            end-if
@@ -46,9 +88,39 @@
                move WS-Request-Count to COUNTO
                move REQI to VALO
                move spaces to REQO
+               perform 2500-Log-Request
+           end-if
+           if End-of-Session
+               perform 9000-Return
+           else
                perform 1000-Prompt-User
            end-if
            .
+       2500-Log-Request.
+           move EIBTRMID to WS-Sql-Termid
+           move REQI to WS-Sql-Request-Text
+           EXEC SQL
+               INSERT INTO LABSCHEMA.SESSION_LOG
+                      (TERMID,
+                       LOG_DATE,
+                       REQUEST_COUNT,
+                       REQUEST_TEXT,
+                       LOG_TIMESTAMP)
+               VALUES (:WS-Sql-Termid,
+                       CURRENT DATE,
+                       :WS-Request-Count,
+                       :WS-Sql-Request-Text,
+                       CURRENT TIMESTAMP)
+           END-EXEC
+           if SQLCODE = 0
+               EXEC SQL COMMIT END-EXEC
+           else
+               move SQLCODE to WS-Error-SQLCODE
+               display "SESSION_LOG insert failed, SQLCODE "
+                   WS-Error-SQLCODE
+               EXEC SQL ROLLBACK END-EXEC
+           end-if
+           .
        9000-Return.
            EXEC CICS SEND CONTROL
                ERASE
@@ -58,3 +130,14 @@
                RETURN
            END-EXEC
            .
+       9500-Abend-Handler.
+           EXEC CICS SEND TEXT
+               FROM(WS-Abend-Message)
+               LENGTH(LENGTH OF WS-Abend-Message)
+               ERASE
+               FREEKB
+           END-EXEC
+           EXEC CICS
+               RETURN
+           END-EXEC
+           .
