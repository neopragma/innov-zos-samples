@@ -1,10 +1,24 @@
        Identification Division.
       *****************************************************************
       * Show some fields from EIBLK.
+      *
+      * Every invocation is appended to TRAN_ACTIVITY_LOG (tranid,
+      * terminal, converted date/time, and the name entered) so this
+      * diagnostic transaction leaves a usage trail instead of just
+      * flashing a screen and vanishing on the next ERASE.
       *****************************************************************
        Program-Id. SHOWEIB.
        Data Division.
        Working-Storage Section.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-Sql-Termid             pic x(04).
+       01  WS-Sql-Tranid             pic x(04).
+       01  WS-Sql-Name               pic x(40).
+       01  WS-Error-SQLCODE          pic s999 sign leading separate.
+       01  WS-Abend-Message          pic x(60) value
+           'Transaction ended abnormally - please re-enter'.
        01  Input-Area.
            05  filler          pic x(08).
            05  In-Name         pic x(40) value spaces.
@@ -74,6 +88,10 @@
 
        Procedure Division.
 
+           EXEC CICS HANDLE ABEND
+               LABEL(9500-Abend-Handler)
+           END-EXEC
+
            move length of Input-Area to Input-Length
 
            EXEC CICS RECEIVE
@@ -109,6 +127,8 @@
            move corr W-EIBTIME-Fields to Out-Time
            move EIBTRNID to Out-Tranid
 
+           perform 2000-Log-Usage
+
            EXEC CICS SEND TEXT
                FROM(Output-Area)
                LENGTH(length of Output-Area)
@@ -120,3 +140,42 @@
                RETURN
            END-EXEC
            .
+       2000-Log-Usage.
+           move EIBTRMID to WS-Sql-Termid
+           move EIBTRNID to WS-Sql-Tranid
+           move In-Name to WS-Sql-Name
+           EXEC SQL
+               INSERT INTO LABSCHEMA.TRAN_ACTIVITY_LOG
+                      (TERMID,
+                       TRANID,
+                       LOG_DATE,
+                       LOG_TIME,
+                       IN_NAME,
+                       LOG_TIMESTAMP)
+               VALUES (:WS-Sql-Termid,
+                       :WS-Sql-Tranid,
+                       CURRENT DATE,
+                       CURRENT TIME,
+                       :WS-Sql-Name,
+                       CURRENT TIMESTAMP)
+           END-EXEC
+           if SQLCODE = 0
+               EXEC SQL COMMIT END-EXEC
+           else
+               move SQLCODE to WS-Error-SQLCODE
+               display "TRAN_ACTIVITY_LOG insert failed, SQLCODE "
+                   WS-Error-SQLCODE
+               EXEC SQL ROLLBACK END-EXEC
+           end-if
+           .
+       9500-Abend-Handler.
+           EXEC CICS SEND TEXT
+               FROM(WS-Abend-Message)
+               LENGTH(LENGTH OF WS-Abend-Message)
+               ERASE
+               FREEKB
+           END-EXEC
+           EXEC CICS
+               RETURN
+           END-EXEC
+           .
