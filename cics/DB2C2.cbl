@@ -4,67 +4,116 @@
       * CICS COBOL CRUD Program for DB2 Database - Template 2
       * Uses pseudoconversational design with containers and channels
       * User interaction via PF keys
+      *
+      * PF6  - search by name/phone/email text (partial match)
+      * PF9  - list up to 5 customers starting at the current key
+      *        (the map has only 5 list lines; press PF9 again to
+      *        page forward through the rest of the table)
+      * PF5  - delete, pressed twice to confirm; deleted row is copied
+      *        to CUSTOMER_AUDIT before it is removed
+      * PF2/Enter - save runs field-format edits, a duplicate-name
+      *        check on add, and an optimistic concurrency check
+      *        (CUSTOMER_VERSION) on update
       *
        ENVIRONMENT DIVISION.
-       
+
        DATA DIVISION.
-       
+
        WORKING-STORAGE SECTION.
-       
+
        01  Ws-Container-Names.
            05  Ws-Data-Container          PIC X(16) VALUE 'CUSTOMER-DATA'.
            05  Ws-State-Container         PIC X(16) VALUE 'PROGRAM-STATE'.
-           
+
        01  Ws-Channel-Name               PIC X(16) VALUE 'CRUD-CHANNEL'.
-       
+
        01  Ws-Customer-Record.
            05  Ws-Customer-Id             PIC X(10).
            05  Ws-Customer-Name           PIC X(30).
            05  Ws-Customer-Address        PIC X(50).
            05  Ws-Customer-Phone          PIC X(15).
+           05  Ws-Customer-Phone-R REDEFINES Ws-Customer-Phone.
+               10  Ws-Phone-Area-Cd       PIC X(03).
+               10  Ws-Phone-Dash1         PIC X(01).
+               10  Ws-Phone-Exchange      PIC X(03).
+               10  Ws-Phone-Dash2         PIC X(01).
+               10  Ws-Phone-Line-Num      PIC X(04).
+               10  Ws-Phone-Trailer       PIC X(03).
            05  Ws-Customer-Email          PIC X(40).
-           
+
        01  Ws-Program-State.
            05  Ws-Current-Key             PIC X(10).
            05  Ws-Operation-Mode          PIC X(10).
            05  Ws-Record-Found-Flag       PIC X(01) VALUE 'N'.
            05  Ws-Changes-Made-Flag       PIC X(01) VALUE 'N'.
-           
+           05  Ws-Search-Mode-Flag        PIC X(01) VALUE 'N'.
+           05  Ws-Search-Criteria         PIC X(30).
+           05  Ws-Pending-Delete-Flag     PIC X(01) VALUE 'N'.
+           05  Ws-Customer-Version        PIC S9(9) COMP.
+           05  Ws-List-Next-Id            PIC X(10) VALUE SPACES.
+
        01  Ws-Response-Codes.
            05  Ws-Response                PIC S9(8) COMP.
            05  Ws-Response2               PIC S9(8) COMP.
-           
+
        01  Ws-Db2-Control.
            05  Ws-Table-Name              PIC X(18) VALUE 'CUSTOMER'.
            05  Ws-Cursor-Name             PIC X(18) VALUE 'CUST-CURSOR'.
-           
+
        01  Ws-Work-Fields.
            05  Ws-Message-Text            PIC X(78) VALUE SPACES.
            05  Ws-Record-Count            PIC 9(05) VALUE ZERO.
            05  Ws-Container-Length        PIC S9(8) COMP VALUE ZERO.
-           
+           05  Ws-Valid-Phone-Flag        PIC X(01).
+           05  Ws-Valid-Email-Flag        PIC X(01).
+           05  Ws-At-Count                PIC S9(4) COMP.
+           05  Ws-Duplicate-Found-Flag    PIC X(01).
+           05  Ws-Duplicate-Count         PIC S9(9) COMP.
+           05  Ws-Rows-Found              PIC S9(4) COMP VALUE ZERO.
+           05  Ws-List-Idx                PIC S9(4) COMP.
+           05  Ws-Email-Local             PIC X(40).
+           05  Ws-Email-Domain            PIC X(40).
+
        01  Ws-Sql-Variables.
            05  Ws-Sql-Customer-Id         PIC X(10).
            05  Ws-Sql-Customer-Name       PIC X(30).
            05  Ws-Sql-Customer-Address    PIC X(50).
            05  Ws-Sql-Customer-Phone      PIC X(15).
            05  Ws-Sql-Customer-Email      PIC X(40).
-           
+           05  Ws-Sql-Customer-Version    PIC S9(9) COMP.
+           05  Ws-Sql-Search-Text         PIC X(32).
+           05  Ws-Sql-List-Anchor-Id      PIC X(10).
+           05  Ws-Sql-List-Floor-Id       PIC X(10).
+           05  Ws-Sql-Phone-Present       PIC X(01).
+
+       01  Ws-List-Table.
+           05  Ws-List-Entry OCCURS 5 TIMES.
+               10  Ws-List-Id             PIC X(10).
+               10  Ws-List-Name           PIC X(30).
+               10  Ws-List-Phone          PIC X(15).
+               10  Ws-List-Line           PIC X(60).
+
        COPY CRUDM.
-       
+
            EXEC SQL INCLUDE SQLCA END-EXEC.
-           
+
+       01  Ws-Abend-Message              PIC X(60) VALUE
+           'Transaction ended abnormally - please re-enter'.
+
        LINKAGE SECTION.
-       
+
        PROCEDURE DIVISION.
-       
+
        0100-Main-Processing.
+           EXEC CICS HANDLE ABEND
+                LABEL(9500-Abend-Handler)
+           END-EXEC
            PERFORM 7100-Retrieve-Containers
            PERFORM 1100-Process-User-Action
            PERFORM 7200-Store-Containers
            PERFORM 9100-Return-To-Cics
            .
-           
+
        1100-Process-User-Action.
            EVALUATE EIBAID
                WHEN DFHPF1
@@ -78,10 +127,14 @@
                    PERFORM 2300-Add-Record
                WHEN DFHPF5
                    PERFORM 2400-Delete-Record
+               WHEN DFHPF6
+                   PERFORM 2800-Search-Customer
                WHEN DFHPF7
                    PERFORM 2500-Browse-Previous
                WHEN DFHPF8
                    PERFORM 2600-Browse-Next
+               WHEN DFHPF9
+                   PERFORM 2900-List-Customers
                WHEN DFHPF11
                    PERFORM 2700-Cancel-Changes
                WHEN DFHPF12
@@ -92,56 +145,130 @@
                    PERFORM 3200-Invalid-Key
            END-EVALUATE
            .
-           
+
        2100-Display-Help.
            MOVE SPACES TO Ws-Message-Text
            STRING 'PF1=Help PF2=Save PF3=Save+Exit PF4=Add PF5=Delete '
-                  'PF7=Previous PF8=Next PF11=Cancel PF12=Exit'
+                  'PF6=Search PF7=Previous PF8=Next PF9=List '
+                  'PF11=Cancel PF12=Exit'
                   DELIMITED BY SIZE INTO Ws-Message-Text
            END-STRING
            PERFORM 5100-Send-Map
            .
-           
+
        2200-Save-Changes.
            IF Ws-Changes-Made-Flag = 'Y'
-               PERFORM 6200-Write-Customer-Record
-               IF SQLCODE = 0
-                   MOVE 'Record saved successfully' TO Ws-Message-Text
-                   MOVE 'N' TO Ws-Changes-Made-Flag
-               ELSE
-                   MOVE 'Error saving record' TO Ws-Message-Text
+               PERFORM 2250-Validate-Fields
+               IF Ws-Message-Text = SPACES
+                   IF Ws-Operation-Mode = 'ADD'
+                       PERFORM 6250-Check-Duplicate-Customer
+                   END-IF
+                   IF Ws-Message-Text = SPACES
+                       PERFORM 6200-Write-Customer-Record
+                       IF SQLCODE = 0
+                           MOVE 'Record saved successfully'
+                               TO Ws-Message-Text
+                           MOVE 'N' TO Ws-Changes-Made-Flag
+                       ELSE IF SQLCODE = 100
+                           MOVE 'Record changed by another user'
+                               TO Ws-Message-Text
+                       ELSE
+                           MOVE 'Error saving record' TO Ws-Message-Text
+                       END-IF
+                   END-IF
                END-IF
            ELSE
                MOVE 'No changes to save' TO Ws-Message-Text
            END-IF
            PERFORM 5100-Send-Map
            .
-           
+
+       2250-Validate-Fields.
+           MOVE SPACES TO Ws-Message-Text
+           PERFORM 2260-Validate-Phone-Format
+           IF Ws-Valid-Phone-Flag = 'N'
+               MOVE 'Invalid phone format, use nnn-nnn-nnnn'
+                   TO Ws-Message-Text
+           ELSE
+               PERFORM 2270-Validate-Email-Format
+               IF Ws-Valid-Email-Flag = 'N'
+                   MOVE 'Invalid email format' TO Ws-Message-Text
+               END-IF
+           END-IF
+           .
+
+       2260-Validate-Phone-Format.
+           MOVE 'Y' TO Ws-Valid-Phone-Flag
+           IF Ws-Customer-Phone NOT = SPACES
+               IF Ws-Phone-Dash1 NOT = '-'
+                  OR Ws-Phone-Dash2 NOT = '-'
+                  OR Ws-Phone-Area-Cd NOT NUMERIC
+                  OR Ws-Phone-Exchange NOT NUMERIC
+                  OR Ws-Phone-Line-Num NOT NUMERIC
+                  OR Ws-Phone-Trailer NOT = SPACES
+                   MOVE 'N' TO Ws-Valid-Phone-Flag
+               END-IF
+           END-IF
+           .
+
+       2270-Validate-Email-Format.
+           MOVE ZERO TO Ws-At-Count
+           MOVE 'N' TO Ws-Valid-Email-Flag
+           IF Ws-Customer-Email = SPACES
+               MOVE 'Y' TO Ws-Valid-Email-Flag
+           ELSE
+               INSPECT Ws-Customer-Email TALLYING Ws-At-Count
+                   FOR ALL '@'
+               IF Ws-At-Count = 1
+                   MOVE SPACES TO Ws-Email-Local
+                   MOVE SPACES TO Ws-Email-Domain
+                   UNSTRING Ws-Customer-Email DELIMITED BY '@'
+                       INTO Ws-Email-Local, Ws-Email-Domain
+                   END-UNSTRING
+                   IF Ws-Email-Local NOT = SPACES
+                      AND Ws-Email-Domain NOT = SPACES
+                       MOVE 'Y' TO Ws-Valid-Email-Flag
+                   END-IF
+               END-IF
+           END-IF
+           .
+
        2300-Add-Record.
            MOVE SPACES TO Ws-Customer-Record
            MOVE 'ADD' TO Ws-Operation-Mode
+           MOVE ZERO TO Ws-Customer-Version
+           MOVE 'N' TO Ws-Pending-Delete-Flag
            MOVE 'Enter new customer data and press PF2 to save'
                 TO Ws-Message-Text
            PERFORM 5100-Send-Map
            .
-           
+
        2400-Delete-Record.
            IF Ws-Record-Found-Flag = 'Y'
-               PERFORM 6400-Delete-Customer-Record
-               IF SQLCODE = 0
-                   MOVE 'Record deleted successfully' TO Ws-Message-Text
-                   MOVE SPACES TO Ws-Customer-Record
-                   MOVE 'N' TO Ws-Record-Found-Flag
+               IF Ws-Pending-Delete-Flag = 'Y'
+                   PERFORM 6400-Delete-Customer-Record
+                   IF SQLCODE = 0
+                       MOVE 'Record deleted successfully'
+                           TO Ws-Message-Text
+                       MOVE SPACES TO Ws-Customer-Record
+                       MOVE 'N' TO Ws-Record-Found-Flag
+                   ELSE
+                       MOVE 'Error deleting record' TO Ws-Message-Text
+                   END-IF
+                   MOVE 'N' TO Ws-Pending-Delete-Flag
                ELSE
-                   MOVE 'Error deleting record' TO Ws-Message-Text
+                   MOVE 'Y' TO Ws-Pending-Delete-Flag
+                   MOVE 'Press PF5 again to confirm delete'
+                       TO Ws-Message-Text
                END-IF
            ELSE
                MOVE 'No record to delete' TO Ws-Message-Text
            END-IF
            PERFORM 5100-Send-Map
            .
-           
+
        2500-Browse-Previous.
+           MOVE 'N' TO Ws-Pending-Delete-Flag
            PERFORM 6500-Read-Previous-Record
            IF SQLCODE = 0
                MOVE 'Y' TO Ws-Record-Found-Flag
@@ -151,8 +278,9 @@
            END-IF
            PERFORM 5100-Send-Map
            .
-           
+
        2600-Browse-Next.
+           MOVE 'N' TO Ws-Pending-Delete-Flag
            PERFORM 6600-Read-Next-Record
            IF SQLCODE = 0
                MOVE 'Y' TO Ws-Record-Found-Flag
@@ -162,17 +290,55 @@
            END-IF
            PERFORM 5100-Send-Map
            .
-           
+
        2700-Cancel-Changes.
            MOVE 'N' TO Ws-Changes-Made-Flag
+           MOVE 'N' TO Ws-Pending-Delete-Flag
            IF Ws-Record-Found-Flag = 'Y'
                PERFORM 6100-Read-Customer-Record
            END-IF
            MOVE 'Changes cancelled' TO Ws-Message-Text
            PERFORM 5100-Send-Map
            .
-           
+
+       2800-Search-Customer.
+           MOVE 'N' TO Ws-Pending-Delete-Flag
+           MOVE SPACES TO Ws-List-Next-Id
+           IF Ws-Current-Key NOT = SPACES
+               MOVE Ws-Current-Key TO Ws-Search-Criteria
+               MOVE 'Y' TO Ws-Search-Mode-Flag
+               PERFORM 6700-Search-Matches
+               MOVE 'N' TO Ws-Record-Found-Flag
+               IF Ws-Rows-Found > ZERO
+                   MOVE 'Matches listed - key an ID and press Enter'
+                       TO Ws-Message-Text
+               ELSE
+                   MOVE 'No match found' TO Ws-Message-Text
+               END-IF
+           ELSE
+               MOVE 'Enter search text in the key field, then PF6'
+                   TO Ws-Message-Text
+           END-IF
+           PERFORM 5100-Send-Map
+           .
+
+       2900-List-Customers.
+           MOVE 'N' TO Ws-Pending-Delete-Flag
+           PERFORM 6800-Fetch-List-Rows
+           IF Ws-Rows-Found > ZERO
+               MOVE Ws-List-Id (Ws-Rows-Found) TO Ws-List-Next-Id
+               MOVE 'Customer list displayed - PF9 again for next page'
+                   TO Ws-Message-Text
+           ELSE
+               MOVE SPACES TO Ws-List-Next-Id
+               MOVE 'No more rows found for list' TO Ws-Message-Text
+           END-IF
+           PERFORM 5100-Send-Map
+           .
+
        3100-Process-Enter-Key.
+           MOVE 'N' TO Ws-Pending-Delete-Flag
+           MOVE SPACES TO Ws-List-Next-Id
            IF Ws-Current-Key NOT = SPACES
                MOVE Ws-Current-Key TO Ws-Customer-Id
                PERFORM 6100-Read-Customer-Record
@@ -188,12 +354,12 @@
            END-IF
            PERFORM 5100-Send-Map
            .
-           
+
        3200-Invalid-Key.
            MOVE 'Invalid key pressed - use PF1 for help' TO Ws-Message-Text
            PERFORM 5100-Send-Map
            .
-           
+
        5100-Send-Map.
            MOVE LOW-VALUES TO Crudmo
            MOVE Ws-Customer-Id TO Keyo
@@ -203,48 +369,56 @@
            MOVE Ws-Customer-Email TO Emailo
            MOVE Ws-Message-Text TO Msgo
            MOVE Ws-Record-Count TO Counto
-           
+           MOVE Ws-List-Line (1) TO List1o
+           MOVE Ws-List-Line (2) TO List2o
+           MOVE Ws-List-Line (3) TO List3o
+           MOVE Ws-List-Line (4) TO List4o
+           MOVE Ws-List-Line (5) TO List5o
+
            EXEC CICS SEND MAP('CRUDM')
                 MAPSET('CRUDMS')
                 ERASE
                 FREEKB
            END-EXEC
            .
-           
+
        6100-Read-Customer-Record.
            MOVE Ws-Customer-Id TO Ws-Sql-Customer-Id
-           
+
            EXEC SQL
                 SELECT CUSTOMER_ID,
                        CUSTOMER_NAME,
                        CUSTOMER_ADDRESS,
                        CUSTOMER_PHONE,
-                       CUSTOMER_EMAIL
+                       CUSTOMER_EMAIL,
+                       CUSTOMER_VERSION
                 INTO :Ws-Sql-Customer-Id,
                      :Ws-Sql-Customer-Name,
                      :Ws-Sql-Customer-Address,
                      :Ws-Sql-Customer-Phone,
-                     :Ws-Sql-Customer-Email
+                     :Ws-Sql-Customer-Email,
+                     :Ws-Sql-Customer-Version
                 FROM CUSTOMER
                 WHERE CUSTOMER_ID = :Ws-Sql-Customer-Id
            END-EXEC
-           
+
            IF SQLCODE = 0
                MOVE Ws-Sql-Customer-Id TO Ws-Customer-Id
                MOVE Ws-Sql-Customer-Name TO Ws-Customer-Name
                MOVE Ws-Sql-Customer-Address TO Ws-Customer-Address
                MOVE Ws-Sql-Customer-Phone TO Ws-Customer-Phone
                MOVE Ws-Sql-Customer-Email TO Ws-Customer-Email
+               MOVE Ws-Sql-Customer-Version TO Ws-Customer-Version
            END-IF
            .
-           
+
        6200-Write-Customer-Record.
            MOVE Ws-Customer-Id TO Ws-Sql-Customer-Id
            MOVE Ws-Customer-Name TO Ws-Sql-Customer-Name
            MOVE Ws-Customer-Address TO Ws-Sql-Customer-Address
            MOVE Ws-Customer-Phone TO Ws-Sql-Customer-Phone
            MOVE Ws-Customer-Email TO Ws-Sql-Customer-Email
-           
+
            IF Ws-Operation-Mode = 'ADD'
                EXEC SQL
                     INSERT INTO CUSTOMER
@@ -252,12 +426,14 @@
                             CUSTOMER_NAME,
                             CUSTOMER_ADDRESS,
                             CUSTOMER_PHONE,
-                            CUSTOMER_EMAIL)
+                            CUSTOMER_EMAIL,
+                            CUSTOMER_VERSION)
                     VALUES (:Ws-Sql-Customer-Id,
                             :Ws-Sql-Customer-Name,
                             :Ws-Sql-Customer-Address,
                             :Ws-Sql-Customer-Phone,
-                            :Ws-Sql-Customer-Email)
+                            :Ws-Sql-Customer-Email,
+                            0)
                END-EXEC
            ELSE
                EXEC SQL
@@ -265,91 +441,249 @@
                     SET CUSTOMER_NAME = :Ws-Sql-Customer-Name,
                         CUSTOMER_ADDRESS = :Ws-Sql-Customer-Address,
                         CUSTOMER_PHONE = :Ws-Sql-Customer-Phone,
-                        CUSTOMER_EMAIL = :Ws-Sql-Customer-Email
+                        CUSTOMER_EMAIL = :Ws-Sql-Customer-Email,
+                        CUSTOMER_VERSION = CUSTOMER_VERSION + 1
                     WHERE CUSTOMER_ID = :Ws-Sql-Customer-Id
+                      AND CUSTOMER_VERSION = :Ws-Customer-Version
                END-EXEC
            END-IF
-           
+
            IF SQLCODE = 0
                EXEC SQL COMMIT END-EXEC
+               IF Ws-Operation-Mode = 'ADD'
+                   MOVE ZERO TO Ws-Customer-Version
+               ELSE
+                   ADD 1 TO Ws-Customer-Version
+               END-IF
            ELSE
                EXEC SQL ROLLBACK END-EXEC
            END-IF
            .
-           
+
+       6250-Check-Duplicate-Customer.
+           MOVE 'N' TO Ws-Duplicate-Found-Flag
+           MOVE Ws-Customer-Name TO Ws-Sql-Customer-Name
+           MOVE Ws-Customer-Phone TO Ws-Sql-Customer-Phone
+           MOVE SPACES TO Ws-Sql-Customer-Id
+           IF Ws-Customer-Phone = SPACES
+               MOVE 'N' TO Ws-Sql-Phone-Present
+           ELSE
+               MOVE 'Y' TO Ws-Sql-Phone-Present
+           END-IF
+
+           EXEC SQL
+                SELECT CUSTOMER_ID
+                INTO :Ws-Sql-Customer-Id
+                FROM CUSTOMER
+                WHERE CUSTOMER_NAME = :Ws-Sql-Customer-Name
+                   OR (:Ws-Sql-Phone-Present = 'Y'
+                       AND CUSTOMER_PHONE = :Ws-Sql-Customer-Phone)
+                FETCH FIRST 1 ROWS ONLY
+           END-EXEC
+
+           IF SQLCODE = 0
+               MOVE 'Y' TO Ws-Duplicate-Found-Flag
+               MOVE SPACES TO Ws-Message-Text
+               STRING 'Duplicate of customer ' DELIMITED BY SIZE
+                      Ws-Sql-Customer-Id DELIMITED BY SPACE
+                      ' already exists' DELIMITED BY SIZE
+                   INTO Ws-Message-Text
+               END-STRING
+           END-IF
+           .
+
        6400-Delete-Customer-Record.
            MOVE Ws-Customer-Id TO Ws-Sql-Customer-Id
-           
+
            EXEC SQL
-                DELETE FROM CUSTOMER
+                INSERT INTO CUSTOMER_AUDIT
+                       (CUSTOMER_ID,
+                        CUSTOMER_NAME,
+                        CUSTOMER_ADDRESS,
+                        CUSTOMER_PHONE,
+                        CUSTOMER_EMAIL,
+                        DELETED_TIMESTAMP)
+                SELECT CUSTOMER_ID,
+                       CUSTOMER_NAME,
+                       CUSTOMER_ADDRESS,
+                       CUSTOMER_PHONE,
+                       CUSTOMER_EMAIL,
+                       CURRENT TIMESTAMP
+                FROM CUSTOMER
                 WHERE CUSTOMER_ID = :Ws-Sql-Customer-Id
            END-EXEC
-           
+
+           IF SQLCODE = 0
+               EXEC SQL
+                    DELETE FROM CUSTOMER
+                    WHERE CUSTOMER_ID = :Ws-Sql-Customer-Id
+               END-EXEC
+           END-IF
+
            IF SQLCODE = 0
                EXEC SQL COMMIT END-EXEC
            ELSE
                EXEC SQL ROLLBACK END-EXEC
            END-IF
            .
-           
+
        6500-Read-Previous-Record.
            MOVE Ws-Customer-Id TO Ws-Sql-Customer-Id
-           
+
            EXEC SQL
                 SELECT CUSTOMER_ID,
                        CUSTOMER_NAME,
                        CUSTOMER_ADDRESS,
                        CUSTOMER_PHONE,
-                       CUSTOMER_EMAIL
+                       CUSTOMER_EMAIL,
+                       CUSTOMER_VERSION
                 INTO :Ws-Sql-Customer-Id,
                      :Ws-Sql-Customer-Name,
                      :Ws-Sql-Customer-Address,
                      :Ws-Sql-Customer-Phone,
-                     :Ws-Sql-Customer-Email
+                     :Ws-Sql-Customer-Email,
+                     :Ws-Sql-Customer-Version
                 FROM CUSTOMER
                 WHERE CUSTOMER_ID < :Ws-Sql-Customer-Id
                 ORDER BY CUSTOMER_ID DESC
                 FETCH FIRST 1 ROWS ONLY
            END-EXEC
-           
+
            IF SQLCODE = 0
                MOVE Ws-Sql-Customer-Id TO Ws-Customer-Id
                MOVE Ws-Sql-Customer-Name TO Ws-Customer-Name
                MOVE Ws-Sql-Customer-Address TO Ws-Customer-Address
                MOVE Ws-Sql-Customer-Phone TO Ws-Customer-Phone
                MOVE Ws-Sql-Customer-Email TO Ws-Customer-Email
+               MOVE Ws-Sql-Customer-Version TO Ws-Customer-Version
            END-IF
            .
-           
+
        6600-Read-Next-Record.
            MOVE Ws-Customer-Id TO Ws-Sql-Customer-Id
-           
+
            EXEC SQL
                 SELECT CUSTOMER_ID,
                        CUSTOMER_NAME,
                        CUSTOMER_ADDRESS,
                        CUSTOMER_PHONE,
-                       CUSTOMER_EMAIL
+                       CUSTOMER_EMAIL,
+                       CUSTOMER_VERSION
                 INTO :Ws-Sql-Customer-Id,
                      :Ws-Sql-Customer-Name,
                      :Ws-Sql-Customer-Address,
                      :Ws-Sql-Customer-Phone,
-                     :Ws-Sql-Customer-Email
+                     :Ws-Sql-Customer-Email,
+                     :Ws-Sql-Customer-Version
                 FROM CUSTOMER
                 WHERE CUSTOMER_ID > :Ws-Sql-Customer-Id
                 ORDER BY CUSTOMER_ID ASC
                 FETCH FIRST 1 ROWS ONLY
            END-EXEC
-           
+
            IF SQLCODE = 0
                MOVE Ws-Sql-Customer-Id TO Ws-Customer-Id
                MOVE Ws-Sql-Customer-Name TO Ws-Customer-Name
                MOVE Ws-Sql-Customer-Address TO Ws-Customer-Address
                MOVE Ws-Sql-Customer-Phone TO Ws-Customer-Phone
                MOVE Ws-Sql-Customer-Email TO Ws-Customer-Email
+               MOVE Ws-Sql-Customer-Version TO Ws-Customer-Version
+           END-IF
+           .
+
+       6700-Search-Matches.
+           MOVE ZERO TO Ws-Rows-Found
+           MOVE SPACES TO Ws-List-Table
+           MOVE SPACES TO Ws-Sql-Search-Text
+           STRING '%' DELIMITED BY SIZE
+                  Ws-Search-Criteria DELIMITED BY SPACE
+                  '%' DELIMITED BY SIZE
+               INTO Ws-Sql-Search-Text
+           END-STRING
+
+           EXEC SQL DECLARE SEARCH_CUR CURSOR FOR
+               SELECT CUSTOMER_ID, CUSTOMER_NAME, CUSTOMER_PHONE
+                   FROM CUSTOMER
+                   WHERE CUSTOMER_NAME LIKE :Ws-Sql-Search-Text
+                      OR CUSTOMER_PHONE LIKE :Ws-Sql-Search-Text
+                      OR CUSTOMER_EMAIL LIKE :Ws-Sql-Search-Text
+                   ORDER BY CUSTOMER_ID
+                   FETCH FIRST 5 ROWS ONLY
+           END-EXEC
+
+           EXEC SQL OPEN SEARCH_CUR END-EXEC
+
+           PERFORM 6710-Fetch-One-Search-Row
+               VARYING Ws-List-Idx FROM 1 BY 1
+               UNTIL Ws-List-Idx > 5 OR SQLCODE = 100
+
+           EXEC SQL CLOSE SEARCH_CUR END-EXEC
+           .
+
+       6710-Fetch-One-Search-Row.
+           EXEC SQL
+               FETCH SEARCH_CUR
+               INTO :Ws-List-Id (Ws-List-Idx),
+                    :Ws-List-Name (Ws-List-Idx),
+                    :Ws-List-Phone (Ws-List-Idx)
+           END-EXEC
+
+           IF SQLCODE = 0
+               ADD 1 TO Ws-Rows-Found
+               STRING Ws-List-Id (Ws-List-Idx) DELIMITED BY SPACE
+                      ' ' DELIMITED BY SIZE
+                      Ws-List-Name (Ws-List-Idx) DELIMITED BY SPACE
+                      ' ' DELIMITED BY SIZE
+                      Ws-List-Phone (Ws-List-Idx) DELIMITED BY SPACE
+                   INTO Ws-List-Line (Ws-List-Idx)
+               END-STRING
+           END-IF
+           .
+
+       6800-Fetch-List-Rows.
+           MOVE ZERO TO Ws-Rows-Found
+           MOVE SPACES TO Ws-List-Table
+           MOVE Ws-Customer-Id TO Ws-Sql-List-Anchor-Id
+           MOVE Ws-List-Next-Id TO Ws-Sql-List-Floor-Id
+
+           EXEC SQL DECLARE LIST_CUR CURSOR FOR
+               SELECT CUSTOMER_ID, CUSTOMER_NAME, CUSTOMER_PHONE
+               FROM CUSTOMER
+               WHERE CUSTOMER_ID >= :Ws-Sql-List-Anchor-Id
+                 AND CUSTOMER_ID > :Ws-Sql-List-Floor-Id
+               ORDER BY CUSTOMER_ID
+               FETCH FIRST 5 ROWS ONLY
+           END-EXEC
+
+           EXEC SQL OPEN LIST_CUR END-EXEC
+
+           PERFORM 6810-Fetch-One-List-Row
+               VARYING Ws-List-Idx FROM 1 BY 1
+               UNTIL Ws-List-Idx > 5 OR SQLCODE = 100
+
+           EXEC SQL CLOSE LIST_CUR END-EXEC
+           .
+
+       6810-Fetch-One-List-Row.
+           EXEC SQL
+               FETCH LIST_CUR
+               INTO :Ws-List-Id (Ws-List-Idx),
+                    :Ws-List-Name (Ws-List-Idx),
+                    :Ws-List-Phone (Ws-List-Idx)
+           END-EXEC
+
+           IF SQLCODE = 0
+               ADD 1 TO Ws-Rows-Found
+               STRING Ws-List-Id (Ws-List-Idx) DELIMITED BY SPACE
+                      ' ' DELIMITED BY SIZE
+                      Ws-List-Name (Ws-List-Idx) DELIMITED BY SPACE
+                      ' ' DELIMITED BY SIZE
+                      Ws-List-Phone (Ws-List-Idx) DELIMITED BY SPACE
+                   INTO Ws-List-Line (Ws-List-Idx)
+               END-STRING
            END-IF
            .
-           
+
        7100-Retrieve-Containers.
            EXEC CICS GET CONTAINER(Ws-Data-Container)
                 CHANNEL(Ws-Channel-Name)
@@ -357,28 +691,28 @@
                 FLENGTH(LENGTH OF Ws-Customer-Record)
                 RESP(Ws-Response)
            END-EXEC
-           
+
            IF Ws-Response NOT = DFHRESP(NORMAL)
                MOVE SPACES TO Ws-Customer-Record
            END-IF
-           
+
            EXEC CICS GET CONTAINER(Ws-State-Container)
                 CHANNEL(Ws-Channel-Name)
                 INTO(Ws-Program-State)
                 FLENGTH(LENGTH OF Ws-Program-State)
                 RESP(Ws-Response)
            END-EXEC
-           
+
            IF Ws-Response NOT = DFHRESP(NORMAL)
                MOVE SPACES TO Ws-Program-State
            END-IF
-           
+
            EXEC CICS RECEIVE MAP('CRUDM')
                 MAPSET('CRUDMS')
                 INTO(Crudmi)
                 RESP(Ws-Response)
            END-EXEC
-           
+
            IF Ws-Response = DFHRESP(NORMAL)
                MOVE Keyi TO Ws-Current-Key
                IF Namei NOT = SPACES
@@ -399,29 +733,40 @@
                END-IF
            END-IF
            .
-           
+
        7200-Store-Containers.
            EXEC CICS PUT CONTAINER(Ws-Data-Container)
                 CHANNEL(Ws-Channel-Name)
                 FROM(Ws-Customer-Record)
                 FLENGTH(LENGTH OF Ws-Customer-Record)
            END-EXEC
-           
+
            EXEC CICS PUT CONTAINER(Ws-State-Container)
                 CHANNEL(Ws-Channel-Name)
                 FROM(Ws-Program-State)
                 FLENGTH(LENGTH OF Ws-Program-State)
            END-EXEC
            .
-           
+
        9100-Return-To-Cics.
            EXEC CICS RETURN
                 TRANSID(EIBTRNID)
                 CHANNEL(Ws-Channel-Name)
            END-EXEC
            .
-           
+
        9200-Exit-Program.
            EXEC CICS RETURN
            END-EXEC
            .
+
+       9500-Abend-Handler.
+           EXEC CICS SEND TEXT
+                FROM(Ws-Abend-Message)
+                LENGTH(LENGTH OF Ws-Abend-Message)
+                ERASE
+                FREEKB
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC
+           .
