@@ -41,14 +41,39 @@
            05  Ws-Message-Text            PIC X(78) VALUE SPACES.
            05  Ws-Record-Count            PIC 9(05) VALUE ZERO.
            05  Ws-Container-Length        PIC S9(8) COMP VALUE ZERO.
-           
+
+      * Fields supporting the alternate (by-name) browse. CUSTFILE has
+      * no alternate index defined, so this walks the file comparing
+      * each record's name against the name entered.
+       01  Ws-Name-Search-Fields.
+           05  Ws-Search-Name             PIC X(30).
+           05  Ws-Name-Search-Length      PIC S9(4) COMP VALUE ZERO.
+           05  Ws-Name-Match-Flag         PIC X VALUE 'N'.
+               88  Name-Match                 VALUE 'Y'.
+           05  Ws-Name-Browse-Done-Flag   PIC X VALUE 'N'.
+               88  Name-Browse-Done           VALUE 'Y'.
+
+      * Fields supporting record-lock conflict logging on rewrite
+       01  Ws-Lock-Queue-Name             PIC X(8) VALUE 'LOKLOG2'.
+       01  Ws-Lock-Log-Record.
+           05  Ws-Lock-Log-Key                PIC X(10).
+           05  Ws-Lock-Log-Termid              PIC X(4).
+           05  Ws-Lock-Log-Response2           PIC S9(8) COMP.
+       01  Ws-Lock-Log-Length             PIC S9(4) COMP.
+
+       01  Ws-Abend-Message               PIC X(60) VALUE
+           'Transaction ended abnormally - please re-enter'.
+
        COPY CRUDM.
-       
+
        LINKAGE SECTION.
-       
+
        PROCEDURE DIVISION.
-       
+
        0100-Main-Processing.
+           EXEC CICS HANDLE ABEND
+                LABEL(9500-Abend-Handler)
+           END-EXEC
            PERFORM 7100-Retrieve-Containers
            PERFORM 1100-Process-User-Action
            PERFORM 7200-Store-Containers
@@ -95,12 +120,16 @@
        2200-Save-Changes.
            IF Ws-Changes-Made-Flag = 'Y'
                PERFORM 6200-Write-Customer-Record
-               IF Ws-Response = DFHRESP(NORMAL)
-                   MOVE 'Record saved successfully' TO Ws-Message-Text
-                   MOVE 'N' TO Ws-Changes-Made-Flag
-               ELSE
-                   MOVE 'Error saving record' TO Ws-Message-Text
-               END-IF
+               EVALUATE Ws-Response
+                   WHEN DFHRESP(NORMAL)
+                       MOVE 'Record saved successfully' TO Ws-Message-Text
+                       MOVE 'N' TO Ws-Changes-Made-Flag
+                   WHEN DFHRESP(LOCKED)
+                       MOVE 'Record in use by another user - try again'
+                            TO Ws-Message-Text
+                   WHEN OTHER
+                       MOVE 'Error saving record' TO Ws-Message-Text
+               END-EVALUATE
            ELSE
                MOVE 'No changes to save' TO Ws-Message-Text
            END-IF
@@ -132,36 +161,46 @@
            .
            
        2500-Browse-Previous.
-           PERFORM 6500-Start-Browse-Previous
-           IF Ws-Response = DFHRESP(NORMAL)
-               PERFORM 6600-Read-Previous-Record
+           IF Ws-Current-Key = SPACES AND Ws-Customer-Name NOT = SPACES
+               PERFORM 6550-Browse-By-Name-Previous
+           ELSE
+               PERFORM 6500-Start-Browse-Previous
                IF Ws-Response = DFHRESP(NORMAL)
-                   MOVE 'Y' TO Ws-Record-Found-Flag
-                   MOVE 'Previous record displayed' TO Ws-Message-Text
+                   PERFORM 6600-Read-Previous-Record
+                   IF Ws-Response = DFHRESP(NORMAL)
+                       MOVE 'Y' TO Ws-Record-Found-Flag
+                       MOVE 'Previous record displayed'
+                            TO Ws-Message-Text
+                   ELSE
+                       MOVE 'No previous record found'
+                            TO Ws-Message-Text
+                   END-IF
                ELSE
-                   MOVE 'No previous record found' TO Ws-Message-Text
+                   MOVE 'Browse error' TO Ws-Message-Text
                END-IF
-           ELSE
-               MOVE 'Browse error' TO Ws-Message-Text
+               PERFORM 6700-End-Browse
            END-IF
-           PERFORM 6700-End-Browse
            PERFORM 5100-Send-Map
            .
-           
+
        2600-Browse-Next.
-           PERFORM 6800-Start-Browse-Next
-           IF Ws-Response = DFHRESP(NORMAL)
-               PERFORM 6900-Read-Next-Record
+           IF Ws-Current-Key = SPACES AND Ws-Customer-Name NOT = SPACES
+               PERFORM 6750-Browse-By-Name-Next
+           ELSE
+               PERFORM 6800-Start-Browse-Next
                IF Ws-Response = DFHRESP(NORMAL)
-                   MOVE 'Y' TO Ws-Record-Found-Flag
-                   MOVE 'Next record displayed' TO Ws-Message-Text
+                   PERFORM 6900-Read-Next-Record
+                   IF Ws-Response = DFHRESP(NORMAL)
+                       MOVE 'Y' TO Ws-Record-Found-Flag
+                       MOVE 'Next record displayed' TO Ws-Message-Text
+                   ELSE
+                       MOVE 'No next record found' TO Ws-Message-Text
+                   END-IF
                ELSE
-                   MOVE 'No next record found' TO Ws-Message-Text
+                   MOVE 'Browse error' TO Ws-Message-Text
                END-IF
-           ELSE
-               MOVE 'Browse error' TO Ws-Message-Text
+               PERFORM 6700-End-Browse
            END-IF
-           PERFORM 6700-End-Browse
            PERFORM 5100-Send-Map
            .
            
@@ -181,6 +220,11 @@
                IF Ws-Response = DFHRESP(NORMAL)
                    MOVE 'Y' TO Ws-Record-Found-Flag
                    MOVE 'Record found' TO Ws-Message-Text
+               ELSE IF Ws-Response = DFHRESP(LOCKED)
+                   MOVE 'N' TO Ws-Record-Found-Flag
+                   PERFORM 6250-Log-Lock-Conflict
+                   MOVE 'Record is locked by another user'
+                       TO Ws-Message-Text
                ELSE
                    MOVE 'N' TO Ws-Record-Found-Flag
                    MOVE 'Record not found' TO Ws-Message-Text
@@ -218,6 +262,8 @@
                 FILE(Ws-Ksds-File)
                 INTO(Ws-Customer-Record)
                 RIDFLD(Ws-Customer-Id)
+                UPDATE
+                NOSUSPEND
                 RESP(Ws-Response)
                 RESP2(Ws-Response2)
            END-EXEC
@@ -229,6 +275,7 @@
                     FILE(Ws-Ksds-File)
                     FROM(Ws-Customer-Record)
                     RIDFLD(Ws-Customer-Id)
+                    NOSUSPEND
                     RESP(Ws-Response)
                     RESP2(Ws-Response2)
                END-EXEC
@@ -236,10 +283,28 @@
                EXEC CICS REWRITE
                     FILE(Ws-Ksds-File)
                     FROM(Ws-Customer-Record)
+                    NOSUSPEND
                     RESP(Ws-Response)
                     RESP2(Ws-Response2)
                END-EXEC
            END-IF
+
+           IF Ws-Response = DFHRESP(LOCKED)
+               PERFORM 6250-Log-Lock-Conflict
+           END-IF
+           .
+
+       6250-Log-Lock-Conflict.
+           MOVE Ws-Customer-Id       TO Ws-Lock-Log-Key
+           MOVE EIBTRMID             TO Ws-Lock-Log-Termid
+           MOVE Ws-Response2         TO Ws-Lock-Log-Response2
+           MOVE LENGTH OF Ws-Lock-Log-Record TO Ws-Lock-Log-Length
+
+           EXEC CICS WRITEQ TS
+                QUEUE(Ws-Lock-Queue-Name)
+                FROM(Ws-Lock-Log-Record)
+                LENGTH(Ws-Lock-Log-Length)
+           END-EXEC
            .
            
        6400-Delete-Customer-Record.
@@ -297,6 +362,107 @@
            END-EXEC
            .
            
+       6550-Browse-By-Name-Previous.
+           PERFORM 6555-Compute-Name-Search-Length
+           IF Ws-Name-Search-Length = ZERO
+               MOVE 'No previous record found' TO Ws-Message-Text
+           ELSE
+               MOVE HIGH-VALUES TO Ws-Customer-Id
+               EXEC CICS STARTBR
+                    FILE(Ws-Ksds-File)
+                    RIDFLD(Ws-Customer-Id)
+                    RESP(Ws-Response)
+                    RESP2(Ws-Response2)
+               END-EXEC
+               MOVE 'N' TO Ws-Name-Match-Flag
+               MOVE 'N' TO Ws-Name-Browse-Done-Flag
+               PERFORM 6560-Find-Previous-By-Name
+                   UNTIL Name-Match OR Name-Browse-Done
+               PERFORM 6700-End-Browse
+           END-IF
+           .
+
+       6555-Compute-Name-Search-Length.
+           MOVE Ws-Customer-Name TO Ws-Search-Name
+           MOVE ZERO TO Ws-Name-Search-Length
+           INSPECT Ws-Search-Name TALLYING Ws-Name-Search-Length
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           .
+
+       6560-Find-Previous-By-Name.
+           EXEC CICS READPREV
+                FILE(Ws-Ksds-File)
+                INTO(Ws-Customer-Record)
+                RIDFLD(Ws-Customer-Id)
+                RESP(Ws-Response)
+                RESP2(Ws-Response2)
+           END-EXEC
+           EVALUATE Ws-Response
+               WHEN DFHRESP(NORMAL)
+                   IF Ws-Customer-Name(1:Ws-Name-Search-Length) =
+                      Ws-Search-Name(1:Ws-Name-Search-Length)
+                       SET Name-Match TO TRUE
+                       MOVE 'Y' TO Ws-Record-Found-Flag
+                       MOVE 'N' TO Ws-Changes-Made-Flag
+                       MOVE 'Previous matching record displayed'
+                            TO Ws-Message-Text
+                   END-IF
+               WHEN DFHRESP(ENDFILE)
+                   SET Name-Browse-Done TO TRUE
+                   MOVE 'No previous record found' TO Ws-Message-Text
+               WHEN OTHER
+                   SET Name-Browse-Done TO TRUE
+                   MOVE 'Browse error' TO Ws-Message-Text
+           END-EVALUATE
+           .
+
+       6750-Browse-By-Name-Next.
+           PERFORM 6555-Compute-Name-Search-Length
+           IF Ws-Name-Search-Length = ZERO
+               MOVE 'No next record found' TO Ws-Message-Text
+           ELSE
+               MOVE LOW-VALUES TO Ws-Customer-Id
+               EXEC CICS STARTBR
+                    FILE(Ws-Ksds-File)
+                    RIDFLD(Ws-Customer-Id)
+                    RESP(Ws-Response)
+                    RESP2(Ws-Response2)
+               END-EXEC
+               MOVE 'N' TO Ws-Name-Match-Flag
+               MOVE 'N' TO Ws-Name-Browse-Done-Flag
+               PERFORM 6760-Find-Next-By-Name
+                   UNTIL Name-Match OR Name-Browse-Done
+               PERFORM 6700-End-Browse
+           END-IF
+           .
+
+       6760-Find-Next-By-Name.
+           EXEC CICS READNEXT
+                FILE(Ws-Ksds-File)
+                INTO(Ws-Customer-Record)
+                RIDFLD(Ws-Customer-Id)
+                RESP(Ws-Response)
+                RESP2(Ws-Response2)
+           END-EXEC
+           EVALUATE Ws-Response
+               WHEN DFHRESP(NORMAL)
+                   IF Ws-Customer-Name(1:Ws-Name-Search-Length) =
+                      Ws-Search-Name(1:Ws-Name-Search-Length)
+                       SET Name-Match TO TRUE
+                       MOVE 'Y' TO Ws-Record-Found-Flag
+                       MOVE 'N' TO Ws-Changes-Made-Flag
+                       MOVE 'Next matching record displayed'
+                            TO Ws-Message-Text
+                   END-IF
+               WHEN DFHRESP(ENDFILE)
+                   SET Name-Browse-Done TO TRUE
+                   MOVE 'No next record found' TO Ws-Message-Text
+               WHEN OTHER
+                   SET Name-Browse-Done TO TRUE
+                   MOVE 'Browse error' TO Ws-Message-Text
+           END-EVALUATE
+           .
+
        7100-Retrieve-Containers.
            EXEC CICS GET CONTAINER(Ws-Data-Container)
                 CHANNEL(Ws-Channel-Name)
@@ -372,3 +538,14 @@
            EXEC CICS RETURN
            END-EXEC
            .
+
+       9500-Abend-Handler.
+           EXEC CICS SEND TEXT
+                FROM(Ws-Abend-Message)
+                LENGTH(LENGTH OF Ws-Abend-Message)
+                ERASE
+                FREEKB
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC
+           .
