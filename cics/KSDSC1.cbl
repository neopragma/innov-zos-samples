@@ -23,6 +23,19 @@
       * - N  = Browse forward                                        *
       * - C  = Cancel unsaved changes                                *
       * - X  = Exit without saving                                   *
+      *                                                               *
+      * P/N also accept a name in place of the key, browsing CONTACTS*
+      * for the nearest match since no alternate index is defined.   *
+      *                                                               *
+      * Every REWRITE first backs up the record's before-image to    *
+      * the CONTBKUP file, keyed by contact key + old timestamp, so   *
+      * a bad update can be reversed.                                 *
+      *                                                               *
+      * An operator may also drive these same functions with PF keys,*
+      * the same as DB2C2 and KSDSC2 on this mapset, by leaving the   *
+      * ACTION field blank and pressing PF1=H PF2=S PF3=SX PF4=A      *
+      * PF5=D PF7=P PF8=N PF11=C PF12=X. A typed ACTION code always   *
+      * takes precedence over a PF key.                               *
       *****************************************************************
 
        Environment Division.
@@ -53,6 +66,21 @@
       * File definitions
        01  File-Name               PIC X(8) VALUE 'CONTACTS'.
        01  Record-Key              PIC X(10).
+       01  Backup-File-Name        PIC X(8) VALUE 'CONTBKUP'.
+
+      * Before-image backup record, keyed by contact key + old
+      * timestamp so multiple backups of the same contact can coexist
+       01  Backup-Record.
+           05  Backup-Key.
+               10  Backup-Contact-Key  PIC X(10).
+               10  Backup-Timestamp    PIC S9(15) COMP-3.
+           05  Backup-Name             PIC X(30).
+           05  Backup-Address          PIC X(50).
+           05  Backup-Phone            PIC X(15).
+           05  Backup-Email            PIC X(50).
+
+       01  Backup-Status-Sw         PIC X VALUE 'Y'.
+           88  Backup-OK                VALUE 'Y'.
 
       * Control data for pseudoconversations
        01  Control-Data.
@@ -67,6 +95,15 @@
                88  No-Changes      VALUE 'N'.
            05  Browse-Position     PIC X(10).
 
+      * Fields supporting the alternate (by-name) browse
+       01  Name-Search-Fields.
+           05  Name-Search-Text    PIC X(30).
+           05  Name-Search-Length  PIC S9(4) COMP VALUE ZERO.
+           05  Name-Match-Sw       PIC X VALUE 'N'.
+               88  Name-Match          VALUE 'Y'.
+           05  Name-Browse-Done-Sw PIC X VALUE 'N'.
+               88  Name-Browse-Done    VALUE 'Y'.
+
       * Screen data fields
        01  Screen-Fields.
            05  Screen-Action       PIC X(2).
@@ -140,7 +177,23 @@
            05  Msg-Changes-Cancel  PIC X(79) VALUE
                'Changes cancelled'.
            05  Msg-Help-Text       PIC X(79) VALUE
-               'H=Help S=Save SX=Save&Exit A=Add D=Del P=Prev N=Next C=Cancel X=Exit'.
+               'H=Help S=Save SX=Save&Exit A=Add D=Del P=Prev N=Next C=Cancel X=Exit or PF1-12'.
+           05  Msg-No-Name-Match   PIC X(79) VALUE
+               'No record found matching that name'.
+           05  Msg-Backup-Failed   PIC X(79) VALUE
+               'Backup write failed - update not applied'.
+           05  Msg-Record-Locked   PIC X(79) VALUE
+               'Record in use by another user - try again'.
+           05  Msg-Abend           PIC X(79) VALUE
+               'Transaction ended abnormally - please re-enter'.
+
+      * Lock-conflict logging
+       01  Lock-Queue-Name         PIC X(8) VALUE 'LOKLOG1'.
+       01  Lock-Log-Record.
+           05  Lock-Log-Key            PIC X(10).
+           05  Lock-Log-Termid         PIC X(4).
+           05  Lock-Log-Resp2          PIC S9(8) COMP.
+       01  Lock-Log-Length          PIC S9(4) COMP.
 
        Linkage Section.
 
@@ -150,7 +203,11 @@
       * MAIN PROCESSING LOGIC                                        *
       *****************************************************************
        1000-Main-Process.
-           
+
+           EXEC CICS HANDLE ABEND
+                     LABEL(9500-Abend-Handler)
+           END-EXEC
+
            PERFORM 1100-Initialize
            
            EVALUATE TRUE
@@ -214,9 +271,13 @@
       * SUBSEQUENT PROCESSING                                        *
       *****************************************************************
        2100-Subsequent-Processing.
-           
+
            PERFORM 2200-Receive-Map
-           
+
+           IF Operation-Success
+               PERFORM 2300-Map-Pfkey-To-Action
+           END-IF
+
            IF Operation-Success
                PERFORM 4000-Validate-Input
            END-IF
@@ -278,6 +339,42 @@
            END-IF
            .
 
+      *****************************************************************
+      * TRANSLATE A PF KEY TO THE EQUIVALENT ACTION CODE, THE SAME    *
+      * WAY DB2C2 AND KSDSC2 DRIVE THIS FUNCTION SET FROM PF KEYS.    *
+      * A TYPED ACTION CODE ALWAYS WINS, SO THIS ONLY FIRES WHEN THE  *
+      * OPERATOR LEFT THE ACTION FIELD BLANK AND PRESSED A PF KEY     *
+      * INSTEAD - STAFF WORKING BOTH SCREENS DO NOT HAVE TO SWITCH    *
+      * INPUT STYLES DEPENDING ON WHICH BACKEND A CUSTOMER LIVES IN.  *
+      *****************************************************************
+       2300-Map-Pfkey-To-Action.
+
+           IF Screen-Action = SPACES
+               EVALUATE EIBAID
+                   WHEN DFHPF1
+                       MOVE 'H ' TO Screen-Action
+                   WHEN DFHPF2
+                       MOVE 'S ' TO Screen-Action
+                   WHEN DFHPF3
+                       MOVE 'SX' TO Screen-Action
+                   WHEN DFHPF4
+                       MOVE 'A ' TO Screen-Action
+                   WHEN DFHPF5
+                       MOVE 'D ' TO Screen-Action
+                   WHEN DFHPF7
+                       MOVE 'P ' TO Screen-Action
+                   WHEN DFHPF8
+                       MOVE 'N ' TO Screen-Action
+                   WHEN DFHPF11
+                       MOVE 'C ' TO Screen-Action
+                   WHEN DFHPF12
+                       MOVE 'X ' TO Screen-Action
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF
+           .
+
       *****************************************************************
       * MAP FIELDS FROM SCREEN TO BMS OUTPUT                         *
       *****************************************************************
@@ -425,18 +522,26 @@
       * BROWSE BACKWARD                                              *
       *****************************************************************
        4700-Browse-Backward.
-           
-           PERFORM 5100-Start-Browse-Backward
-           PERFORM 5200-Read-Previous
+
+           IF Screen-Key = SPACES AND Screen-Name NOT = SPACES
+               PERFORM 5500-Browse-By-Name-Backward
+           ELSE
+               PERFORM 5100-Start-Browse-Backward
+               PERFORM 5200-Read-Previous
+           END-IF
            .
 
       *****************************************************************
       * BROWSE FORWARD                                               *
       *****************************************************************
        4800-Browse-Forward.
-           
-           PERFORM 5300-Start-Browse-Forward
-           PERFORM 5400-Read-Next
+
+           IF Screen-Key = SPACES AND Screen-Name NOT = SPACES
+               PERFORM 5600-Browse-By-Name-Forward
+           ELSE
+               PERFORM 5300-Start-Browse-Forward
+               PERFORM 5400-Read-Next
+           END-IF
            .
 
       *****************************************************************
@@ -546,6 +651,133 @@
            END-EXEC
            .
 
+      *****************************************************************
+      * COMPUTE LENGTH OF NAME ENTERED FOR ALTERNATE-KEY SEARCH      *
+      *****************************************************************
+       5450-Compute-Name-Search-Length.
+
+           MOVE Screen-Name TO Name-Search-Text
+           MOVE ZERO TO Name-Search-Length
+           INSPECT Name-Search-Text TALLYING Name-Search-Length
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           .
+
+      *****************************************************************
+      * ALTERNATE-KEY BROWSE BACKWARD BY NAME                        *
+      *****************************************************************
+      * CONTACTS has no alternate index defined, so this walks the   *
+      * file backward from the end comparing each record's name      *
+      * against the name entered, stopping on the first match.       *
+      *****************************************************************
+       5500-Browse-By-Name-Backward.
+
+           PERFORM 5450-Compute-Name-Search-Length
+
+           IF Name-Search-Length = ZERO
+               MOVE Msg-No-Name-Match TO Screen-Message
+           ELSE
+               MOVE HIGH-VALUES TO Record-Key
+               EXEC CICS STARTBR FILE(File-Name)
+                         RIDFLD(Record-Key)
+                         RESP(Cics-Resp)
+                         RESP2(Cics-Resp2)
+               END-EXEC
+
+               MOVE 'N' TO Name-Match-Sw
+               MOVE 'N' TO Name-Browse-Done-Sw
+               PERFORM 5520-Find-Previous-By-Name
+                   UNTIL Name-Match OR Name-Browse-Done
+
+               EXEC CICS ENDBR FILE(File-Name)
+               END-EXEC
+           END-IF
+           .
+
+      *****************************************************************
+      * FIND PREVIOUS RECORD MATCHING THE NAME ENTERED               *
+      *****************************************************************
+       5520-Find-Previous-By-Name.
+
+           EXEC CICS READPREV FILE(File-Name)
+                     INTO(Record-Area)
+                     RIDFLD(Record-Key)
+                     RESP(Cics-Resp)
+                     RESP2(Cics-Resp2)
+           END-EXEC
+
+           EVALUATE Cics-Resp
+               WHEN DFHRESP(NORMAL)
+                   IF Rec-Name(1:Name-Search-Length) =
+                      Name-Search-Text(1:Name-Search-Length)
+                       SET Name-Match TO TRUE
+                       PERFORM 6500-Display-Record
+                       MOVE 'BROWSE-PREV-NAME' TO Last-Operation
+                   END-IF
+               WHEN DFHRESP(ENDFILE)
+                   SET Name-Browse-Done TO TRUE
+                   MOVE Msg-No-Name-Match TO Screen-Message
+               WHEN OTHER
+                   SET Name-Browse-Done TO TRUE
+                   MOVE Msg-File-Error TO Screen-Message
+           END-EVALUATE
+           .
+
+      *****************************************************************
+      * ALTERNATE-KEY BROWSE FORWARD BY NAME                         *
+      *****************************************************************
+       5600-Browse-By-Name-Forward.
+
+           PERFORM 5450-Compute-Name-Search-Length
+
+           IF Name-Search-Length = ZERO
+               MOVE Msg-No-Name-Match TO Screen-Message
+           ELSE
+               MOVE LOW-VALUES TO Record-Key
+               EXEC CICS STARTBR FILE(File-Name)
+                         RIDFLD(Record-Key)
+                         RESP(Cics-Resp)
+                         RESP2(Cics-Resp2)
+               END-EXEC
+
+               MOVE 'N' TO Name-Match-Sw
+               MOVE 'N' TO Name-Browse-Done-Sw
+               PERFORM 5620-Find-Next-By-Name
+                   UNTIL Name-Match OR Name-Browse-Done
+
+               EXEC CICS ENDBR FILE(File-Name)
+               END-EXEC
+           END-IF
+           .
+
+      *****************************************************************
+      * FIND NEXT RECORD MATCHING THE NAME ENTERED                   *
+      *****************************************************************
+       5620-Find-Next-By-Name.
+
+           EXEC CICS READNEXT FILE(File-Name)
+                     INTO(Record-Area)
+                     RIDFLD(Record-Key)
+                     RESP(Cics-Resp)
+                     RESP2(Cics-Resp2)
+           END-EXEC
+
+           EVALUATE Cics-Resp
+               WHEN DFHRESP(NORMAL)
+                   IF Rec-Name(1:Name-Search-Length) =
+                      Name-Search-Text(1:Name-Search-Length)
+                       SET Name-Match TO TRUE
+                       PERFORM 6500-Display-Record
+                       MOVE 'BROWSE-NEXT-NAME' TO Last-Operation
+                   END-IF
+               WHEN DFHRESP(ENDFILE)
+                   SET Name-Browse-Done TO TRUE
+                   MOVE Msg-No-Name-Match TO Screen-Message
+               WHEN OTHER
+                   SET Name-Browse-Done TO TRUE
+                   MOVE Msg-File-Error TO Screen-Message
+           END-EVALUATE
+           .
+
       *****************************************************************
       * ADD NEW RECORD OR UPDATE EXISTING                            *
       *****************************************************************
@@ -564,10 +796,11 @@
            EXEC CICS WRITE FILE(File-Name)
                      FROM(Record-Area)
                      RIDFLD(Rec-Key)
+                     NOSUSPEND
                      RESP(Cics-Resp)
                      RESP2(Cics-Resp2)
            END-EXEC
-           
+
            EVALUATE Cics-Resp
                WHEN DFHRESP(NORMAL)
                    MOVE Msg-Add-Success TO Screen-Message
@@ -576,6 +809,9 @@
                WHEN DFHRESP(DUPREC)
       *            Record exists, try to update it
                    PERFORM 6200-Rewrite-Record
+               WHEN DFHRESP(LOCKED)
+                   PERFORM 6280-Log-Lock-Conflict
+                   MOVE Msg-Record-Locked TO Screen-Message
                WHEN OTHER
                    MOVE Msg-File-Error TO Screen-Message
            END-EVALUATE
@@ -585,39 +821,97 @@
       * REWRITE EXISTING RECORD                                      *
       *****************************************************************
        6200-Rewrite-Record.
-           
+
       *    First read for update
            EXEC CICS READ FILE(File-Name)
                      INTO(Record-Area)
                      RIDFLD(Rec-Key)
                      UPDATE
+                     NOSUSPEND
                      RESP(Cics-Resp)
                      RESP2(Cics-Resp2)
            END-EXEC
-           
-           IF Cics-Resp = DFHRESP(NORMAL)
-               MOVE Screen-Name    TO Rec-Name
-               MOVE Screen-Address TO Rec-Address
-               MOVE Screen-Phone   TO Rec-Phone
-               MOVE Screen-Email   TO Rec-Email
-               
-               EXEC CICS ASKTIME ABSTIME(Rec-Timestamp)
-               END-EXEC
-               
-               EXEC CICS REWRITE FILE(File-Name)
-                         FROM(Record-Area)
-                         RESP(Cics-Resp)
-                         RESP2(Cics-Resp2)
-               END-EXEC
-               
-               IF Cics-Resp = DFHRESP(NORMAL)
-                   MOVE Msg-Upd-Success TO Screen-Message
-                   MOVE 'UPDATE' TO Last-Operation
-               ELSE
+
+           EVALUATE Cics-Resp
+               WHEN DFHRESP(NORMAL)
+                   PERFORM 6250-Write-Backup-Record
+                   IF Backup-OK
+                       MOVE Screen-Name    TO Rec-Name
+                       MOVE Screen-Address TO Rec-Address
+                       MOVE Screen-Phone   TO Rec-Phone
+                       MOVE Screen-Email   TO Rec-Email
+
+                       EXEC CICS ASKTIME ABSTIME(Rec-Timestamp)
+                       END-EXEC
+
+                       EXEC CICS REWRITE FILE(File-Name)
+                                 FROM(Record-Area)
+                                 NOSUSPEND
+                                 RESP(Cics-Resp)
+                                 RESP2(Cics-Resp2)
+                       END-EXEC
+
+                       EVALUATE Cics-Resp
+                           WHEN DFHRESP(NORMAL)
+                               MOVE Msg-Upd-Success TO Screen-Message
+                               MOVE 'UPDATE' TO Last-Operation
+                           WHEN DFHRESP(LOCKED)
+                               PERFORM 6280-Log-Lock-Conflict
+                               MOVE Msg-Record-Locked TO Screen-Message
+                           WHEN OTHER
+                               MOVE Msg-File-Error TO Screen-Message
+                       END-EVALUATE
+                   ELSE
+                       MOVE Msg-Backup-Failed TO Screen-Message
+                   END-IF
+               WHEN DFHRESP(LOCKED)
+                   PERFORM 6280-Log-Lock-Conflict
+                   MOVE Msg-Record-Locked TO Screen-Message
+               WHEN OTHER
                    MOVE Msg-File-Error TO Screen-Message
-               END-IF
+           END-EVALUATE
+           .
+
+      *****************************************************************
+      * LOG A RECORD-LOCK CONFLICT TO THE LOCK-LOG TS QUEUE           *
+      *****************************************************************
+       6280-Log-Lock-Conflict.
+
+           MOVE Rec-Key    TO Lock-Log-Key
+           MOVE EIBTRMID   TO Lock-Log-Termid
+           MOVE Cics-Resp2 TO Lock-Log-Resp2
+           MOVE LENGTH OF Lock-Log-Record TO Lock-Log-Length
+
+           EXEC CICS WRITEQ TS
+                     QUEUE(Lock-Queue-Name)
+                     FROM(Lock-Log-Record)
+                     LENGTH(Lock-Log-Length)
+           END-EXEC
+           .
+
+      *****************************************************************
+      * WRITE BEFORE-IMAGE OF RECORD TO THE BACKUP FILE               *
+      *****************************************************************
+       6250-Write-Backup-Record.
+
+           MOVE Rec-Key       TO Backup-Contact-Key
+           MOVE Rec-Timestamp TO Backup-Timestamp
+           MOVE Rec-Name      TO Backup-Name
+           MOVE Rec-Address   TO Backup-Address
+           MOVE Rec-Phone     TO Backup-Phone
+           MOVE Rec-Email     TO Backup-Email
+
+           EXEC CICS WRITE FILE(Backup-File-Name)
+                     FROM(Backup-Record)
+                     RIDFLD(Backup-Key)
+                     RESP(Cics-Resp)
+                     RESP2(Cics-Resp2)
+           END-EXEC
+
+           IF Cics-Resp = DFHRESP(NORMAL)
+               SET Backup-OK TO TRUE
            ELSE
-               MOVE Msg-File-Error TO Screen-Message
+               MOVE 'N' TO Backup-Status-Sw
            END-IF
            .
 
@@ -739,7 +1033,23 @@
                      LENGTH(LENGTH OF Screen-Message)
                      ERASE
            END-EXEC
-           
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+
+      *****************************************************************
+      * ABEND HANDLER - CLEAN UP THE SCREEN ON AN UNEXPECTED ABEND    *
+      *****************************************************************
+       9500-Abend-Handler.
+
+           EXEC CICS SEND TEXT
+                     FROM(Msg-Abend)
+                     LENGTH(LENGTH OF Msg-Abend)
+                     ERASE
+                     FREEKB
+           END-EXEC
+
            EXEC CICS RETURN
            END-EXEC
            .
