@@ -0,0 +1,30 @@
+       Identification Division.
+      *****************************************************************
+      * Companion timeout transaction for CONVO (transid CVTO).
+      *
+      * CONVO schedules this transaction, against the same terminal,
+      * every time it puts up a screen and waits on RECEIVE, and
+      * cancels the request as soon as the terminal responds. If the
+      * terminal never responds within the interval, CICS starts this
+      * transaction on its own, which ends the idle session for the
+      * operator.
+      *****************************************************************
+       Program-Id. CONVOTMO.
+       Data Division.
+       Working-Storage Section.
+       01  WS-Work-Fields.
+           05  WS-Timeout-Msg         pic x(40)
+               value 'SESSION ENDED - IDLE TOO LONG'.
+       Procedure Division.
+           EXEC CICS SEND TEXT
+               FROM(WS-Timeout-Msg)
+               LENGTH(LENGTH OF WS-Timeout-Msg)
+               ERASE
+               FREEKB
+           END-EXEC
+           EXEC CICS FREE
+               TERMID(EIBTRMID)
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC
+           .
