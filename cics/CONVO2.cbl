@@ -1,6 +1,12 @@
        Identification Division.
       *****************************************************************
       * Pseudoconversational design using COMMAREA
+      *
+      * The request count is also checkpointed to a TS queue keyed by
+      * terminal ID on every screen, so if the operator's session is
+      * lost (COMMAREA gone - a fresh logon rather than the same
+      * pseudoconversation) the count picks back up where it left off
+      * instead of resetting to zero.
       *****************************************************************
        Program-Id. CONVO2.
        Data Division.
@@ -10,14 +16,22 @@
                88  End-of-Session           value 'Y'.
            05  WS-Request-Count       pic s9(05) packed-decimal.
            05  WS-Resp                pic s9(08) binary.
+           05  WS-Tsq-Name            pic x(08) value spaces.
+           05  WS-Tsq-Item-Len        pic s9(04) binary.
            copy DFHAID.
            copy CONVMS.
+       01  WS-Abend-Message           pic x(60) value
+           'Transaction ended abnormally - please re-enter'.
        Linkage Section.
        01  DFHCOMMAREA.
            05  LS-Request-Count       pic s9(05) packed-decimal.
        Procedure Division.
+           EXEC CICS HANDLE ABEND
+               LABEL(9500-Abend-Handler)
+           END-EXEC
+           string 'RC' EIBTRMID delimited by size into WS-Tsq-Name
            if EIBCALEN equal zero
-               move zero to WS-Request-Count
+               perform 1500-Recover-Checkpoint
                move low-values to CONVMAPO
                perform 1000-Prompt-User
            else
@@ -25,6 +39,19 @@
            end-if
            perform 2000-Process-Request
            .
+       1500-Recover-Checkpoint.
+           move length of WS-Request-Count to WS-Tsq-Item-Len
+           EXEC CICS READQ TS
+               QUEUE(WS-Tsq-Name)
+               INTO(WS-Request-Count)
+               LENGTH(WS-Tsq-Item-Len)
+               ITEM(1)
+               RESP(WS-RESP)
+           END-EXEC
+           if WS-RESP not equal DFHRESP(NORMAL)
+               move zero to WS-Request-Count
+           end-if
+           .
        1000-Prompt-User.
            EXEC CICS SEND
                FROM(CONVMAPO)
@@ -56,8 +83,28 @@
            move WS-Request-Count to COUNTO
            move REQI to VALO
            move spaces to REQO
+           perform 2500-Checkpoint-Request-Count
            perform 1000-Prompt-User
            .
+       2500-Checkpoint-Request-Count.
+           move length of WS-Request-Count to WS-Tsq-Item-Len
+           EXEC CICS WRITEQ TS
+               QUEUE(WS-Tsq-Name)
+               FROM(WS-Request-Count)
+               LENGTH(WS-Tsq-Item-Len)
+               ITEM(1)
+               REWRITE
+               RESP(WS-RESP)
+           END-EXEC
+           if WS-RESP not equal DFHRESP(NORMAL)
+               EXEC CICS WRITEQ TS
+                   QUEUE(WS-Tsq-Name)
+                   FROM(WS-Request-Count)
+                   LENGTH(WS-Tsq-Item-Len)
+                   RESP(WS-RESP)
+               END-EXEC
+           end-if
+           .
        9000-Return.
            EXEC CICS SEND CONTROL
                ERASE
@@ -67,3 +114,14 @@
                RETURN
            END-EXEC
            .
+       9500-Abend-Handler.
+           EXEC CICS SEND TEXT
+               FROM(WS-Abend-Message)
+               LENGTH(LENGTH OF WS-Abend-Message)
+               ERASE
+               FREEKB
+           END-EXEC
+           EXEC CICS
+               RETURN
+           END-EXEC
+           .
