@@ -4,7 +4,18 @@
       * descending order by average points value. 
       ********************************************************************* 
        Program-ID. FTHIAVG.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select FT-Report-File assign to FTRPT01
+               file status is WS-Report-File-Status.
+
        Data Division.
+       File Section.
+       FD  FT-Report-File
+           recording mode f.
+       01  FT-Report-Record        pic x(133).
+
        Working-Storage Section.
 
            EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -15,43 +26,87 @@
        01  WS-Player-Name      pic x(100).
        01  WS-Team-Name        pic x(100).
        01  WS-Avg-Points       pic s9(5)v9 packed-decimal.
+       01  WS-Three-Pointers   pic s9(5) packed-decimal.
+       01  WS-Team-Rank        pic s9(4) packed-decimal.
+       01  WS-Top-N-Per-Team   pic s9(4) packed-decimal.
+       01  WS-Top-N-Accept     pic 9(04).
+       01  WS-Min-Games        pic s9(4) packed-decimal.
+       01  WS-Min-Games-Accept pic 9(04).
        01  WS-Column-Headings.
            05  filler pic x(07) value "Place".
+           05  filler pic x(07) value "Rank".
            05  filler pic x(30) value "Player".
            05  filler pic x(30) value "Team".
            05  filler pic x(30) value "Avg Points".
        01  WS-Output-Line.
            05  OUT-Place           pic z,zzz.
            05  filler              pic x(02) value ". ".
+           05  OUT-Team-Rank       pic z9.
+           05  filler              pic x(02) value ". ".
            05  OUT-Player-Name     pic x(30).
            05  OUT-Team-Name       pic x(30).
            05  OUT-Avg-Points      pic z,zz9.9.
-       01  FILLER              pic x value "N".
+       01  WS-Column-Headings-3PT.
+           05  filler pic x(07) value "Place".
+           05  filler pic x(07) value "Rank".
+           05  filler pic x(30) value "Player".
+           05  filler pic x(30) value "Team".
+           05  filler pic x(30) value "3-Pointers".
+       01  WS-Output-Line-3PT.
+           05  OUT3-Place          pic z,zzz.
+           05  filler              pic x(02) value ". ".
+           05  OUT3-Team-Rank      pic z9.
+           05  filler              pic x(02) value ". ".
+           05  OUT3-Player-Name    pic x(30).
+           05  OUT3-Team-Name      pic x(30).
+           05  OUT3-Three-Pointers pic z,zz9.
+       01  WS-End-of-Data-Sw   pic x value "N".
            88  End-of-Data           value "Y".
        01  WS-Message          pic x(80).
        01  WS-Place            pic s9(5) packed-decimal value zero.
        01  WS-Error-SQLCODE    pic s999 sign leading separate.
+       01  WS-Report-File-Status pic x(02).
+           88  Report-File-OK         value "00".
 
        Procedure Division.
 
+      *    WS-Top-N-Per-Team controls how many players per team make
+      *    the leaderboard (1 = leader only, matching the original
+      *    behavior).
+           perform 0100-Accept-Parameters
+
+           open output FT-Report-File
+           if not Report-File-OK
+               display "Report file open error: " WS-Report-File-Status
+               move 12 to return-code
+               goback
+           end-if
+           write FT-Report-Record from WS-Column-Headings
+
            EXEC SQL DECLARE FT_CUR CURSOR FOR
                SELECT
-                   P.PLAYER_NAME,
-                   T.TEAM_NAME,
-                   FT.FT_AVG_POINTS                                        OINTS
-                       FROM LABSCHEMA.PLAYERS P
-                   JOIN LABSCHEMA.THROWS FT
-                     ON P.PLAYER_ID = FT.PLAYER_ID
-                   JOIN LABSCHEMA.TEAMS T
-                     ON P.TEAM_ID = T.TEAM_ID
-                   WHERE (P.TEAM_ID, FT.FT_AVG_POINTS) IN (
-                       SELECT P2.TEAM_ID, MAX(FT2.FT_AVG_POINTS)
-                           FROM LABSCHEMA.PLAYERS P2
-                   JOIN LABSCHEMA.THROWS FT2
-                       ON P2.PLAYER_ID = FT2.PLAYER_ID
-               GROUP BY P2.TEAM_ID
-               )
-               ORDER BY FT.FT_AVG_POINTS DESC
+                   RANKED.PLAYER_NAME,
+                   RANKED.TEAM_NAME,
+                   RANKED.FT_AVG_POINTS,
+                   RANKED.TEAM_RANK
+                   FROM (
+                       SELECT
+                           P.PLAYER_NAME,
+                           T.TEAM_NAME,
+                           FT.FT_AVG_POINTS,
+                           ROW_NUMBER() OVER (
+                               PARTITION BY P.TEAM_ID
+                               ORDER BY FT.FT_AVG_POINTS DESC
+                           ) AS TEAM_RANK
+                           FROM LABSCHEMA.PLAYERS P
+                       JOIN LABSCHEMA.THROWS FT
+                         ON P.PLAYER_ID = FT.PLAYER_ID
+                       JOIN LABSCHEMA.TEAMS T
+                         ON P.TEAM_ID = T.TEAM_ID
+                       WHERE FT.FT_GAMES >= :WS-Min-Games
+                   ) RANKED
+                   WHERE RANKED.TEAM_RANK <= :WS-Top-N-Per-Team
+                   ORDER BY RANKED.TEAM_NAME, RANKED.TEAM_RANK
            END-EXEC
            EXEC SQL
                OPEN FT_CUR
@@ -65,14 +120,74 @@
                until End-of-Data
 
            EXEC SQL CLOSE FT_CUR END-EXEC
+
+      *    Second banquet award: rank on three-pointers made instead
+      *    of average points, off the same PLAYERS/TEAMS/THROWS join.
+           EXEC SQL DECLARE FT3_CUR CURSOR FOR
+               SELECT
+                   RANKED3.PLAYER_NAME,
+                   RANKED3.TEAM_NAME,
+                   RANKED3.FT_THREE_POINTERS,
+                   RANKED3.TEAM_RANK
+                   FROM (
+                       SELECT
+                           P.PLAYER_NAME,
+                           T.TEAM_NAME,
+                           FT.FT_THREE_POINTERS,
+                           ROW_NUMBER() OVER (
+                               PARTITION BY P.TEAM_ID
+                               ORDER BY FT.FT_THREE_POINTERS DESC
+                           ) AS TEAM_RANK
+                           FROM LABSCHEMA.PLAYERS P
+                       JOIN LABSCHEMA.THROWS FT
+                         ON P.PLAYER_ID = FT.PLAYER_ID
+                       JOIN LABSCHEMA.TEAMS T
+                         ON P.TEAM_ID = T.TEAM_ID
+                       WHERE FT.FT_GAMES >= :WS-Min-Games
+                   ) RANKED3
+                   WHERE RANKED3.TEAM_RANK <= :WS-Top-N-Per-Team
+                   ORDER BY RANKED3.TEAM_NAME, RANKED3.TEAM_RANK
+           END-EXEC
+           EXEC SQL
+               OPEN FT3_CUR
+           END-EXEC
+
+           if SQLCODE not equal zero
+               perform 9000-Bail
+           end-if
+           move zero to WS-Place
+           move "N" to WS-End-of-Data-Sw
+           display WS-Column-Headings-3PT
+           write FT-Report-Record from spaces
+           write FT-Report-Record from WS-Column-Headings-3PT
+           perform 3000-Fetch-and-Display-3PT
+               until End-of-Data
+
+           EXEC SQL CLOSE FT3_CUR END-EXEC
+           close FT-Report-File
            goback
            .
+       0100-Accept-Parameters.
+           display "Enter maximum players to list per team: "
+               with no advancing
+           accept WS-Top-N-Accept
+           move WS-Top-N-Accept to WS-Top-N-Per-Team
+           if WS-Top-N-Per-Team not greater than zero
+               move 1 to WS-Top-N-Per-Team
+           end-if
+
+           display "Enter minimum games played to qualify: "
+               with no advancing
+           accept WS-Min-Games-Accept
+           move WS-Min-Games-Accept to WS-Min-Games
+           .
        1000-Fetch-and-Display.
            EXEC SQL FETCH FT_CUR
                INTO
                    :WS-Player-Name,
                    :WS-Team-Name,
-                   :WS-Avg-Points
+                   :WS-Avg-Points,
+                   :WS-Team-Rank
            END-EXEC
 
            if SQLCODE = 0
@@ -86,10 +201,39 @@
        2000-Display-Values.
            add 1 to WS-Place
            move WS-Place to OUT-Place
+           move WS-Team-Rank to OUT-Team-Rank
            move WS-Player-Name to OUT-Player-Name
            move WS-Team-Name to OUT-Team-Name
            move WS-Avg-Points to OUT-Avg-Points
            display WS-Output-Line
+           write FT-Report-Record from WS-Output-Line
+           .
+       3000-Fetch-and-Display-3PT.
+           EXEC SQL FETCH FT3_CUR
+               INTO
+                   :WS-Player-Name,
+                   :WS-Team-Name,
+                   :WS-Three-Pointers,
+                   :WS-Team-Rank
+           END-EXEC
+
+           if SQLCODE = 0
+               perform 3100-Display-Values-3PT
+           else if SQLCODE = 100
+               set End-of-Data to true
+           else
+               perform 9000-Bail
+           end-if
+           .
+       3100-Display-Values-3PT.
+           add 1 to WS-Place
+           move WS-Place to OUT3-Place
+           move WS-Team-Rank to OUT3-Team-Rank
+           move WS-Player-Name to OUT3-Player-Name
+           move WS-Team-Name to OUT3-Team-Name
+           move WS-Three-Pointers to OUT3-Three-Pointers
+           display WS-Output-Line-3PT
+           write FT-Report-Record from WS-Output-Line-3PT
            .
        9000-Bail.
            move SQLCODE to WS-Error-SQLCODE
