@@ -0,0 +1,292 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTRECN.
+      *
+      * Reconciles the VSAM CUSTFILE KSDS (maintained online by
+      * KSDSC2) against the DB2 CUSTOMER table (maintained online by
+      * DB2C2) - two stores for what is supposed to be the same
+      * customer data. Both sources are read in ascending customer-id
+      * order and match-merged, reporting customers present in only
+      * one side and customers present in both with mismatched
+      * name/address/phone/email.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Custfile ASSIGN TO CUSTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CF-Customer-Id
+               FILE STATUS IS WS-Custfile-Status.
+
+           SELECT Report-File ASSIGN TO RECNRPT1
+               FILE STATUS IS WS-Report-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Custfile
+           RECORDING MODE F.
+       01  CF-Customer-Record.
+           05  CF-Customer-Id          PIC X(10).
+           05  CF-Customer-Name        PIC X(30).
+           05  CF-Customer-Address     PIC X(50).
+           05  CF-Customer-Phone       PIC X(15).
+           05  CF-Customer-Email       PIC X(40).
+
+       FD  Report-File
+           RECORDING MODE F.
+       01  Report-Record               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-Db2-Customer-Id          PIC X(10).
+       01  WS-Db2-Customer-Name        PIC X(30).
+       01  WS-Db2-Customer-Address     PIC X(50).
+       01  WS-Db2-Customer-Phone       PIC X(15).
+       01  WS-Db2-Customer-Email       PIC X(40).
+       01  WS-Error-SQLCODE            PIC S999 SIGN LEADING SEPARATE.
+
+       01  WS-Custfile-Status          PIC X(02).
+           88  Custfile-OK                 VALUE '00'.
+       01  WS-Report-File-Status       PIC X(02).
+           88  Report-File-OK              VALUE '00'.
+
+       01  WS-Custfile-Eof-Sw          PIC X VALUE 'N'.
+           88  Custfile-Eof                VALUE 'Y'.
+       01  WS-Db2-Eof-Sw               PIC X VALUE 'N'.
+           88  Db2-Eof                     VALUE 'Y'.
+
+       01  WS-Vsam-Only-Count          PIC S9(07) COMP-3 VALUE ZERO.
+       01  WS-Db2-Only-Count           PIC S9(07) COMP-3 VALUE ZERO.
+       01  WS-Mismatch-Count           PIC S9(07) COMP-3 VALUE ZERO.
+       01  WS-Matched-Count            PIC S9(07) COMP-3 VALUE ZERO.
+       01  WS-Vsam-Only-Count-Display  PIC ZZZZZZ9.
+       01  WS-Db2-Only-Count-Display   PIC ZZZZZZ9.
+       01  WS-Mismatch-Count-Display   PIC ZZZZZZ9.
+       01  WS-Matched-Count-Display    PIC ZZZZZZ9.
+
+       01  WS-Detail-Line               PIC X(132).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+
+           PERFORM 0100-Open-Files
+
+           EXEC SQL
+               DECLARE CUSTOMER_CUR CURSOR FOR
+                   SELECT CUSTOMER_ID,
+                          CUSTOMER_NAME,
+                          CUSTOMER_ADDRESS,
+                          CUSTOMER_PHONE,
+                          CUSTOMER_EMAIL
+                   FROM CUSTOMER
+                   ORDER BY CUSTOMER_ID
+           END-EXEC
+           EXEC SQL
+               OPEN CUSTOMER_CUR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               PERFORM 9000-Bail
+           END-IF
+
+           PERFORM 0200-Read-Custfile
+           PERFORM 0300-Read-Db2-Customer
+
+           PERFORM 1000-Match-Records
+               UNTIL Custfile-Eof AND Db2-Eof
+
+           EXEC SQL
+               CLOSE CUSTOMER_CUR
+           END-EXEC
+
+           PERFORM 8100-Write-Totals
+
+           PERFORM 0900-Close-Files
+
+           GOBACK.
+
+       0100-Open-Files.
+           OPEN INPUT Custfile
+           IF NOT Custfile-OK
+               DISPLAY "CUSTFILE open error: " WS-Custfile-Status
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT Report-File
+           IF NOT Report-File-OK
+               DISPLAY "Report file open error: " WS-Report-File-Status
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF
+           .
+
+       0200-Read-Custfile.
+           READ Custfile
+               AT END
+                   SET Custfile-Eof TO TRUE
+           END-READ
+           .
+
+       0300-Read-Db2-Customer.
+           EXEC SQL
+               FETCH CUSTOMER_CUR
+               INTO :WS-Db2-Customer-Id,
+                    :WS-Db2-Customer-Name,
+                    :WS-Db2-Customer-Address,
+                    :WS-Db2-Customer-Phone,
+                    :WS-Db2-Customer-Email
+           END-EXEC
+
+           IF SQLCODE = 100
+               SET Db2-Eof TO TRUE
+           ELSE
+               IF SQLCODE NOT = 0
+                   PERFORM 9000-Bail
+               END-IF
+           END-IF
+           .
+
+       1000-Match-Records.
+           EVALUATE TRUE
+               WHEN Custfile-Eof
+                   PERFORM 2200-Report-Db2-Only
+                   PERFORM 0300-Read-Db2-Customer
+               WHEN Db2-Eof
+                   PERFORM 2100-Report-Vsam-Only
+                   PERFORM 0200-Read-Custfile
+               WHEN CF-Customer-Id < WS-Db2-Customer-Id
+                   PERFORM 2100-Report-Vsam-Only
+                   PERFORM 0200-Read-Custfile
+               WHEN CF-Customer-Id > WS-Db2-Customer-Id
+                   PERFORM 2200-Report-Db2-Only
+                   PERFORM 0300-Read-Db2-Customer
+               WHEN OTHER
+                   PERFORM 2300-Compare-Matched-Records
+                   PERFORM 0200-Read-Custfile
+                   PERFORM 0300-Read-Db2-Customer
+           END-EVALUATE
+           .
+
+       2100-Report-Vsam-Only.
+           ADD 1 TO WS-Vsam-Only-Count
+           MOVE SPACES TO WS-Detail-Line
+           STRING "IN VSAM ONLY - ID " CF-Customer-Id
+                  " NAME " CF-Customer-Name
+                  DELIMITED BY SIZE
+               INTO WS-Detail-Line
+           WRITE Report-Record FROM WS-Detail-Line
+           .
+
+       2200-Report-Db2-Only.
+           ADD 1 TO WS-Db2-Only-Count
+           MOVE SPACES TO WS-Detail-Line
+           STRING "IN DB2 ONLY  - ID " WS-Db2-Customer-Id
+                  " NAME " WS-Db2-Customer-Name
+                  DELIMITED BY SIZE
+               INTO WS-Detail-Line
+           WRITE Report-Record FROM WS-Detail-Line
+           .
+
+       2300-Compare-Matched-Records.
+           IF CF-Customer-Name    = WS-Db2-Customer-Name
+              AND CF-Customer-Address = WS-Db2-Customer-Address
+              AND CF-Customer-Phone   = WS-Db2-Customer-Phone
+              AND CF-Customer-Email   = WS-Db2-Customer-Email
+               ADD 1 TO WS-Matched-Count
+           ELSE
+               ADD 1 TO WS-Mismatch-Count
+               MOVE SPACES TO WS-Detail-Line
+               STRING "MISMATCH     - ID " CF-Customer-Id
+                      DELIMITED BY SIZE
+                   INTO WS-Detail-Line
+               WRITE Report-Record FROM WS-Detail-Line
+               PERFORM 2310-Report-Field-Mismatches
+           END-IF
+           .
+
+       2310-Report-Field-Mismatches.
+           IF CF-Customer-Name NOT = WS-Db2-Customer-Name
+               MOVE SPACES TO WS-Detail-Line
+               STRING "    NAME    VSAM=" CF-Customer-Name
+                      " DB2=" WS-Db2-Customer-Name
+                      DELIMITED BY SIZE
+                   INTO WS-Detail-Line
+               WRITE Report-Record FROM WS-Detail-Line
+           END-IF
+           IF CF-Customer-Address NOT = WS-Db2-Customer-Address
+               MOVE SPACES TO WS-Detail-Line
+               STRING "    ADDRESS VSAM=" CF-Customer-Address
+                      " DB2=" WS-Db2-Customer-Address
+                      DELIMITED BY SIZE
+                   INTO WS-Detail-Line
+               WRITE Report-Record FROM WS-Detail-Line
+           END-IF
+           IF CF-Customer-Phone NOT = WS-Db2-Customer-Phone
+               MOVE SPACES TO WS-Detail-Line
+               STRING "    PHONE   VSAM=" CF-Customer-Phone
+                      " DB2=" WS-Db2-Customer-Phone
+                      DELIMITED BY SIZE
+                   INTO WS-Detail-Line
+               WRITE Report-Record FROM WS-Detail-Line
+           END-IF
+           IF CF-Customer-Email NOT = WS-Db2-Customer-Email
+               MOVE SPACES TO WS-Detail-Line
+               STRING "    EMAIL   VSAM=" CF-Customer-Email
+                      " DB2=" WS-Db2-Customer-Email
+                      DELIMITED BY SIZE
+                   INTO WS-Detail-Line
+               WRITE Report-Record FROM WS-Detail-Line
+           END-IF
+           .
+
+       8100-Write-Totals.
+           MOVE WS-Matched-Count   TO WS-Matched-Count-Display
+           MOVE WS-Mismatch-Count  TO WS-Mismatch-Count-Display
+           MOVE WS-Vsam-Only-Count TO WS-Vsam-Only-Count-Display
+           MOVE WS-Db2-Only-Count  TO WS-Db2-Only-Count-Display
+
+           MOVE SPACES TO WS-Detail-Line
+           STRING "Matched and consistent: " WS-Matched-Count-Display
+               DELIMITED BY SIZE
+               INTO WS-Detail-Line
+           WRITE Report-Record FROM WS-Detail-Line
+
+           MOVE SPACES TO WS-Detail-Line
+           STRING "Matched but mismatched: " WS-Mismatch-Count-Display
+               DELIMITED BY SIZE
+               INTO WS-Detail-Line
+           WRITE Report-Record FROM WS-Detail-Line
+
+           MOVE SPACES TO WS-Detail-Line
+           STRING "In VSAM only:           " WS-Vsam-Only-Count-Display
+               DELIMITED BY SIZE
+               INTO WS-Detail-Line
+           WRITE Report-Record FROM WS-Detail-Line
+
+           MOVE SPACES TO WS-Detail-Line
+           STRING "In DB2 only:            " WS-Db2-Only-Count-Display
+               DELIMITED BY SIZE
+               INTO WS-Detail-Line
+           WRITE Report-Record FROM WS-Detail-Line
+
+           DISPLAY "Matched and consistent: " WS-Matched-Count
+           DISPLAY "Matched but mismatched: " WS-Mismatch-Count
+           DISPLAY "In VSAM only:           " WS-Vsam-Only-Count
+           DISPLAY "In DB2 only:            " WS-Db2-Only-Count
+           .
+
+       0900-Close-Files.
+           CLOSE Custfile
+           CLOSE Report-File
+           .
+
+       9000-Bail.
+           MOVE SQLCODE TO WS-Error-SQLCODE
+           DISPLAY "SQL Error: SQLCODE " WS-Error-SQLCODE
+           MOVE 12 TO RETURN-CODE
+           GOBACK
+           .
