@@ -0,0 +1,121 @@
+       Identification Division.
+      **********************************************************************
+      * Mail-house extract from LABSCHEMA.CONTACTS.
+      * Contacts flagged DO_NOT_CONTACT = 'Y' are excluded from the
+      * extract entirely, so a mailing list built from this file never
+      * needs a second opt-out scrub downstream.
+      **********************************************************************
+       Program-ID. CONTMAIL.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select Mail-Extract-File assign to CONTMLX
+               file status is WS-Extract-File-Status.
+
+       Data Division.
+       File Section.
+       FD  Mail-Extract-File
+           recording mode f.
+       01  Mail-Extract-Record     pic x(133).
+
+       Working-Storage Section.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE CONTACTS
+           END-EXEC.
+
+       01  FILLER              pic x value "N".
+           88  End-of-Data           value "Y".
+       01  WS-Record-Count     pic s9(07) packed-decimal value +0.
+       01  WS-Excluded-Count   pic s9(07) packed-decimal value +0.
+       01  WS-Error-SQLCODE    pic s999 sign leading separate.
+       01  WS-Extract-File-Status pic x(02).
+           88  Extract-File-OK          value "00".
+       01  WS-Mail-Line.
+           05  OUT-Surname         pic x(30).
+           05  filler              pic x(02) value ", ".
+           05  OUT-First-Name      pic x(30).
+           05  filler              pic x(02) value spaces.
+           05  OUT-Email           pic x(40).
+
+       Procedure Division.
+
+           open output Mail-Extract-File
+           if not Extract-File-OK
+               display "Mail extract file open error: "
+                   WS-Extract-File-Status
+               move 12 to return-code
+               goback
+           end-if
+
+           EXEC SQL DECLARE CONTMAIL_CUR CURSOR FOR
+               SELECT
+                   SURNAME,
+                   FIRST_NAME,
+                   EMAIL_ADDR
+               FROM LABSCHEMA.CONTACTS
+               WHERE DO_NOT_CONTACT IS NULL
+                  OR DO_NOT_CONTACT <> 'Y'
+           END-EXEC
+           EXEC SQL
+               OPEN CONTMAIL_CUR
+           END-EXEC
+
+           if SQLCODE not equal zero
+               perform 9000-Bail
+           end-if
+           perform 1000-Fetch-and-Extract
+               until End-of-Data
+
+           EXEC SQL CLOSE CONTMAIL_CUR END-EXEC
+           perform 1500-Count-Excluded
+           close Mail-Extract-File
+           perform 8100-Display-Totals
+           goback
+           .
+       1000-Fetch-and-Extract.
+           EXEC SQL FETCH CONTMAIL_CUR
+               INTO
+                   :SURNAME,
+                   :FIRST-NAME,
+                   :EMAIL-ADDR
+           END-EXEC
+
+           if SQLCODE = 0
+               add 1 to WS-Record-Count
+               perform 2000-Write-Mail-Record
+           else if SQLCODE = 100
+               set End-of-Data to true
+           else
+               perform 9000-Bail
+           end-if
+           .
+       1500-Count-Excluded.
+           EXEC SQL
+               SELECT COUNT(*)
+                   INTO :WS-Excluded-Count
+                   FROM LABSCHEMA.CONTACTS
+                   WHERE DO_NOT_CONTACT = 'Y'
+           END-EXEC
+           .
+       2000-Write-Mail-Record.
+           move spaces to WS-Mail-Line
+           move SURNAME-TEXT to OUT-Surname
+           move FIRST-NAME-TEXT to OUT-First-Name
+           move EMAIL-ADDR-TEXT to OUT-Email
+           write Mail-Extract-Record from WS-Mail-Line
+           .
+       8100-Display-Totals.
+           display "CONTMAIL - mailing extract complete"
+           display "Rows extracted: " WS-Record-Count
+           display "Rows excluded (opt-out): " WS-Excluded-Count
+           .
+       9000-Bail.
+           move SQLCODE to WS-Error-SQLCODE
+           display "SQL Error: SQLCODE " WS-Error-SQLCODE
+           move 12 to return-code
+           goback
+           .
