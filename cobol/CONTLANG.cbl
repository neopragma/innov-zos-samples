@@ -0,0 +1,161 @@
+       Identification Division.
+      **********************************************************************
+      * Split LABSCHEMA.CONTACTS into one output file per language, so
+      * downstream mail-house processing for each language can run
+      * independently instead of filtering the combined CONTACTS extract.
+      * New languages beyond EN/ES/FR fall through to the CONTOTH file.
+      **********************************************************************
+       Program-ID. CONTLANG.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select Contacts-En-File assign to CONTEN
+               file status is WS-En-File-Status.
+           select Contacts-Es-File assign to CONTES
+               file status is WS-Es-File-Status.
+           select Contacts-Fr-File assign to CONTFR
+               file status is WS-Fr-File-Status.
+           select Contacts-Other-File assign to CONTOTH
+               file status is WS-Other-File-Status.
+
+       Data Division.
+       File Section.
+       FD  Contacts-En-File
+           recording mode f.
+       01  Contacts-En-Record       pic x(133).
+       FD  Contacts-Es-File
+           recording mode f.
+       01  Contacts-Es-Record       pic x(133).
+       FD  Contacts-Fr-File
+           recording mode f.
+       01  Contacts-Fr-Record       pic x(133).
+       FD  Contacts-Other-File
+           recording mode f.
+       01  Contacts-Other-Record    pic x(133).
+
+       Working-Storage Section.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE CONTACTS
+           END-EXEC.
+
+       01  FILLER              pic x value "N".
+           88  End-of-Data           value "Y".
+       01  WS-En-File-Status      pic x(02).
+           88  En-File-OK             value "00".
+       01  WS-Es-File-Status      pic x(02).
+           88  Es-File-OK             value "00".
+       01  WS-Fr-File-Status      pic x(02).
+           88  Fr-File-OK             value "00".
+       01  WS-Other-File-Status   pic x(02).
+           88  Other-File-OK          value "00".
+       01  WS-En-Count         pic s9(07) packed-decimal value +0.
+       01  WS-Es-Count         pic s9(07) packed-decimal value +0.
+       01  WS-Fr-Count         pic s9(07) packed-decimal value +0.
+       01  WS-Other-Count      pic s9(07) packed-decimal value +0.
+       01  WS-Error-SQLCODE    pic s999 sign leading separate.
+       01  WS-Contact-Line.
+           05  OUT-Surname         pic x(30).
+           05  OUT-First-Name      pic x(30).
+           05  OUT-Email           pic x(40).
+
+       Procedure Division.
+
+           perform 0100-Open-Output-Files
+
+           EXEC SQL DECLARE CONTLANG_CUR CURSOR FOR
+               SELECT
+                   LANG,
+                   SURNAME,
+                   FIRST_NAME,
+                   EMAIL_ADDR
+               FROM LABSCHEMA.CONTACTS
+               ORDER BY LANG
+           END-EXEC
+           EXEC SQL
+               OPEN CONTLANG_CUR
+           END-EXEC
+
+           if SQLCODE not equal zero
+               perform 9000-Bail
+           end-if
+           perform 1000-Fetch-and-Split
+               until End-of-Data
+
+           EXEC SQL CLOSE CONTLANG_CUR END-EXEC
+           perform 8000-Close-Output-Files
+           perform 8100-Display-Totals
+           goback
+           .
+       0100-Open-Output-Files.
+           open output Contacts-En-File
+           open output Contacts-Es-File
+           open output Contacts-Fr-File
+           open output Contacts-Other-File
+           if not En-File-OK or not Es-File-OK
+                   or not Fr-File-OK or not Other-File-OK
+               display "Language split file open error"
+               move 12 to return-code
+               goback
+           end-if
+           .
+       1000-Fetch-and-Split.
+           EXEC SQL FETCH CONTLANG_CUR
+               INTO
+                   :LANG,
+                   :SURNAME,
+                   :FIRST-NAME,
+                   :EMAIL-ADDR
+           END-EXEC
+
+           if SQLCODE = 0
+               perform 2000-Write-By-Language
+           else if SQLCODE = 100
+               set End-of-Data to true
+           else
+               perform 9000-Bail
+           end-if
+           .
+       2000-Write-By-Language.
+           move spaces to WS-Contact-Line
+           move SURNAME-TEXT to OUT-Surname
+           move FIRST-NAME-TEXT to OUT-First-Name
+           move EMAIL-ADDR-TEXT to OUT-Email
+
+           evaluate LANG
+               when "EN"
+                   write Contacts-En-Record from WS-Contact-Line
+                   add 1 to WS-En-Count
+               when "ES"
+                   write Contacts-Es-Record from WS-Contact-Line
+                   add 1 to WS-Es-Count
+               when "FR"
+                   write Contacts-Fr-Record from WS-Contact-Line
+                   add 1 to WS-Fr-Count
+               when other
+                   write Contacts-Other-Record from WS-Contact-Line
+                   add 1 to WS-Other-Count
+           end-evaluate
+           .
+       8000-Close-Output-Files.
+           close Contacts-En-File
+           close Contacts-Es-File
+           close Contacts-Fr-File
+           close Contacts-Other-File
+           .
+       8100-Display-Totals.
+           display "CONTLANG - language split complete"
+           display "EN: " WS-En-Count
+           display "ES: " WS-Es-Count
+           display "FR: " WS-Fr-Count
+           display "Other: " WS-Other-Count
+           .
+       9000-Bail.
+           move SQLCODE to WS-Error-SQLCODE
+           display "SQL Error: SQLCODE " WS-Error-SQLCODE
+           move 12 to return-code
+           goback
+           .
