@@ -0,0 +1,145 @@
+       Identification Division.
+      **********************************************************************
+      * Stale-response aging report for LABSCHEMA.CONTACTS.
+      * Lists contacts who were last contacted at least the configured
+      * number of days ago and have not responded since, so follow-up
+      * work doesn't get lost in the full CONTACTS listing.
+      **********************************************************************
+       Program-ID. CONTAGE.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select Aging-Report-File assign to CAGRPT01
+               file status is WS-Report-File-Status.
+
+       Data Division.
+       File Section.
+       FD  Aging-Report-File
+           recording mode f.
+       01  Aging-Report-Record      pic x(133).
+
+       Working-Storage Section.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE CONTACTS
+           END-EXEC.
+
+       01  FILLER              pic x value "N".
+           88  End-of-Data           value "Y".
+       01  WS-Record-Count     pic s9(07) packed-decimal value +0.
+       01  WS-Error-SQLCODE    pic s999 sign leading separate.
+       01  WS-Stale-Days          pic s9(05) packed-decimal.
+       01  WS-Stale-Days-Accept    pic 9(05).
+       01  WS-Report-File-Status   pic x(02).
+           88  Report-File-OK          value "00".
+       01  WS-Heading-Line.
+           05  filler pic x(30) value "Surname".
+           05  filler pic x(30) value "First Name".
+           05  filler pic x(40) value "Email".
+           05  filler pic x(15) value "Last Contact".
+           05  filler pic x(15) value "Last Response".
+       01  WS-Aging-Line.
+           05  OUT-Surname         pic x(30).
+           05  OUT-First-Name      pic x(30).
+           05  OUT-Email           pic x(40).
+           05  OUT-Last-Contact    pic x(12).
+           05  OUT-Last-Response   pic x(12).
+
+       Procedure Division.
+
+           perform 0100-Accept-Parameters
+           open output Aging-Report-File
+           if not Report-File-OK
+               display "Aging report file open error: "
+                   WS-Report-File-Status
+               move 12 to return-code
+               goback
+           end-if
+           write Aging-Report-Record from WS-Heading-Line
+
+           EXEC SQL DECLARE CONTAGE_CUR CURSOR FOR
+               SELECT
+                   SURNAME,
+                   FIRST_NAME,
+                   EMAIL_ADDR,
+                   LAST_CONTACT,
+                   LAST_RESPONSE
+               FROM LABSCHEMA.CONTACTS
+               WHERE LAST_CONTACT IS NOT NULL
+                 AND (LAST_RESPONSE IS NULL
+                      OR LAST_RESPONSE < LAST_CONTACT)
+                 AND DAYS(CURRENT DATE) - DAYS(LAST_CONTACT)
+                         > :WS-Stale-Days
+               ORDER BY LAST_CONTACT
+           END-EXEC
+           EXEC SQL
+               OPEN CONTAGE_CUR
+           END-EXEC
+
+           if SQLCODE not equal zero
+               perform 9000-Bail
+           end-if
+           display WS-Heading-Line
+           perform 1000-Fetch-and-Report
+               until End-of-Data
+
+           EXEC SQL CLOSE CONTAGE_CUR END-EXEC
+           close Aging-Report-File
+           perform 8100-Display-Totals
+           goback
+           .
+       0100-Accept-Parameters.
+           display "Enter minimum days since last contact: "
+               with no advancing
+           accept WS-Stale-Days-Accept
+           move WS-Stale-Days-Accept to WS-Stale-Days
+           if WS-Stale-Days not greater than zero
+               move 30 to WS-Stale-Days
+           end-if
+           .
+       1000-Fetch-and-Report.
+           EXEC SQL FETCH CONTAGE_CUR
+               INTO
+                   :SURNAME,
+                   :FIRST-NAME,
+                   :EMAIL-ADDR,
+                   :LAST-CONTACT,
+                   :LAST-RESPONSE:LAST-RESPONSE-IND
+           END-EXEC
+
+           if SQLCODE = 0
+               add 1 to WS-Record-Count
+               perform 2000-Write-Aging-Line
+           else if SQLCODE = 100
+               set End-of-Data to true
+           else
+               perform 9000-Bail
+           end-if
+           .
+       2000-Write-Aging-Line.
+           move spaces to WS-Aging-Line
+           move SURNAME-TEXT to OUT-Surname
+           move FIRST-NAME-TEXT to OUT-First-Name
+           move EMAIL-ADDR-TEXT to OUT-Email
+           move LAST-CONTACT to OUT-Last-Contact
+           if LAST-RESPONSE-IND < 0
+               move "(NONE)" to OUT-Last-Response
+           else
+               move LAST-RESPONSE to OUT-Last-Response
+           end-if
+           display WS-Aging-Line
+           write Aging-Report-Record from WS-Aging-Line
+           .
+       8100-Display-Totals.
+           display "CONTAGE - stale-response aging report complete"
+           display "Contacts overdue for a response: " WS-Record-Count
+           .
+       9000-Bail.
+           move SQLCODE to WS-Error-SQLCODE
+           display "SQL Error: SQLCODE " WS-Error-SQLCODE
+           move 12 to return-code
+           goback
+           .
