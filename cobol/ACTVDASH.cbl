@@ -0,0 +1,226 @@
+       Identification Division.
+      **********************************************************************
+      * Nightly activity dashboard. Reads the audit/history trails kept
+      * by CONTMNT (CONTACTS_AUDIT), THROWSM (THROWS_AUDIT), DB2C2
+      * (CUSTOMER_AUDIT), DB2COMMT (SALARY_AUDIT) and CURUPDAT
+      * (RAISE_HISTORY) and prints one same-day summary of records
+      * added, changed and deleted per subject area, so operations has
+      * a single sheet to check each morning instead of logging into
+      * four different audit trails.
+      **********************************************************************
+       Program-ID. ACTVDASH.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select Dashboard-Report-File assign to ACTVRPT1
+               file status is WS-Report-File-Status.
+
+       Data Division.
+       File Section.
+       FD  Dashboard-Report-File
+           recording mode f.
+       01  Dashboard-Report-Record   pic x(133).
+
+       Working-Storage Section.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-Contacts-Added-Count   pic s9(07) comp-3 value zero.
+       01  WS-Contacts-Changed-Count pic s9(07) comp-3 value zero.
+       01  WS-Contacts-Deleted-Count pic s9(07) comp-3 value zero.
+       01  WS-Throws-Added-Count     pic s9(07) comp-3 value zero.
+       01  WS-Throws-Changed-Count   pic s9(07) comp-3 value zero.
+       01  WS-Throws-Deleted-Count   pic s9(07) comp-3 value zero.
+       01  WS-Customer-Deleted-Count pic s9(07) comp-3 value zero.
+       01  WS-Salary-Changed-Count   pic s9(07) comp-3 value zero.
+       01  WS-Raise-Changed-Count    pic s9(07) comp-3 value zero.
+
+       01  WS-Detail-Line            pic x(133).
+       01  WS-Line-Label             pic x(30).
+       01  WS-Line-Added             pic zzz,zz9.
+       01  WS-Line-Changed           pic zzz,zz9.
+       01  WS-Line-Deleted           pic zzz,zz9.
+
+       01  WS-Error-SQLCODE          pic s999 sign leading separate.
+       01  WS-Report-File-Status     pic x(02).
+           88  Report-File-OK            value "00".
+
+       Procedure Division.
+
+           open output Dashboard-Report-File
+           if not Report-File-OK
+               display "Report file open error: " WS-Report-File-Status
+               move 12 to return-code
+               goback
+           end-if
+
+           perform 1000-Write-Report-Header
+           perform 2000-Count-Contacts-Activity
+           perform 2100-Count-Throws-Activity
+           perform 2200-Count-Customer-Activity
+           perform 2300-Count-Salary-Activity
+           perform 3000-Write-Detail-Lines
+
+           close Dashboard-Report-File
+           goback
+           .
+       1000-Write-Report-Header.
+           move spaces to WS-Detail-Line
+           string "NIGHTLY ACTIVITY DASHBOARD - SAME-DAY SUMMARY"
+               delimited by size
+               into WS-Detail-Line
+           write Dashboard-Report-Record from WS-Detail-Line
+           display WS-Detail-Line
+
+           move spaces to WS-Detail-Line
+           string "SUBJECT AREA" delimited by size
+                  "          ADDED       CHANGED       DELETED"
+                      delimited by size
+               into WS-Detail-Line
+           write Dashboard-Report-Record from WS-Detail-Line
+           display WS-Detail-Line
+           .
+       2000-Count-Contacts-Activity.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-Contacts-Added-Count
+                   FROM CONTACTS_AUDIT
+                   WHERE ACTION_CODE = 'A'
+                     AND DATE(CHANGE_TIMESTAMP) = CURRENT DATE
+           END-EXEC
+           if SQLCODE not equal zero
+               perform 9000-Bail
+           end-if
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-Contacts-Changed-Count
+                   FROM CONTACTS_AUDIT
+                   WHERE ACTION_CODE = 'C'
+                     AND DATE(CHANGE_TIMESTAMP) = CURRENT DATE
+           END-EXEC
+           if SQLCODE not equal zero
+               perform 9000-Bail
+           end-if
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-Contacts-Deleted-Count
+                   FROM CONTACTS_AUDIT
+                   WHERE ACTION_CODE = 'D'
+                     AND DATE(CHANGE_TIMESTAMP) = CURRENT DATE
+           END-EXEC
+           if SQLCODE not equal zero
+               perform 9000-Bail
+           end-if
+           .
+       2100-Count-Throws-Activity.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-Throws-Added-Count
+                   FROM THROWS_AUDIT
+                   WHERE ACTION_CODE = 'A'
+                     AND DATE(CHANGE_TIMESTAMP) = CURRENT DATE
+           END-EXEC
+           if SQLCODE not equal zero
+               perform 9000-Bail
+           end-if
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-Throws-Changed-Count
+                   FROM THROWS_AUDIT
+                   WHERE ACTION_CODE = 'C'
+                     AND DATE(CHANGE_TIMESTAMP) = CURRENT DATE
+           END-EXEC
+           if SQLCODE not equal zero
+               perform 9000-Bail
+           end-if
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-Throws-Deleted-Count
+                   FROM THROWS_AUDIT
+                   WHERE ACTION_CODE = 'D'
+                     AND DATE(CHANGE_TIMESTAMP) = CURRENT DATE
+           END-EXEC
+           if SQLCODE not equal zero
+               perform 9000-Bail
+           end-if
+           .
+       2200-Count-Customer-Activity.
+      *    CUSTOMER_AUDIT only captures deletes today - DB2C2 has no
+      *    add/change audit trail of its own.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-Customer-Deleted-Count
+                   FROM CUSTOMER_AUDIT
+                   WHERE DATE(DELETED_TIMESTAMP) = CURRENT DATE
+           END-EXEC
+           if SQLCODE not equal zero
+               perform 9000-Bail
+           end-if
+           .
+       2300-Count-Salary-Activity.
+      *    SALARY_AUDIT (DB2COMMT) and RAISE_HISTORY (CURUPDAT) both
+      *    only ever record a change, never an add or a delete.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-Salary-Changed-Count
+                   FROM SALARY_AUDIT
+                   WHERE DATE(CHANGE_TIMESTAMP) = CURRENT DATE
+           END-EXEC
+           if SQLCODE not equal zero
+               perform 9000-Bail
+           end-if
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-Raise-Changed-Count
+                   FROM RAISE_HISTORY
+                   WHERE DATE(CHANGE_TIMESTAMP) = CURRENT DATE
+           END-EXEC
+           if SQLCODE not equal zero
+               perform 9000-Bail
+           end-if
+           .
+       3000-Write-Detail-Lines.
+           move "CONTACTS"                to WS-Line-Label
+           move WS-Contacts-Added-Count    to WS-Line-Added
+           move WS-Contacts-Changed-Count  to WS-Line-Changed
+           move WS-Contacts-Deleted-Count  to WS-Line-Deleted
+           perform 3100-Write-One-Line
+
+           move "THROWS"                  to WS-Line-Label
+           move WS-Throws-Added-Count      to WS-Line-Added
+           move WS-Throws-Changed-Count    to WS-Line-Changed
+           move WS-Throws-Deleted-Count    to WS-Line-Deleted
+           perform 3100-Write-One-Line
+
+           move "CUSTOMER"                to WS-Line-Label
+           move zero                       to WS-Line-Added
+           move zero                       to WS-Line-Changed
+           move WS-Customer-Deleted-Count  to WS-Line-Deleted
+           perform 3100-Write-One-Line
+
+           move "EMPLOYEE SALARY (DB2COMMT)" to WS-Line-Label
+           move zero                       to WS-Line-Added
+           move WS-Salary-Changed-Count    to WS-Line-Changed
+           move zero                       to WS-Line-Deleted
+           perform 3100-Write-One-Line
+
+           move "EMPLOYEE SALARY (CURUPDAT)" to WS-Line-Label
+           move zero                       to WS-Line-Added
+           move WS-Raise-Changed-Count     to WS-Line-Changed
+           move zero                       to WS-Line-Deleted
+           perform 3100-Write-One-Line
+           .
+       3100-Write-One-Line.
+           move spaces to WS-Detail-Line
+           string WS-Line-Label   delimited by size
+                  WS-Line-Added   delimited by size
+                  "   "           delimited by size
+                  WS-Line-Changed delimited by size
+                  "   "           delimited by size
+                  WS-Line-Deleted delimited by size
+               into WS-Detail-Line
+           write Dashboard-Report-Record from WS-Detail-Line
+           display WS-Detail-Line
+           .
+       9000-Bail.
+           move SQLCODE to WS-Error-SQLCODE
+           display "SQL Error: SQLCODE " WS-Error-SQLCODE
+           move 12 to return-code
+           goback
+           .
