@@ -1,6 +1,26 @@
        Identification Division.
        Program-ID. TEAMLIST.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select Team-Control-File assign to TEAMCTL
+               file status is WS-Control-File-Status.
+
+           select Csv-Report-File assign to TEAMCSV1
+               file status is WS-Csv-File-Status.
+
        Data Division.
+       File Section.
+       FD  Team-Control-File
+           recording mode f.
+       01  TC-Record.
+           05  TC-Team-Name        pic x(80).
+               88  TC-All-Teams        value "ALL".
+
+       FD  Csv-Report-File
+           recording mode f.
+       01  Csv-Report-Record       pic x(201).
+
        Working-Storage Section.
 
            EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -8,8 +28,6 @@
            EXEC SQL INCLUDE TEAMS END-EXEC.
 
        01  WS-Team-Name        pic x(100).
-       01  WS-Short-Team-Name  pic x(80).
-           88  No-More-Teams   value high-values.
        01  WS-Player-Name      pic x(100).
        01  WS-No-Such-Team-Line.
            05  filler pic x(23) value "There is no team named ".
@@ -20,16 +38,55 @@
        01  WS-Player-Name-Line.
            05  filler pic x(04) value spaces.
            05  WS-Player-Name-Out pic x(60).
+       01  WS-Roster-Count      pic s9(05) comp.
+       01  WS-Squad-Avg-Points  pic s9(5)v9 comp-3.
+       01  WS-Squad-Avg-Ind     pic s9(04) comp.
+       01  WS-Team-Stats-Line.
+           05  filler              pic x(04) value spaces.
+           05  filler              pic x(15) value "Roster size: ".
+           05  OUT-Roster-Count    pic zz9.
+           05  filler              pic x(03) value "  ".
+           05  filler              pic x(13) value "Squad avg: ".
+           05  OUT-Squad-Avg       pic zz9.9.
+       01  WS-Team-Stats-Line-NA.
+           05  filler              pic x(04) value spaces.
+           05  filler              pic x(15) value "Roster size: ".
+           05  OUT-Roster-Count-NA pic zz9.
+           05  filler              pic x(03) value "  ".
+           05  filler              pic x(15) value "Squad avg: N/A".
        01  filler              pic x value "N".
            88  First-Time            value "Y".
            88  Not-First-Time        value "N".
        01  filler              pic x value "N".
            88  More-Rows             value "N".
            88  End-of-Data           value "Y".
+       01  WS-Control-File-Status  pic x(02).
+           88  Control-File-OK          value "00".
+           88  Control-File-EOF          value "10".
+       01  WS-All-Teams-Sw      pic x value "N".
+           88  All-Teams-Mode           value "Y".
+       01  WS-No-More-Teams-Sw  pic x value "N".
+           88  No-More-Teams            value "Y".
        01  WS-SQL-Error.
            05  filler          pic x(08) value "SQLCODE ".
            05  WS-Error-SQLCODE  pic s999 sign leading separate.
            05  filler          pic x(78) value spaces.
+       01  WS-Suggested-Team-Name  pic x(100).
+       01  WS-Suggestion-Line.
+           05  filler              pic x(15) value "  Did you mean ".
+           05  WS-Suggestion-Name-Out  pic x(60).
+       01  WS-Suggest-Eof-Sw    pic x value "N".
+           88  No-More-Suggestions     value "Y".
+
+      * CSV output mode - writes the same team/player data as
+      * comma-delimited records to a file instead of a print listing,
+      * so it can be pulled straight into a spreadsheet.
+       01  WS-Csv-Mode-Accept   pic x.
+       01  WS-Csv-Mode-Sw       pic x value "N".
+           88  Csv-Mode                value "Y".
+       01  WS-Csv-File-Status   pic x(02).
+           88  Csv-File-OK              value "00".
+       01  WS-Csv-Detail-Line   pic x(201).
 
        Procedure Division.
 
@@ -42,12 +99,61 @@
                      ON P.TEAM_ID = T.TEAM_ID
                    WHERE T.TEAM_NAME = :WS-Team-Name
            END-EXEC
+           EXEC SQL DECLARE ALL_TEAM_CUR CURSOR FOR
+               SELECT TEAM_NAME
+                   FROM LABSCHEMA.TEAMS
+                   ORDER BY TEAM_NAME
+           END-EXEC
+           EXEC SQL DECLARE SUGGEST_CUR CURSOR FOR
+               SELECT TEAM_NAME
+                   FROM LABSCHEMA.TEAMS
+                   WHERE TEAM_NAME LIKE
+                       '%' CONCAT RTRIM(:WS-Team-Name) CONCAT '%'
+                   ORDER BY TEAM_NAME
+                   FETCH FIRST 5 ROWS ONLY
+           END-EXEC
+
+           perform 0050-Accept-Output-Mode
 
-           perform 4000-Accept-Team-Name
+           open input Team-Control-File
+           if not Control-File-OK
+               display "Team control file open error: "
+                   WS-Control-File-Status
+               move 12 to return-code
+               goback
+           end-if
+
+           if Csv-Mode
+               open output Csv-Report-File
+               if not Csv-File-OK
+                   display "CSV report file open error: "
+                       WS-Csv-File-Status
+                   move 12 to return-code
+                   goback
+               end-if
+               move "TEAM,PLAYER" to WS-Csv-Detail-Line
+               write Csv-Report-Record from WS-Csv-Detail-Line
+           end-if
+
+           perform 4000-Read-Control-Record
            perform 1000-Process-Team
                until No-More-Teams
+
+           close Team-Control-File
+           if Csv-Mode
+               close Csv-Report-File
+           end-if
            goback
            .
+       0050-Accept-Output-Mode.
+           display "Enter C for CSV output file, or press Enter"
+               with no advancing
+           display " for a print listing: " with no advancing
+           accept WS-Csv-Mode-Accept
+           if WS-Csv-Mode-Accept = "C" or WS-Csv-Mode-Accept = "c"
+               set Csv-Mode to true
+           end-if
+           .
        1000-Process-Team.
 
            EXEC SQL OPEN TEAM_CUR END-EXEC
@@ -62,7 +168,11 @@
 
            EXEC SQL CLOSE TEAM_CUR END-EXEC
 
-           perform 4000-Accept-Team-Name
+           if Not-First-Time
+               perform 3500-Display-Team-Stats
+           end-if
+
+           perform 4000-Read-Control-Record
            .
        2000-Process-Players.
 
@@ -79,6 +189,7 @@
                if First-Time
                   move WS-Team-Name to WS-No-Such-Team-Name
                   display WS-No-Such-Team-Line
+                  perform 3700-Suggest-Similar-Teams
                end-if
            else
                perform 9000-Bail
@@ -93,16 +204,109 @@
            end-if
            move WS-Player-Name to WS-Player-Name-Out
            display WS-Player-Name-Line
+
+           if Csv-Mode
+               perform 3050-Write-Csv-Record
+           end-if
+           .
+       3050-Write-Csv-Record.
+           move spaces to WS-Csv-Detail-Line
+           string WS-Team-Name delimited by size
+                  "," delimited by size
+                  WS-Player-Name delimited by size
+               into WS-Csv-Detail-Line
+           end-string
+           write Csv-Report-Record from WS-Csv-Detail-Line
+           .
+       3500-Display-Team-Stats.
+           EXEC SQL
+               SELECT COUNT(DISTINCT P.PLAYER_ID), AVG(FT.FT_AVG_POINTS)
+                   INTO :WS-Roster-Count,
+                        :WS-Squad-Avg-Points:WS-Squad-Avg-Ind
+                   FROM LABSCHEMA.TEAMS T
+                   JOIN LABSCHEMA.PLAYERS P
+                     ON P.TEAM_ID = T.TEAM_ID
+                   LEFT JOIN LABSCHEMA.THROWS FT
+                     ON FT.PLAYER_ID = P.PLAYER_ID
+                   WHERE T.TEAM_NAME = :WS-Team-Name
+           END-EXEC
+
+           if SQLCODE = 0
+               if WS-Squad-Avg-Ind < 0
+                   move WS-Roster-Count to OUT-Roster-Count-NA
+                   display WS-Team-Stats-Line-NA
+               else
+                   move WS-Roster-Count to OUT-Roster-Count
+                   move WS-Squad-Avg-Points to OUT-Squad-Avg
+                   display WS-Team-Stats-Line
+               end-if
+           end-if
            .
-       4000-Accept-Team-Name.
-           move high-values to WS-Short-Team-Name
-           accept WS-Short-Team-Name
+       3700-Suggest-Similar-Teams.
+           move "N" to WS-Suggest-Eof-Sw
+
+           EXEC SQL OPEN SUGGEST_CUR END-EXEC
+
+           if SQLCODE not equal zero
+               perform 9000-Bail
+           end-if
+           perform 3710-Fetch-Suggestion
+               until No-More-Suggestions
 
-           if No-More-Teams
-               display "No more teams"
+           EXEC SQL CLOSE SUGGEST_CUR END-EXEC
+           .
+       3710-Fetch-Suggestion.
+           EXEC SQL FETCH SUGGEST_CUR
+               INTO :WS-Suggested-Team-Name
+           END-EXEC
+
+           if SQLCODE = 0
+               move WS-Suggested-Team-Name to WS-Suggestion-Name-Out
+               display WS-Suggestion-Line
+           else if SQLCODE = 100
+               set No-More-Suggestions to true
            else
-               move WS-Short-Team-Name to WS-Team-Name
+               perform 9000-Bail
+           end-if
+           .
+       4000-Read-Control-Record.
+           if All-Teams-Mode
+               perform 4300-Fetch-All-Team
+           else
+               read Team-Control-File
+                   at end
+                       set No-More-Teams to true
+                   not at end
+                       if TC-All-Teams
+                           set All-Teams-Mode to true
+                           perform 4100-Open-All-Teams-Cursor
+                           perform 4300-Fetch-All-Team
+                       else
+                           move TC-Team-Name to WS-Team-Name
+                           display WS-Team-Name
+                       end-if
+               end-read
+           end-if
+           .
+       4100-Open-All-Teams-Cursor.
+           EXEC SQL OPEN ALL_TEAM_CUR END-EXEC
+
+           if SQLCODE not equal zero
+               perform 9000-Bail
+           end-if
+           .
+       4300-Fetch-All-Team.
+           EXEC SQL FETCH ALL_TEAM_CUR
+               INTO :WS-Team-Name
+           END-EXEC
+
+           if SQLCODE = 0
                display WS-Team-Name
+           else if SQLCODE = 100
+               set No-More-Teams to true
+               EXEC SQL CLOSE ALL_TEAM_CUR END-EXEC
+           else
+               perform 9000-Bail
            end-if
            .
        9000-Bail.
