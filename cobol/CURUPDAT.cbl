@@ -1,6 +1,14 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. UPDATECURSOR.
-
+      *
+      * Walks the EMPLOYEE table with an updatable cursor and gives a
+      * raise to everyone under the salary threshold. The raise amount,
+      * salary threshold and raise mode are all accepted at run time
+      * instead of being hardcoded, dry-run mode previews the changes
+      * without updating or committing, and every raise that is applied
+      * is logged to RAISE_HISTORY in the same unit of work as the
+      * update.
+      *
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
@@ -11,10 +19,29 @@
        01  WS-FIRSTNAME    PIC X(20).
        01  WS-LASTNAME     PIC X(20).
        01  WS-SALARY       PIC S9(7)V99 COMP-3.
-       01  WS-RAISE-AMOUNT PIC S9(7)V99 COMP-3 VALUE 1000.00.
-       01  WS-SALARY-THRESHOLD PIC S9(7)V99 COMP-3 VALUE 50000.00.
        01  WS-NEW-SALARY   PIC S9(7)V99 COMP-3.
 
+       01  WS-Dry-Run-Sw               PIC X VALUE 'N'.
+           88  Dry-Run                     VALUE 'Y'.
+       01  WS-Dry-Run-Accept           PIC X(01).
+       01  WS-Raise-Mode-Sw            PIC X VALUE 'F'.
+           88  Fixed-Raise                 VALUE 'F'.
+           88  Percentage-Raise            VALUE 'P'.
+       01  WS-Raise-Mode-Accept        PIC X(01).
+       01  WS-Salary-Threshold         PIC S9(7)V99 COMP-3.
+       01  WS-Salary-Threshold-Accept  PIC 9(7)V99.
+       01  WS-Raise-Amount             PIC S9(7)V99 COMP-3.
+       01  WS-Raise-Amount-Accept      PIC 9(7)V99.
+       01  WS-Raise-Percent            PIC S9(3)V99 COMP-3.
+       01  WS-Raise-Percent-Accept     PIC 9(3)V99.
+       01  WS-Raise-Cap                PIC S9(7)V99 COMP-3.
+       01  WS-Raise-Cap-Accept         PIC 9(7)V99.
+       01  WS-Computed-Raise           PIC S9(7)V99 COMP-3.
+       01  WS-Job-Id                   PIC X(08) VALUE 'CURUPDAT'.
+       01  WS-Examined-Count           PIC S9(07) COMP-3 VALUE ZERO.
+       01  WS-Raised-Count             PIC S9(07) COMP-3 VALUE ZERO.
+       01  WS-Total-Raise-Amount       PIC S9(9)V99 COMP-3 VALUE ZERO.
+
        EXEC SQL
            DECLARE EMP-CURSOR SCROLL CURSOR FOR
                SELECT EMPID, FIRSTNAME, LASTNAME, SALARY
@@ -25,56 +52,188 @@
        PROCEDURE DIVISION.
 
        MAIN-PARA.
- 
+
+           PERFORM 0100-Accept-Parameters
+
            DISPLAY "Opening updatable cursor..."
 
            EXEC SQL
                OPEN EMP-CURSOR
            END-EXEC
 
-           PERFORM UNTIL SQLCODE = 100
-
-               EXEC SQL
-                   FETCH NEXT FROM EMP-CURSOR
-                   INTO :WS-EMPID, :WS-FIRSTNAME, :WS-LASTNAME, :WS-SALARY
-               END-EXEC
-
-               IF SQLCODE = 0
-                   DISPLAY "EMP: " WS-EMPID " " WS-FIRSTNAME " " WS-LASTNAME
-                   DISPLAY "SALARY: " WS-SALARY
-
-                   IF WS-SALARY < WS-SALARY-THRESHOLD
-                       COMPUTE WS-NEW-SALARY = WS-SALARY + WS-RAISE-AMOUNT
-
-                       EXEC SQL
-                           UPDATE EMPLOYEE
-                           SET SALARY = :WS-NEW-SALARY
-                           WHERE CURRENT OF EMP-CURSOR
-                       END-EXEC
-
-                       IF SQLCODE = 0
-                           DISPLAY "Updated salary to " WS-NEW-SALARY
-                           EXEC SQL COMMIT END-EXEC
-                           DISPLAY "Committed update."
-                       ELSE
-                           DISPLAY "Update failed. SQLCODE: " SQLCODE
-                           EXEC SQL ROLLBACK END-EXEC
-                           DISPLAY "Rolled back due to error."
-                       END-IF
-                   END-IF
+           PERFORM 2000-Fetch-and-Process UNTIL SQLCODE = 100
+
+           EXEC SQL
+               CLOSE EMP-CURSOR
+           END-EXEC
+
+           PERFORM 8100-Display-Totals
+
+           GOBACK.
+
+       0100-Accept-Parameters.
+           DISPLAY "Dry run only, no updates/commits (Y/N): "
+               WITH NO ADVANCING
+           ACCEPT WS-Dry-Run-Accept
+           IF WS-Dry-Run-Accept = 'Y' OR WS-Dry-Run-Accept = 'y'
+               MOVE 'Y' TO WS-Dry-Run-Sw
+           ELSE
+               MOVE 'N' TO WS-Dry-Run-Sw
+           END-IF
+
+           DISPLAY "Raise mode, Fixed amount or Percentage (F/P): "
+               WITH NO ADVANCING
+           ACCEPT WS-Raise-Mode-Accept
+           IF WS-Raise-Mode-Accept = 'f' OR WS-Raise-Mode-Accept = 'F'
+               MOVE 'F' TO WS-Raise-Mode-Sw
+           ELSE IF WS-Raise-Mode-Accept = 'p' OR WS-Raise-Mode-Accept = 'P'
+               MOVE 'P' TO WS-Raise-Mode-Sw
+           ELSE
+               DISPLAY "Invalid raise mode, must be F or P"
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           DISPLAY "Enter salary threshold (raise if salary below): "
+               WITH NO ADVANCING
+           ACCEPT WS-Salary-Threshold-Accept
+           MOVE WS-Salary-Threshold-Accept TO WS-Salary-Threshold
+           IF WS-Salary-Threshold NOT GREATER THAN ZERO
+               MOVE 50000.00 TO WS-Salary-Threshold
+           END-IF
+
+           IF Percentage-Raise
+               DISPLAY "Enter raise percent: " WITH NO ADVANCING
+               ACCEPT WS-Raise-Percent-Accept
+               MOVE WS-Raise-Percent-Accept TO WS-Raise-Percent
+               DISPLAY "Enter maximum raise amount (cap): "
+                   WITH NO ADVANCING
+               ACCEPT WS-Raise-Cap-Accept
+               MOVE WS-Raise-Cap-Accept TO WS-Raise-Cap
+               IF WS-Raise-Cap NOT GREATER THAN ZERO
+                   MOVE 5000.00 TO WS-Raise-Cap
+               END-IF
+           ELSE
+               DISPLAY "Enter raise amount: " WITH NO ADVANCING
+               ACCEPT WS-Raise-Amount-Accept
+               MOVE WS-Raise-Amount-Accept TO WS-Raise-Amount
+               IF WS-Raise-Amount NOT GREATER THAN ZERO
+                   MOVE 1000.00 TO WS-Raise-Amount
+               END-IF
+           END-IF
+           .
+
+       2000-Fetch-and-Process.
+           EXEC SQL
+               FETCH NEXT FROM EMP-CURSOR
+               INTO :WS-EMPID, :WS-FIRSTNAME, :WS-LASTNAME, :WS-SALARY
+           END-EXEC
+
+           IF SQLCODE = 0
+               ADD 1 TO WS-Examined-Count
+               DISPLAY "EMP: " WS-EMPID " " WS-FIRSTNAME " " WS-LASTNAME
+               DISPLAY "SALARY: " WS-SALARY
+
+               IF WS-SALARY < WS-Salary-Threshold
+                   PERFORM 3000-Apply-Raise
+               END-IF
 
-               ELSE IF SQLCODE = 100
-                   DISPLAY "End of data."
-               ELSE
-                   DISPLAY "FETCH ERROR: SQLCODE = " SQLCODE
+           ELSE IF SQLCODE = 100
+               DISPLAY "End of data."
+           ELSE
+               DISPLAY "FETCH ERROR: SQLCODE = " SQLCODE
+               EXEC SQL ROLLBACK END-EXEC
+               GOBACK
+           END-IF
+           .
+
+       3000-Apply-Raise.
+           PERFORM 3050-Compute-Raise
+           COMPUTE WS-NEW-SALARY = WS-SALARY + WS-Computed-Raise
+
+           IF Dry-Run
+               DISPLAY "DRY RUN - would raise EMPID " WS-EMPID
+                   " from " WS-SALARY " to " WS-NEW-SALARY
+               ADD 1 TO WS-Raised-Count
+               ADD WS-Computed-Raise TO WS-Total-Raise-Amount
+           ELSE
+               PERFORM 3100-Update-Salary
+           END-IF
+           .
+
+       3050-Compute-Raise.
+           EVALUATE TRUE
+               WHEN Fixed-Raise
+                   MOVE WS-Raise-Amount TO WS-Computed-Raise
+               WHEN Percentage-Raise
+                   COMPUTE WS-Computed-Raise ROUNDED =
+                       WS-SALARY * WS-Raise-Percent / 100
+                   IF WS-Computed-Raise > WS-Raise-Cap
+                       MOVE WS-Raise-Cap TO WS-Computed-Raise
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "Invalid raise mode encountered: "
+                       WS-Raise-Mode-Sw
+                   MOVE ZERO TO WS-Computed-Raise
                    EXEC SQL ROLLBACK END-EXEC
+                   MOVE 12 TO RETURN-CODE
                    GOBACK
-               END-IF
+           END-EVALUATE
+           .
 
-           END-PERFORM
+       3100-Update-Salary.
+           EXEC SQL
+               UPDATE EMPLOYEE
+               SET SALARY = :WS-NEW-SALARY
+               WHERE CURRENT OF EMP-CURSOR
+           END-EXEC
 
+           IF SQLCODE = 0
+               PERFORM 3200-Insert-Raise-History
+           ELSE
+               DISPLAY "Update failed. SQLCODE: " SQLCODE
+               EXEC SQL ROLLBACK END-EXEC
+               DISPLAY "Rolled back due to error."
+           END-IF
+           .
+
+       3200-Insert-Raise-History.
            EXEC SQL
-               CLOSE EMP-CURSOR
+               INSERT INTO RAISE_HISTORY
+                      (EMPID,
+                       OLD_SALARY,
+                       NEW_SALARY,
+                       RAISE_AMOUNT,
+                       CHANGE_TIMESTAMP,
+                       JOB_ID)
+               VALUES (:WS-EMPID,
+                       :WS-SALARY,
+                       :WS-NEW-SALARY,
+                       :WS-Computed-Raise,
+                       CURRENT TIMESTAMP,
+                       :WS-Job-Id)
            END-EXEC
 
-           GOBACK.
+           IF SQLCODE = 0
+               EXEC SQL COMMIT END-EXEC
+               DISPLAY "Updated salary to " WS-NEW-SALARY
+               DISPLAY "Committed update."
+               ADD 1 TO WS-Raised-Count
+               ADD WS-Computed-Raise TO WS-Total-Raise-Amount
+           ELSE
+               DISPLAY "Raise history insert failed. SQLCODE: " SQLCODE
+               EXEC SQL ROLLBACK END-EXEC
+               DISPLAY "Rolled back due to error."
+           END-IF
+           .
+
+       8100-Display-Totals.
+           IF Dry-Run
+               DISPLAY "UPDATECURSOR - DRY RUN, no changes were made"
+           ELSE
+               DISPLAY "UPDATECURSOR - salary update run complete"
+           END-IF
+           DISPLAY "Employees examined:   " WS-Examined-Count
+           DISPLAY "Employees given raise: " WS-Raised-Count
+           DISPLAY "Total raise amount:   " WS-Total-Raise-Amount
+           .
