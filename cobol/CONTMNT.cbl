@@ -0,0 +1,266 @@
+       Identification Division.
+      **********************************************************************
+      * Maintenance program for LABSCHEMA.CONTACTS - add, change and
+      * soft-delete rows from a transaction file.
+      *
+      * Transaction records:
+      *   Action code 'A' - Add a new CONTACTS row
+      *   Action code 'C' - Change (update) an existing CONTACTS row
+      *   Action code 'D' - Soft-delete: set DO_NOT_CONTACT = 'Y'
+      *                      instead of removing the row, so the contact
+      *                      history stays available for reporting.
+      *
+      * Every successful add/change/soft-delete is logged to
+      * CONTACTS_AUDIT in the same unit of work as the change, so the
+      * nightly activity dashboard can report contact maintenance
+      * alongside the other subject areas' audit trails.
+      **********************************************************************
+       Program-ID. CONTMNT.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select Contacts-Trans-File assign to CONTTRAN
+               file status is WS-Trans-File-Status.
+
+       Data Division.
+       File Section.
+       FD  Contacts-Trans-File
+           recording mode f.
+       01  Contacts-Trans-Record.
+           05  TR-Action-Code           pic x(01).
+               88  TR-Add                   value "A".
+               88  TR-Change                value "C".
+               88  TR-Delete                value "D".
+           05  TR-Id                    pic s9(09) packed-decimal.
+           05  TR-Lang                  pic x(02).
+           05  TR-Surname               pic x(30).
+           05  TR-First-Name            pic x(30).
+           05  TR-Middle-Name           pic x(30).
+           05  TR-Middle-Name-Null      pic x(01).
+               88  TR-Middle-Name-Is-Null   value "Y".
+           05  TR-Addl-Name             pic x(30).
+           05  TR-Addl-Name-Null        pic x(01).
+               88  TR-Addl-Name-Is-Null     value "Y".
+           05  TR-Email-Addr            pic x(40).
+           05  TR-Last-Contact          pic x(10).
+           05  TR-Last-Contact-Null     pic x(01).
+               88  TR-Last-Contact-Is-Null  value "Y".
+           05  TR-Last-Response         pic x(10).
+           05  TR-Last-Response-Null    pic x(01).
+               88  TR-Last-Response-Is-Null value "Y".
+
+       Working-Storage Section.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-Trans-File-Status   pic x(02).
+           88  Trans-File-OK          value "00".
+       01  WS-End-of-File-Sw      pic x value "N".
+           88  End-of-File            value "Y".
+       01  WS-Sql-Id              pic s9(09) comp.
+       01  WS-Sql-Middle-Name-Ind pic s9(4) comp.
+       01  WS-Sql-Addl-Name-Ind   pic s9(4) comp.
+       01  WS-Sql-Last-Contact-Ind    pic s9(4) comp.
+       01  WS-Sql-Last-Response-Ind  pic s9(4) comp.
+       01  WS-Read-Count          pic s9(07) packed-decimal value zero.
+       01  WS-Add-Count           pic s9(07) packed-decimal value zero.
+       01  WS-Change-Count        pic s9(07) packed-decimal value zero.
+       01  WS-Delete-Count        pic s9(07) packed-decimal value zero.
+       01  WS-Reject-Count        pic s9(07) packed-decimal value zero.
+       01  WS-Error-SQLCODE       pic s999 sign leading separate.
+       01  WS-Job-Id              pic x(08) value "CONTMNT".
+       01  WS-Audit-Action        pic x(01).
+
+       Procedure Division.
+
+           perform 1000-Open-Files
+           perform 2000-Read-and-Process
+               until End-of-File
+           perform 8000-Close-Files
+           perform 8100-Display-Totals
+           goback
+           .
+       1000-Open-Files.
+           open input Contacts-Trans-File
+           if not Trans-File-OK
+               display "Transaction file open error: "
+                   WS-Trans-File-Status
+               move 12 to return-code
+               goback
+           end-if
+           .
+       2000-Read-and-Process.
+           read Contacts-Trans-File
+               at end
+                   set End-of-File to true
+               not at end
+                   add 1 to WS-Read-Count
+                   perform 3000-Process-Transaction
+           end-read
+           .
+       3000-Process-Transaction.
+           evaluate true
+               when TR-Add
+                   perform 6200-Add-Contact-Record
+               when TR-Change
+                   perform 6300-Change-Contact-Record
+               when TR-Delete
+                   perform 6400-Soft-Delete-Contact-Record
+               when other
+                   display "Invalid action code, ID "
+                       TR-Id ": " TR-Action-Code
+                   add 1 to WS-Reject-Count
+           end-evaluate
+           .
+       6200-Add-Contact-Record.
+           move TR-Id to WS-Sql-Id
+           perform 6100-Move-Nullable-Fields
+
+           EXEC SQL
+                INSERT INTO LABSCHEMA.CONTACTS
+                       (ID,
+                        LANG,
+                        SURNAME,
+                        FIRST_NAME,
+                        MIDDLE_NAME,
+                        ADDL_NAME,
+                        EMAIL_ADDR,
+                        LAST_CONTACT,
+                        LAST_RESPONSE,
+                        DO_NOT_CONTACT)
+                VALUES (:WS-Sql-Id,
+                        :TR-Lang,
+                        :TR-Surname,
+                        :TR-First-Name,
+                        :TR-Middle-Name:WS-Sql-Middle-Name-Ind,
+                        :TR-Addl-Name:WS-Sql-Addl-Name-Ind,
+                        :TR-Email-Addr,
+                        :TR-Last-Contact:WS-Sql-Last-Contact-Ind,
+                        :TR-Last-Response:WS-Sql-Last-Response-Ind,
+                        'N')
+           END-EXEC
+
+           if SQLCODE = 0
+               move "A" to WS-Audit-Action
+               perform 6900-Insert-Contact-Audit
+           else
+               EXEC SQL ROLLBACK END-EXEC
+               move SQLCODE to WS-Error-SQLCODE
+               display "Add failed, ID " TR-Id
+                   " SQLCODE " WS-Error-SQLCODE
+               add 1 to WS-Reject-Count
+           end-if
+           .
+       6300-Change-Contact-Record.
+           move TR-Id to WS-Sql-Id
+           perform 6100-Move-Nullable-Fields
+
+           EXEC SQL
+                UPDATE LABSCHEMA.CONTACTS
+                SET LANG            = :TR-Lang,
+                    SURNAME         = :TR-Surname,
+                    FIRST_NAME      = :TR-First-Name,
+                    MIDDLE_NAME     = :TR-Middle-Name
+                                       :WS-Sql-Middle-Name-Ind,
+                    ADDL_NAME       = :TR-Addl-Name
+                                       :WS-Sql-Addl-Name-Ind,
+                    EMAIL_ADDR      = :TR-Email-Addr,
+                    LAST_CONTACT    = :TR-Last-Contact
+                                       :WS-Sql-Last-Contact-Ind,
+                    LAST_RESPONSE   = :TR-Last-Response
+                                       :WS-Sql-Last-Response-Ind
+                WHERE ID = :WS-Sql-Id
+           END-EXEC
+
+           if SQLCODE = 0
+               move "C" to WS-Audit-Action
+               perform 6900-Insert-Contact-Audit
+           else
+               EXEC SQL ROLLBACK END-EXEC
+               move SQLCODE to WS-Error-SQLCODE
+               display "Change failed, ID " TR-Id
+                   " SQLCODE " WS-Error-SQLCODE
+               add 1 to WS-Reject-Count
+           end-if
+           .
+       6100-Move-Nullable-Fields.
+           if TR-Middle-Name-Is-Null
+               move -1 to WS-Sql-Middle-Name-Ind
+           else
+               move zero to WS-Sql-Middle-Name-Ind
+           end-if
+           if TR-Addl-Name-Is-Null
+               move -1 to WS-Sql-Addl-Name-Ind
+           else
+               move zero to WS-Sql-Addl-Name-Ind
+           end-if
+           if TR-Last-Contact-Is-Null
+               move -1 to WS-Sql-Last-Contact-Ind
+           else
+               move zero to WS-Sql-Last-Contact-Ind
+           end-if
+           if TR-Last-Response-Is-Null
+               move -1 to WS-Sql-Last-Response-Ind
+           else
+               move zero to WS-Sql-Last-Response-Ind
+           end-if
+           .
+       6400-Soft-Delete-Contact-Record.
+           move TR-Id to WS-Sql-Id
+
+           EXEC SQL
+                UPDATE LABSCHEMA.CONTACTS
+                SET DO_NOT_CONTACT = 'Y'
+                WHERE ID = :WS-Sql-Id
+           END-EXEC
+
+           if SQLCODE = 0
+               move "D" to WS-Audit-Action
+               perform 6900-Insert-Contact-Audit
+           else
+               EXEC SQL ROLLBACK END-EXEC
+               move SQLCODE to WS-Error-SQLCODE
+               display "Soft-delete failed, ID " TR-Id
+                   " SQLCODE " WS-Error-SQLCODE
+               add 1 to WS-Reject-Count
+           end-if
+           .
+       6900-Insert-Contact-Audit.
+           EXEC SQL
+                INSERT INTO CONTACTS_AUDIT
+                       (ID,
+                        ACTION_CODE,
+                        CHANGE_TIMESTAMP,
+                        JOB_ID)
+                VALUES (:WS-Sql-Id,
+                        :WS-Audit-Action,
+                        CURRENT TIMESTAMP,
+                        :WS-Job-Id)
+           END-EXEC
+
+           if SQLCODE = 0
+               EXEC SQL COMMIT END-EXEC
+               evaluate WS-Audit-Action
+                   when "A" add 1 to WS-Add-Count
+                   when "C" add 1 to WS-Change-Count
+                   when "D" add 1 to WS-Delete-Count
+               end-evaluate
+           else
+               EXEC SQL ROLLBACK END-EXEC
+               move SQLCODE to WS-Error-SQLCODE
+               display "Audit insert failed, ID " TR-Id
+                   " SQLCODE " WS-Error-SQLCODE
+               add 1 to WS-Reject-Count
+           end-if
+           .
+       8000-Close-Files.
+           close Contacts-Trans-File
+           .
+       8100-Display-Totals.
+           display "CONTMNT - CONTACTS maintenance run complete"
+           display "Transactions read:    " WS-Read-Count
+           display "Rows added:           " WS-Add-Count
+           display "Rows changed:         " WS-Change-Count
+           display "Rows soft-deleted:    " WS-Delete-Count
+           display "Rows rejected:        " WS-Reject-Count
+           .
