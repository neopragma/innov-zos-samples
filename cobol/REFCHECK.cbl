@@ -0,0 +1,201 @@
+       Identification Division.
+      ***********************************************************
+      * Referential-integrity sweep across PLAYERS, TEAMS, and THROWS.
+      * FTHIAVG, THROWS1, and TEAMLIST all join these tables with
+      * plain INNER JOINs, so an orphan row just silently disappears
+      * from every report instead of raising a flag. This program
+      * reports THROWS rows with no matching PLAYERS.PLAYER_ID and
+      * PLAYERS rows with no matching TEAMS.TEAM_ID, so data problems
+      * get caught instead of hidden by a JOIN.
+      ***********************************************************
+       Program-ID. REFCHECK.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select Report-File assign to REFRPT01
+               file status is WS-Report-File-Status.
+
+       Data Division.
+       File Section.
+       FD  Report-File
+           recording mode f.
+       01  Report-Record        pic x(133).
+
+       Working-Storage Section.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE THROWS END-EXEC.
+           EXEC SQL INCLUDE PLAYERS END-EXEC.
+           EXEC SQL INCLUDE TEAMS END-EXEC.
+
+       01  WS-Player-Id             pic s9(09) comp.
+       01  WS-Team-Id               pic s9(09) comp.
+       01  WS-Player-Id-Disp        pic zzzzzzzz9.
+       01  WS-Team-Id-Disp          pic zzzzzzzz9.
+
+       01  WS-Orphan-Throws-Eof-Sw  pic x value "N".
+           88  Orphan-Throws-Eof        value "Y".
+       01  WS-Orphan-Players-Eof-Sw pic x value "N".
+           88  Orphan-Players-Eof        value "Y".
+
+       01  WS-Orphan-Throws-Count   pic s9(07) packed-decimal
+                                         value zero.
+       01  WS-Orphan-Players-Count  pic s9(07) packed-decimal
+                                         value zero.
+       01  WS-Orphan-Throws-Count-Display   pic zzzzzz9.
+       01  WS-Orphan-Players-Count-Display  pic zzzzzz9.
+
+       01  WS-Detail-Line           pic x(133).
+       01  WS-Error-SQLCODE         pic s999 sign leading separate.
+
+       01  WS-Report-File-Status    pic x(02).
+           88  Report-File-OK           value "00".
+
+       Procedure Division.
+
+           open output Report-File
+           if not Report-File-OK
+               display "Report file open error: " WS-Report-File-Status
+               move 12 to return-code
+               goback
+           end-if
+
+           move spaces to WS-Detail-Line
+           string "REFERENTIAL INTEGRITY SWEEP - PLAYERS/TEAMS/THROWS"
+               delimited by size
+               into WS-Detail-Line
+           write Report-Record from WS-Detail-Line
+           display WS-Detail-Line
+
+           perform 1000-Check-Orphan-Throws
+           perform 2000-Check-Orphan-Players
+           perform 8100-Write-Totals
+
+           close Report-File
+           goback
+           .
+
+       1000-Check-Orphan-Throws.
+           EXEC SQL DECLARE ORPHAN_THROWS_CUR CURSOR FOR
+               SELECT FT.PLAYER_ID
+                   FROM LABSCHEMA.THROWS FT
+                   WHERE NOT EXISTS (
+                       SELECT 1
+                           FROM LABSCHEMA.PLAYERS P
+                           WHERE P.PLAYER_ID = FT.PLAYER_ID
+                   )
+                   ORDER BY FT.PLAYER_ID
+           END-EXEC
+           EXEC SQL
+               OPEN ORPHAN_THROWS_CUR
+           END-EXEC
+
+           if SQLCODE not equal zero
+               perform 9000-Bail
+           end-if
+
+           perform 1100-Fetch-Orphan-Throws
+               until Orphan-Throws-Eof
+
+           EXEC SQL CLOSE ORPHAN_THROWS_CUR END-EXEC
+           .
+
+       1100-Fetch-Orphan-Throws.
+           EXEC SQL FETCH ORPHAN_THROWS_CUR
+               INTO :WS-Player-Id
+           END-EXEC
+
+           if SQLCODE = 0
+               add 1 to WS-Orphan-Throws-Count
+               move WS-Player-Id to WS-Player-Id-Disp
+               move spaces to WS-Detail-Line
+               string "THROWS ORPHAN - PLAYER_ID " WS-Player-Id-Disp
+                      " has no matching PLAYERS row"
+                   delimited by size
+                   into WS-Detail-Line
+               write Report-Record from WS-Detail-Line
+               display WS-Detail-Line
+           else if SQLCODE = 100
+               set Orphan-Throws-Eof to true
+           else
+               perform 9000-Bail
+           end-if
+           .
+
+       2000-Check-Orphan-Players.
+           EXEC SQL DECLARE ORPHAN_PLAYERS_CUR CURSOR FOR
+               SELECT P.PLAYER_ID, P.TEAM_ID
+                   FROM LABSCHEMA.PLAYERS P
+                   WHERE NOT EXISTS (
+                       SELECT 1
+                           FROM LABSCHEMA.TEAMS T
+                           WHERE T.TEAM_ID = P.TEAM_ID
+                   )
+                   ORDER BY P.PLAYER_ID
+           END-EXEC
+           EXEC SQL
+               OPEN ORPHAN_PLAYERS_CUR
+           END-EXEC
+
+           if SQLCODE not equal zero
+               perform 9000-Bail
+           end-if
+
+           perform 2100-Fetch-Orphan-Players
+               until Orphan-Players-Eof
+
+           EXEC SQL CLOSE ORPHAN_PLAYERS_CUR END-EXEC
+           .
+
+       2100-Fetch-Orphan-Players.
+           EXEC SQL FETCH ORPHAN_PLAYERS_CUR
+               INTO :WS-Player-Id, :WS-Team-Id
+           END-EXEC
+
+           if SQLCODE = 0
+               add 1 to WS-Orphan-Players-Count
+               move WS-Player-Id to WS-Player-Id-Disp
+               move WS-Team-Id to WS-Team-Id-Disp
+               move spaces to WS-Detail-Line
+               string "PLAYERS ORPHAN - PLAYER_ID " WS-Player-Id-Disp
+                      " TEAM_ID " WS-Team-Id-Disp
+                      " has no matching TEAMS row"
+                   delimited by size
+                   into WS-Detail-Line
+               write Report-Record from WS-Detail-Line
+               display WS-Detail-Line
+           else if SQLCODE = 100
+               set Orphan-Players-Eof to true
+           else
+               perform 9000-Bail
+           end-if
+           .
+
+       8100-Write-Totals.
+           move WS-Orphan-Throws-Count
+               to WS-Orphan-Throws-Count-Display
+           move WS-Orphan-Players-Count
+               to WS-Orphan-Players-Count-Display
+
+           move spaces to WS-Detail-Line
+           string "Orphan THROWS rows:  " WS-Orphan-Throws-Count-Display
+               delimited by size
+               into WS-Detail-Line
+           write Report-Record from WS-Detail-Line
+           display WS-Detail-Line
+
+           move spaces to WS-Detail-Line
+           string "Orphan PLAYERS rows: "
+                  WS-Orphan-Players-Count-Display
+               delimited by size
+               into WS-Detail-Line
+           write Report-Record from WS-Detail-Line
+           display WS-Detail-Line
+           .
+
+       9000-Bail.
+           move SQLCODE to WS-Error-SQLCODE
+           display "SQL Error: SQLCODE " WS-Error-SQLCODE
+           move 12 to return-code
+           goback
+           .
