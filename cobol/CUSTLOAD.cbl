@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTLOAD.
+      *
+      * Bulk loads/refreshes the CUSTFILE VSAM KSDS (maintained
+      * online, one record at a time, by KSDSC2) from an extract file
+      * supplied by an upstream system. Records with a key already on
+      * file are updated (REWRITE); new keys are added (WRITE);
+      * records with a bad key (not a full 10-character key) are
+      * rejected and reported rather than loaded.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Extract-File ASSIGN TO CUSTXTR1
+               FILE STATUS IS WS-Extract-Status.
+
+           SELECT Custfile ASSIGN TO CUSTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CF-Customer-Id
+               FILE STATUS IS WS-Custfile-Status.
+
+           SELECT Report-File ASSIGN TO CUSTLDR1
+               FILE STATUS IS WS-Report-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Extract-File
+           RECORDING MODE F.
+       01  EX-Customer-Record.
+           05  EX-Customer-Id          PIC X(10).
+           05  EX-Customer-Name        PIC X(30).
+           05  EX-Customer-Address     PIC X(50).
+           05  EX-Customer-Phone       PIC X(15).
+           05  EX-Customer-Email       PIC X(40).
+
+       FD  Custfile
+           RECORDING MODE F.
+       01  CF-Customer-Record.
+           05  CF-Customer-Id          PIC X(10).
+           05  CF-Customer-Name        PIC X(30).
+           05  CF-Customer-Address     PIC X(50).
+           05  CF-Customer-Phone       PIC X(15).
+           05  CF-Customer-Email       PIC X(40).
+
+       FD  Report-File
+           RECORDING MODE F.
+       01  Report-Record            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-Extract-Status        PIC X(02).
+           88  Extract-OK               VALUE '00'.
+       01  WS-Custfile-Status       PIC X(02).
+           88  Custfile-OK              VALUE '00'.
+           88  Custfile-Duplicate-Key   VALUE '22'.
+       01  WS-Report-Status         PIC X(02).
+           88  Report-OK                VALUE '00'.
+
+       01  WS-More-Records-Sw       PIC X VALUE 'Y'.
+           88  More-Records             VALUE 'Y'.
+
+       01  WS-Key-Length             PIC S9(4) COMP VALUE ZERO.
+
+       01  WS-Add-Count              PIC S9(07) COMP-3 VALUE ZERO.
+       01  WS-Update-Count           PIC S9(07) COMP-3 VALUE ZERO.
+       01  WS-Reject-Count           PIC S9(07) COMP-3 VALUE ZERO.
+       01  WS-Add-Count-Display      PIC ZZZZZZ9.
+       01  WS-Update-Count-Display   PIC ZZZZZZ9.
+       01  WS-Reject-Count-Display   PIC ZZZZZZ9.
+
+       01  WS-Detail-Line            PIC X(132).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+
+           PERFORM 0100-Open-Files
+           PERFORM 0200-Read-Extract-Record
+
+           PERFORM 1000-Process-Extract-Record
+               UNTIL NOT More-Records
+
+           PERFORM 8100-Write-Totals
+           PERFORM 0900-Close-Files
+
+           GOBACK.
+
+       0100-Open-Files.
+           OPEN INPUT Extract-File
+           IF NOT Extract-OK
+               DISPLAY "Extract file open error: " WS-Extract-Status
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN I-O Custfile
+           IF NOT Custfile-OK
+               DISPLAY "CUSTFILE open error: " WS-Custfile-Status
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT Report-File
+           IF NOT Report-OK
+               DISPLAY "Report file open error: " WS-Report-Status
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF
+           .
+
+       0200-Read-Extract-Record.
+           READ Extract-File
+               AT END
+                   MOVE 'N' TO WS-More-Records-Sw
+           END-READ
+           .
+
+       1000-Process-Extract-Record.
+           MOVE ZERO TO WS-Key-Length
+           INSPECT EX-Customer-Id TALLYING WS-Key-Length
+               FOR CHARACTERS BEFORE INITIAL SPACE
+
+           IF WS-Key-Length NOT = 10
+               PERFORM 2100-Reject-Record
+           ELSE
+               PERFORM 2200-Load-Record
+           END-IF
+
+           PERFORM 0200-Read-Extract-Record
+           .
+
+       2100-Reject-Record.
+           ADD 1 TO WS-Reject-Count
+           MOVE SPACES TO WS-Detail-Line
+           STRING "REJECTED - bad key length, key=" EX-Customer-Id
+               DELIMITED BY SIZE
+               INTO WS-Detail-Line
+           WRITE Report-Record FROM WS-Detail-Line
+           .
+
+       2200-Load-Record.
+           MOVE EX-Customer-Id      TO CF-Customer-Id
+           MOVE EX-Customer-Name    TO CF-Customer-Name
+           MOVE EX-Customer-Address TO CF-Customer-Address
+           MOVE EX-Customer-Phone   TO CF-Customer-Phone
+           MOVE EX-Customer-Email   TO CF-Customer-Email
+
+           WRITE CF-Customer-Record
+               INVALID KEY
+                   PERFORM 2300-Update-Record
+               NOT INVALID KEY
+                   ADD 1 TO WS-Add-Count
+                   MOVE SPACES TO WS-Detail-Line
+                   STRING "ADDED    - key=" EX-Customer-Id
+                       DELIMITED BY SIZE
+                       INTO WS-Detail-Line
+                   WRITE Report-Record FROM WS-Detail-Line
+           END-WRITE
+           .
+
+       2300-Update-Record.
+           IF Custfile-Duplicate-Key
+               REWRITE CF-Customer-Record
+                   INVALID KEY
+                       PERFORM 2400-Reject-Write-Error
+                   NOT INVALID KEY
+                       ADD 1 TO WS-Update-Count
+                       MOVE SPACES TO WS-Detail-Line
+                       STRING "UPDATED  - key=" EX-Customer-Id
+                           DELIMITED BY SIZE
+                           INTO WS-Detail-Line
+                       WRITE Report-Record FROM WS-Detail-Line
+               END-REWRITE
+           ELSE
+               PERFORM 2400-Reject-Write-Error
+           END-IF
+           .
+
+       2400-Reject-Write-Error.
+           ADD 1 TO WS-Reject-Count
+           MOVE SPACES TO WS-Detail-Line
+           STRING "REJECTED - file error " WS-Custfile-Status
+                  " key=" EX-Customer-Id
+               DELIMITED BY SIZE
+               INTO WS-Detail-Line
+           WRITE Report-Record FROM WS-Detail-Line
+           .
+
+       8100-Write-Totals.
+           MOVE WS-Add-Count    TO WS-Add-Count-Display
+           MOVE WS-Update-Count TO WS-Update-Count-Display
+           MOVE WS-Reject-Count TO WS-Reject-Count-Display
+
+           MOVE SPACES TO WS-Detail-Line
+           STRING "Records added:   " WS-Add-Count-Display
+               DELIMITED BY SIZE
+               INTO WS-Detail-Line
+           WRITE Report-Record FROM WS-Detail-Line
+
+           MOVE SPACES TO WS-Detail-Line
+           STRING "Records updated: " WS-Update-Count-Display
+               DELIMITED BY SIZE
+               INTO WS-Detail-Line
+           WRITE Report-Record FROM WS-Detail-Line
+
+           MOVE SPACES TO WS-Detail-Line
+           STRING "Records rejected: " WS-Reject-Count-Display
+               DELIMITED BY SIZE
+               INTO WS-Detail-Line
+           WRITE Report-Record FROM WS-Detail-Line
+
+           DISPLAY "Records added:    " WS-Add-Count
+           DISPLAY "Records updated:  " WS-Update-Count
+           DISPLAY "Records rejected: " WS-Reject-Count
+           .
+
+       0900-Close-Files.
+           CLOSE Extract-File
+           CLOSE Custfile
+           CLOSE Report-File
+           .
