@@ -0,0 +1,199 @@
+       Identification Division.
+      **********************************************************************
+      * Edit-check pass over LABSCHEMA.THROWS. Flags rows that would
+      * otherwise sail into the FTHIAVG leaderboard unnoticed:
+      *   - FT_COMPLETED greater than FT_ATTEMPTS
+      *   - FT_PCT_COMPLETED not consistent with FT_COMPLETED/FT_ATTEMPTS
+      *   - FT_LAST_UPDATE missing or older than the configured number
+      *     of days for a player who still has a PLAYERS/TEAMS row
+      * Run this ahead of FTHIAVG so a bad scorekeeper entry shows up on
+      * an exceptions report instead of silently ranking.
+      **********************************************************************
+       Program-ID. THROWVAL.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select Exception-Report-File assign to THVRPT01
+               file status is WS-Report-File-Status.
+
+       Data Division.
+       File Section.
+       FD  Exception-Report-File
+           recording mode f.
+       01  Exception-Report-Record  pic x(133).
+
+       Working-Storage Section.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-Player-Name          pic x(100).
+       01  WS-Team-Name            pic x(100).
+       01  WS-Throw-Id             pic s9(09) comp.
+       01  WS-FT-Attempts          pic s9(05) comp.
+       01  WS-FT-Completed         pic s9(05) comp.
+       01  WS-FT-Pct-Completed     pic s9(3)v9(2) comp-3.
+       01  WS-FT-Last-Update       pic x(10).
+       01  WS-FT-Last-Update-Ind   pic s9(4) comp.
+       01  WS-Over-Completed-Flag  pic x(01).
+       01  WS-Pct-Mismatch-Flag    pic x(01).
+       01  WS-Stale-Flag           pic x(01).
+       01  WS-Stale-Days           pic s9(05) packed-decimal.
+       01  WS-Stale-Days-Accept    pic 9(05).
+       01  WS-End-of-Data-Sw       pic x value "N".
+           88  End-of-Data             value "Y".
+       01  WS-Report-File-Status   pic x(02).
+           88  Report-File-OK          value "00".
+       01  WS-Row-Count            pic s9(07) packed-decimal value zero.
+       01  WS-Exception-Count      pic s9(07) packed-decimal value zero.
+       01  WS-Error-SQLCODE        pic s999 sign leading separate.
+       01  WS-Exc-Ptr              pic s9(04) comp value 1.
+
+       01  WS-Heading-Line.
+           05  filler pic x(07) value "Throw#".
+           05  filler pic x(30) value "Player".
+           05  filler pic x(30) value "Team".
+           05  filler pic x(60) value "Exception(s)".
+       01  WS-Exception-Line.
+           05  OUT-Throw-Id            pic zzzzzzzz9.
+           05  filler                  pic x(02) value "  ".
+           05  OUT-Player-Name         pic x(30).
+           05  OUT-Team-Name           pic x(30).
+           05  OUT-Exceptions          pic x(60).
+
+       Procedure Division.
+
+           perform 0100-Accept-Parameters
+           perform 0200-Open-Report
+
+           EXEC SQL DECLARE THROWVAL_CUR CURSOR FOR
+               SELECT
+                   P.PLAYER_NAME,
+                   T.TEAM_NAME,
+                   FT.THROW_ID,
+                   FT.FT_ATTEMPTS,
+                   FT.FT_COMPLETED,
+                   FT.FT_PCT_COMPLETED,
+                   FT.FT_LAST_UPDATE,
+                   CASE WHEN FT.FT_COMPLETED > FT.FT_ATTEMPTS
+                        THEN 'Y' ELSE 'N' END,
+                   CASE WHEN FT.FT_ATTEMPTS > 0
+                             AND ABS(FT.FT_PCT_COMPLETED -
+                                 (DECIMAL(FT.FT_COMPLETED, 9, 2) /
+                                  FT.FT_ATTEMPTS * 100)) > 0.1
+                        THEN 'Y' ELSE 'N' END,
+                   CASE WHEN FT.FT_LAST_UPDATE IS NULL
+                             OR DAYS(CURRENT DATE) -
+                                DAYS(FT.FT_LAST_UPDATE) > :WS-Stale-Days
+                        THEN 'Y' ELSE 'N' END
+                   FROM LABSCHEMA.THROWS FT
+                   JOIN LABSCHEMA.PLAYERS P
+                     ON FT.PLAYER_ID = P.PLAYER_ID
+                   JOIN LABSCHEMA.TEAMS T
+                     ON P.TEAM_ID = T.TEAM_ID
+                   ORDER BY T.TEAM_NAME, P.PLAYER_NAME
+           END-EXEC
+           EXEC SQL
+               OPEN THROWVAL_CUR
+           END-EXEC
+
+           if SQLCODE not equal zero
+               perform 9000-Bail
+           end-if
+           write Exception-Report-Record from WS-Heading-Line
+           perform 1000-Fetch-and-Check
+               until End-of-Data
+
+           EXEC SQL CLOSE THROWVAL_CUR END-EXEC
+           close Exception-Report-File
+           perform 8100-Display-Totals
+           goback
+           .
+       0100-Accept-Parameters.
+           display "Enter maximum days since FT_LAST_UPDATE: "
+               with no advancing
+           accept WS-Stale-Days-Accept
+           move WS-Stale-Days-Accept to WS-Stale-Days
+           if WS-Stale-Days not greater than zero
+               move 30 to WS-Stale-Days
+           end-if
+           .
+       0200-Open-Report.
+           open output Exception-Report-File
+           if not Report-File-OK
+               display "Exception report open error: "
+                   WS-Report-File-Status
+               move 12 to return-code
+               goback
+           end-if
+           .
+       1000-Fetch-and-Check.
+           EXEC SQL FETCH THROWVAL_CUR
+               INTO
+                   :WS-Player-Name,
+                   :WS-Team-Name,
+                   :WS-Throw-Id,
+                   :WS-FT-Attempts,
+                   :WS-FT-Completed,
+                   :WS-FT-Pct-Completed,
+                   :WS-FT-Last-Update:WS-FT-Last-Update-Ind,
+                   :WS-Over-Completed-Flag,
+                   :WS-Pct-Mismatch-Flag,
+                   :WS-Stale-Flag
+           END-EXEC
+
+           if SQLCODE = 0
+               add 1 to WS-Row-Count
+               perform 2000-Evaluate-Row
+           else if SQLCODE = 100
+               set End-of-Data to true
+           else
+               perform 9000-Bail
+           end-if
+           .
+       2000-Evaluate-Row.
+           if WS-Over-Completed-Flag = "Y"
+               or WS-Pct-Mismatch-Flag = "Y"
+               or WS-Stale-Flag = "Y"
+               perform 2100-Write-Exception
+           end-if
+           .
+       2100-Write-Exception.
+           move spaces to WS-Exception-Line
+           move WS-Throw-Id to OUT-Throw-Id
+           move WS-Player-Name to OUT-Player-Name
+           move WS-Team-Name to OUT-Team-Name
+           move spaces to OUT-Exceptions
+           move 1 to WS-Exc-Ptr
+           if WS-Over-Completed-Flag = "Y"
+               string "COMPLETED>ATTEMPTS; " delimited by size
+                      into OUT-Exceptions
+                      with pointer WS-Exc-Ptr
+               end-string
+           end-if
+           if WS-Pct-Mismatch-Flag = "Y"
+               string "PCT_COMPLETED MISMATCH; " delimited by size
+                      into OUT-Exceptions
+                      with pointer WS-Exc-Ptr
+               end-string
+           end-if
+           if WS-Stale-Flag = "Y"
+               string "STALE/MISSING LAST_UPDATE; " delimited by size
+                      into OUT-Exceptions
+                      with pointer WS-Exc-Ptr
+               end-string
+           end-if
+           display WS-Exception-Line
+           write Exception-Report-Record from WS-Exception-Line
+           add 1 to WS-Exception-Count
+           .
+       8100-Display-Totals.
+           display "THROWVAL - THROWS validation run complete"
+           display "Rows examined:   " WS-Row-Count
+           display "Exceptions found: " WS-Exception-Count
+           .
+       9000-Bail.
+           move SQLCODE to WS-Error-SQLCODE
+           display "SQL Error: SQLCODE " WS-Error-SQLCODE
+           move 12 to return-code
+           goback
+           .
