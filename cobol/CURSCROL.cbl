@@ -2,7 +2,17 @@
        PROGRAM-ID. SCROLLCSR.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Browse-Report-File ASSIGN TO EMPBRW01
+               FILE STATUS IS WS-Report-File-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  Browse-Report-File
+           RECORDING MODE F.
+       01  Browse-Report-Record        PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -12,6 +22,33 @@
        01  WS-LASTNAME     PIC X(20).
        01  WS-SALARY       PIC S9(7)V99 COMP-3.
 
+       01  WS-Report-File-Status       PIC X(02).
+           88  Report-File-OK              VALUE '00'.
+       01  WS-Page-Size                PIC S9(05) COMP.
+       01  WS-Page-Size-Accept         PIC 9(05).
+       01  WS-Page-Number              PIC S9(05) COMP.
+       01  WS-Page-Number-Accept       PIC 9(05).
+       01  WS-Start-Row                PIC S9(05) COMP.
+       01  WS-Current-Row              PIC S9(05) COMP VALUE ZERO.
+       01  WS-Rows-On-Page             PIC S9(05) COMP VALUE ZERO.
+       01  WS-More-Rows-Sw             PIC X VALUE 'Y'.
+           88  More-Rows                   VALUE 'Y'.
+
+       01  WS-Heading-Line.
+           05  FILLER  PIC X(08) VALUE "EMPID".
+           05  FILLER  PIC X(22) VALUE "FIRST NAME".
+           05  FILLER  PIC X(22) VALUE "LAST NAME".
+           05  FILLER  PIC X(12) VALUE "SALARY".
+
+       01  WS-Detail-Line.
+           05  OUT-EMPID       PIC X(08).
+           05  OUT-FIRSTNAME   PIC X(22).
+           05  OUT-LASTNAME    PIC X(22).
+           05  OUT-SALARY      PIC ZZZ,ZZ9.99.
+
+       01  WS-Footer-Line      PIC X(60).
+       01  WS-Current-Row-Display     PIC ZZZZ9.
+
        EXEC SQL
            DECLARE EMP-CURSOR SCROLL CURSOR FOR
                SELECT EMPID, FIRSTNAME, LASTNAME, SALARY
@@ -23,67 +60,102 @@
 
        MAIN-PARA.
 
-           DISPLAY "Opening scrollable cursor..."
+           PERFORM ACCEPT-PARAMETERS
+           PERFORM OPEN-REPORT-FILE
+
+           WRITE Browse-Report-Record FROM WS-Heading-Line
+           DISPLAY WS-Heading-Line
 
            EXEC SQL
                OPEN EMP-CURSOR
            END-EXEC
 
-           *> Fetch first row
-           DISPLAY "Fetching FIRST row:"
+      *    A freshly opened cursor sits positioned before row 1, so a
+      *    single FETCH RELATIVE of WS-Start-Row lands directly on
+      *    the first row of the target page - no need for WS-Start-Row
+      *    single-row NEXT fetches to walk there.
+           MOVE WS-Start-Row TO WS-Current-Row
            EXEC SQL
-               FETCH FIRST FROM EMP-CURSOR
+               FETCH RELATIVE :WS-Start-Row FROM EMP-CURSOR
                INTO :WS-EMPID, :WS-FIRSTNAME, :WS-LASTNAME, :WS-SALARY
            END-EXEC
-           PERFORM DISPLAY-ROW
 
-           *> Fetch next row
-           DISPLAY "Fetching NEXT row:"
-           EXEC SQL
-               FETCH NEXT FROM EMP-CURSOR
-               INTO :WS-EMPID, :WS-FIRSTNAME, :WS-LASTNAME, :WS-SALARY
-           END-EXEC
-           PERFORM DISPLAY-ROW
+           IF SQLCODE = 100
+               MOVE 'N' TO WS-More-Rows-Sw
+           END-IF
 
-           *> Fetch relative -1 (go back to first row again)
-           DISPLAY "Fetching RELATIVE -1 row:"
-           EXEC SQL
-               FETCH RELATIVE -1 FROM EMP-CURSOR
-               INTO :WS-EMPID, :WS-FIRSTNAME, :WS-LASTNAME, :WS-SALARY
-           END-EXEC
-           PERFORM DISPLAY-ROW
+           PERFORM WRITE-DETAIL-AND-FETCH-NEXT
+               UNTIL WS-Rows-On-Page = WS-Page-Size
+                  OR NOT More-Rows
+
+           PERFORM WRITE-FOOTER
 
-           *> Fetch LAST row
-           DISPLAY "Fetching LAST row:"
            EXEC SQL
-               FETCH LAST FROM EMP-CURSOR
-               INTO :WS-EMPID, :WS-FIRSTNAME, :WS-LASTNAME, :WS-SALARY
+               CLOSE EMP-CURSOR
            END-EXEC
-           PERFORM DISPLAY-ROW
 
-           *> Attempt to fetch after last (should hit SQLCODE 100)
-           DISPLAY "Fetching NEXT after LAST (should be no data):"
+           CLOSE Browse-Report-File
+
+           GOBACK.
+
+       ACCEPT-PARAMETERS.
+           DISPLAY "Enter page size (rows per page): " WITH NO ADVANCING
+           ACCEPT WS-Page-Size-Accept
+           MOVE WS-Page-Size-Accept TO WS-Page-Size
+           IF WS-Page-Size NOT GREATER THAN ZERO
+               MOVE 10 TO WS-Page-Size
+           END-IF
+           DISPLAY "Enter target page number: " WITH NO ADVANCING
+           ACCEPT WS-Page-Number-Accept
+           MOVE WS-Page-Number-Accept TO WS-Page-Number
+           IF WS-Page-Number NOT GREATER THAN ZERO
+               MOVE 1 TO WS-Page-Number
+           END-IF
+           COMPUTE WS-Start-Row =
+               (WS-Page-Number - 1) * WS-Page-Size + 1
+           .
+
+       OPEN-REPORT-FILE.
+           OPEN OUTPUT Browse-Report-File
+           IF NOT Report-File-OK
+               DISPLAY "Browse report file open error: "
+                   WS-Report-File-Status
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF
+           .
+
+       WRITE-DETAIL-AND-FETCH-NEXT.
+           ADD 1 TO WS-Rows-On-Page
+           MOVE SPACES TO WS-Detail-Line
+           MOVE WS-EMPID TO OUT-EMPID
+           MOVE WS-FIRSTNAME TO OUT-FIRSTNAME
+           MOVE WS-LASTNAME TO OUT-LASTNAME
+           MOVE WS-SALARY TO OUT-SALARY
+           WRITE Browse-Report-Record FROM WS-Detail-Line
+           DISPLAY WS-Detail-Line
+
            EXEC SQL
                FETCH NEXT FROM EMP-CURSOR
                INTO :WS-EMPID, :WS-FIRSTNAME, :WS-LASTNAME, :WS-SALARY
            END-EXEC
+
            IF SQLCODE = 100
-               DISPLAY "No more rows after LAST."
-           ELSE
-               PERFORM DISPLAY-ROW
+               MOVE 'N' TO WS-More-Rows-Sw
            END-IF
+           .
 
-           EXEC SQL
-               CLOSE EMP-CURSOR
-           END-EXEC
-
-           GOBACK.
-
-       DISPLAY-ROW.
-           IF SQLCODE = 0
-               DISPLAY "EMPID: " WS-EMPID "  NAME: " WS-FIRSTNAME " " WS-LASTNAME
+       WRITE-FOOTER.
+           ADD WS-Rows-On-Page TO WS-Current-Row
+           MOVE SPACES TO WS-Footer-Line
+           IF More-Rows
+               MOVE WS-Current-Row TO WS-Current-Row-Display
+               STRING "Next page starts at row "
+                       WS-Current-Row-Display DELIMITED BY SIZE
+                   INTO WS-Footer-Line
            ELSE
-               DISPLAY "SQL ERROR OR NO DATA: " SQLCODE
+               MOVE "End of data - no further pages" TO WS-Footer-Line
            END-IF
+           WRITE Browse-Report-Record FROM WS-Footer-Line
+           DISPLAY WS-Footer-Line
            .
-
