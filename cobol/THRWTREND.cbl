@@ -0,0 +1,138 @@
+       Identification Division.
+      **********************************************************************
+      * Most-improved report off LABSCHEMA.THROWS.  Compares each
+      * player's current FT_AVG_POINTS to their most recent snapshot
+      * in THROWS_SNAPSHOT taken before today (via THRWSNAP) and ranks
+      * players by improvement, so coaches can see who is actually
+      * getting better instead of just who is currently on top.
+      **********************************************************************
+       Program-ID. THRWTREND.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select Trend-Report-File assign to TRNDRPT1
+               file status is WS-Report-File-Status.
+
+       Data Division.
+       File Section.
+       FD  Trend-Report-File
+           recording mode f.
+       01  Trend-Report-Record       pic x(133).
+
+       Working-Storage Section.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE THROWS END-EXEC.
+           EXEC SQL INCLUDE PLAYERS END-EXEC.
+           EXEC SQL INCLUDE TEAMS END-EXEC.
+
+       01  WS-Player-Name       pic x(100).
+       01  WS-Team-Name         pic x(100).
+       01  WS-Current-Avg       pic s9(3)v9(1) packed-decimal.
+       01  WS-Prior-Avg         pic s9(3)v9(1) packed-decimal.
+       01  WS-Improvement       pic s9(3)v9(1) packed-decimal.
+       01  WS-End-of-Data-Sw    pic x value "N".
+           88  End-of-Data           value "Y".
+       01  WS-Place             pic s9(5) packed-decimal value zero.
+       01  WS-Column-Headings.
+           05  filler pic x(07) value "Place".
+           05  filler pic x(30) value "Player".
+           05  filler pic x(30) value "Team".
+           05  filler pic x(12) value "Current".
+           05  filler pic x(12) value "Prior".
+           05  filler pic x(12) value "Improvement".
+       01  WS-Output-Line.
+           05  OUT-Place            pic z,zzz.
+           05  filler               pic x(02) value ". ".
+           05  OUT-Player-Name      pic x(30).
+           05  OUT-Team-Name        pic x(30).
+           05  OUT-Current-Avg      pic z9.9   .
+           05  filler               pic x(05) value spaces.
+           05  OUT-Prior-Avg        pic z9.9   .
+           05  filler               pic x(05) value spaces.
+           05  OUT-Improvement      pic -9.9   .
+       01  WS-Error-SQLCODE     pic s999 sign leading separate.
+       01  WS-Report-File-Status pic x(02).
+           88  Report-File-OK          value "00".
+
+       Procedure Division.
+
+           open output Trend-Report-File
+           if not Report-File-OK
+               display "Report file open error: " WS-Report-File-Status
+               move 12 to return-code
+               goback
+           end-if
+           write Trend-Report-Record from WS-Column-Headings
+
+           EXEC SQL DECLARE TREND_CUR CURSOR FOR
+               SELECT
+                   P.PLAYER_NAME,
+                   T.TEAM_NAME,
+                   FT.FT_AVG_POINTS,
+                   S.FT_AVG_POINTS,
+                   FT.FT_AVG_POINTS - S.FT_AVG_POINTS
+                   FROM LABSCHEMA.THROWS FT
+                   JOIN LABSCHEMA.PLAYERS P
+                     ON P.PLAYER_ID = FT.PLAYER_ID
+                   JOIN LABSCHEMA.TEAMS T
+                     ON T.TEAM_ID = P.TEAM_ID
+                   JOIN THROWS_SNAPSHOT S
+                     ON S.THROW_ID = FT.THROW_ID
+                    AND S.SNAPSHOT_DATE =
+                        (SELECT MAX(S2.SNAPSHOT_DATE)
+                             FROM THROWS_SNAPSHOT S2
+                             WHERE S2.THROW_ID = FT.THROW_ID
+                               AND S2.SNAPSHOT_DATE < CURRENT DATE)
+                   ORDER BY FT.FT_AVG_POINTS - S.FT_AVG_POINTS DESC
+           END-EXEC
+           EXEC SQL
+               OPEN TREND_CUR
+           END-EXEC
+
+           if SQLCODE not equal zero
+               perform 9000-Bail
+           end-if
+           display WS-Column-Headings
+           perform 1000-Fetch-and-Display
+               until End-of-Data
+
+           EXEC SQL CLOSE TREND_CUR END-EXEC
+           close Trend-Report-File
+           goback
+           .
+       1000-Fetch-and-Display.
+           EXEC SQL FETCH TREND_CUR
+               INTO
+                   :WS-Player-Name,
+                   :WS-Team-Name,
+                   :WS-Current-Avg,
+                   :WS-Prior-Avg,
+                   :WS-Improvement
+           END-EXEC
+
+           if SQLCODE = 0
+               perform 2000-Display-Values
+           else if SQLCODE = 100
+               set End-of-Data to true
+           else
+               perform 9000-Bail
+           end-if
+           .
+       2000-Display-Values.
+           add 1 to WS-Place
+           move WS-Place to OUT-Place
+           move WS-Player-Name to OUT-Player-Name
+           move WS-Team-Name to OUT-Team-Name
+           move WS-Current-Avg to OUT-Current-Avg
+           move WS-Prior-Avg to OUT-Prior-Avg
+           move WS-Improvement to OUT-Improvement
+           display WS-Output-Line
+           write Trend-Report-Record from WS-Output-Line
+           .
+       9000-Bail.
+           move SQLCODE to WS-Error-SQLCODE
+           display "SQL Error: SQLCODE " WS-Error-SQLCODE
+           move 12 to return-code
+           goback
+           .
