@@ -0,0 +1,247 @@
+       Identification Division.
+      **********************************************************************
+      * Maintenance program for LABSCHEMA.THROWS - add, change and delete
+      * rows from a transaction file, so a scorekeeper correction no
+      * longer has to be applied through an ad hoc SQL session.
+      *
+      * Transaction records:
+      *   Action code 'A' - Add a new THROWS row
+      *   Action code 'C' - Change (update) an existing THROWS row
+      *   Action code 'D' - Delete an existing THROWS row
+      *
+      * Every successful add/change/delete is logged to THROWS_AUDIT
+      * in the same unit of work as the change, so the nightly
+      * activity dashboard can report THROWS maintenance alongside
+      * the other subject areas' audit trails.
+      **********************************************************************
+       Program-ID. THROWSM.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select Throws-Trans-File assign to THRTRAN
+               file status is WS-Trans-File-Status.
+
+       Data Division.
+       File Section.
+       FD  Throws-Trans-File
+           recording mode f.
+       01  Throws-Trans-Record.
+           05  TR-Action-Code          pic x(01).
+               88  TR-Add                  value "A".
+               88  TR-Change                value "C".
+               88  TR-Delete                value "D".
+           05  TR-Throw-Id             pic s9(09) packed-decimal.
+           05  TR-Player-Id            pic s9(09) packed-decimal.
+           05  TR-FT-Games             pic s9(05) packed-decimal.
+           05  TR-FT-Attempts          pic s9(05) packed-decimal.
+           05  TR-FT-Completed         pic s9(05) packed-decimal.
+           05  TR-FT-Three-Pointers    pic s9(05) packed-decimal.
+           05  TR-FT-Pct-Completed     pic s9(3)v9(2) packed-decimal.
+           05  TR-FT-Avg-Points        pic s9(3)v9(1) packed-decimal.
+           05  TR-FT-Last-Update       pic x(10).
+
+       Working-Storage Section.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-Trans-File-Status   pic x(02).
+           88  Trans-File-OK          value "00".
+           88  Trans-File-EOF          value "10".
+       01  WS-End-of-File-Sw      pic x value "N".
+           88  End-of-File            value "Y".
+       01  WS-Sql-Throw-Id        pic s9(09) comp.
+       01  WS-Sql-Player-Id       pic s9(09) comp.
+       01  WS-Sql-FT-Games        pic s9(05) comp.
+       01  WS-Sql-FT-Attempts     pic s9(05) comp.
+       01  WS-Sql-FT-Completed    pic s9(05) comp.
+       01  WS-Sql-FT-3PT          pic s9(05) comp.
+       01  WS-Sql-FT-Pct          pic s9(3)v9(2) comp-3.
+       01  WS-Sql-FT-Avg          pic s9(3)v9(1) comp-3.
+       01  WS-Sql-Last-Update     pic x(10).
+       01  WS-Read-Count          pic s9(07) packed-decimal value zero.
+       01  WS-Add-Count           pic s9(07) packed-decimal value zero.
+       01  WS-Change-Count        pic s9(07) packed-decimal value zero.
+       01  WS-Delete-Count        pic s9(07) packed-decimal value zero.
+       01  WS-Reject-Count        pic s9(07) packed-decimal value zero.
+       01  WS-Error-SQLCODE       pic s999 sign leading separate.
+       01  WS-Job-Id              pic x(08) value "THROWSM".
+       01  WS-Audit-Action        pic x(01).
+
+       Procedure Division.
+
+           perform 1000-Open-Files
+           perform 2000-Read-and-Process
+               until End-of-File
+           perform 8000-Close-Files
+           perform 8100-Display-Totals
+           goback
+           .
+       1000-Open-Files.
+           open input Throws-Trans-File
+           if not Trans-File-OK
+               display "Transaction file open error: "
+                   WS-Trans-File-Status
+               move 12 to return-code
+               goback
+           end-if
+           .
+       2000-Read-and-Process.
+           read Throws-Trans-File
+               at end
+                   set End-of-File to true
+               not at end
+                   add 1 to WS-Read-Count
+                   perform 3000-Process-Transaction
+           end-read
+           .
+       3000-Process-Transaction.
+           evaluate true
+               when TR-Add
+                   perform 6200-Add-Throws-Record
+               when TR-Change
+                   perform 6300-Change-Throws-Record
+               when TR-Delete
+                   perform 6400-Delete-Throws-Record
+               when other
+                   display "Invalid action code, THROW_ID "
+                       TR-Throw-Id ": " TR-Action-Code
+                   add 1 to WS-Reject-Count
+           end-evaluate
+           .
+       6200-Add-Throws-Record.
+           move TR-Throw-Id          to WS-Sql-Throw-Id
+           move TR-Player-Id         to WS-Sql-Player-Id
+           move TR-FT-Games          to WS-Sql-FT-Games
+           move TR-FT-Attempts       to WS-Sql-FT-Attempts
+           move TR-FT-Completed      to WS-Sql-FT-Completed
+           move TR-FT-Three-Pointers to WS-Sql-FT-3PT
+           move TR-FT-Pct-Completed  to WS-Sql-FT-Pct
+           move TR-FT-Avg-Points     to WS-Sql-FT-Avg
+           move TR-FT-Last-Update    to WS-Sql-Last-Update
+
+           EXEC SQL
+                INSERT INTO LABSCHEMA.THROWS
+                       (THROW_ID,
+                        PLAYER_ID,
+                        FT_GAMES,
+                        FT_ATTEMPTS,
+                        FT_COMPLETED,
+                        FT_THREE_POINTERS,
+                        FT_PCT_COMPLETED,
+                        FT_AVG_POINTS,
+                        FT_LAST_UPDATE)
+                VALUES (:WS-Sql-Throw-Id,
+                        :WS-Sql-Player-Id,
+                        :WS-Sql-FT-Games,
+                        :WS-Sql-FT-Attempts,
+                        :WS-Sql-FT-Completed,
+                        :WS-Sql-FT-3PT,
+                        :WS-Sql-FT-Pct,
+                        :WS-Sql-FT-Avg,
+                        :WS-Sql-Last-Update)
+           END-EXEC
+
+           if SQLCODE = 0
+               move "A" to WS-Audit-Action
+               perform 6900-Insert-Throws-Audit
+           else
+               EXEC SQL ROLLBACK END-EXEC
+               move SQLCODE to WS-Error-SQLCODE
+               display "Add failed, THROW_ID " TR-Throw-Id
+                   " SQLCODE " WS-Error-SQLCODE
+               add 1 to WS-Reject-Count
+           end-if
+           .
+       6300-Change-Throws-Record.
+           move TR-Throw-Id          to WS-Sql-Throw-Id
+           move TR-Player-Id         to WS-Sql-Player-Id
+           move TR-FT-Games          to WS-Sql-FT-Games
+           move TR-FT-Attempts       to WS-Sql-FT-Attempts
+           move TR-FT-Completed      to WS-Sql-FT-Completed
+           move TR-FT-Three-Pointers to WS-Sql-FT-3PT
+           move TR-FT-Pct-Completed  to WS-Sql-FT-Pct
+           move TR-FT-Avg-Points     to WS-Sql-FT-Avg
+           move TR-FT-Last-Update    to WS-Sql-Last-Update
+
+           EXEC SQL
+                UPDATE LABSCHEMA.THROWS
+                SET PLAYER_ID          = :WS-Sql-Player-Id,
+                    FT_GAMES           = :WS-Sql-FT-Games,
+                    FT_ATTEMPTS        = :WS-Sql-FT-Attempts,
+                    FT_COMPLETED       = :WS-Sql-FT-Completed,
+                    FT_THREE_POINTERS  = :WS-Sql-FT-3PT,
+                    FT_PCT_COMPLETED   = :WS-Sql-FT-Pct,
+                    FT_AVG_POINTS      = :WS-Sql-FT-Avg,
+                    FT_LAST_UPDATE     = :WS-Sql-Last-Update
+                WHERE THROW_ID = :WS-Sql-Throw-Id
+           END-EXEC
+
+           if SQLCODE = 0
+               move "C" to WS-Audit-Action
+               perform 6900-Insert-Throws-Audit
+           else
+               EXEC SQL ROLLBACK END-EXEC
+               move SQLCODE to WS-Error-SQLCODE
+               display "Change failed, THROW_ID " TR-Throw-Id
+                   " SQLCODE " WS-Error-SQLCODE
+               add 1 to WS-Reject-Count
+           end-if
+           .
+       6400-Delete-Throws-Record.
+           move TR-Throw-Id to WS-Sql-Throw-Id
+
+           EXEC SQL
+                DELETE FROM LABSCHEMA.THROWS
+                WHERE THROW_ID = :WS-Sql-Throw-Id
+           END-EXEC
+
+           if SQLCODE = 0
+               move "D" to WS-Audit-Action
+               perform 6900-Insert-Throws-Audit
+           else
+               EXEC SQL ROLLBACK END-EXEC
+               move SQLCODE to WS-Error-SQLCODE
+               display "Delete failed, THROW_ID " TR-Throw-Id
+                   " SQLCODE " WS-Error-SQLCODE
+               add 1 to WS-Reject-Count
+           end-if
+           .
+       6900-Insert-Throws-Audit.
+           EXEC SQL
+                INSERT INTO THROWS_AUDIT
+                       (THROW_ID,
+                        ACTION_CODE,
+                        CHANGE_TIMESTAMP,
+                        JOB_ID)
+                VALUES (:WS-Sql-Throw-Id,
+                        :WS-Audit-Action,
+                        CURRENT TIMESTAMP,
+                        :WS-Job-Id)
+           END-EXEC
+
+           if SQLCODE = 0
+               EXEC SQL COMMIT END-EXEC
+               evaluate WS-Audit-Action
+                   when "A" add 1 to WS-Add-Count
+                   when "C" add 1 to WS-Change-Count
+                   when "D" add 1 to WS-Delete-Count
+               end-evaluate
+           else
+               EXEC SQL ROLLBACK END-EXEC
+               move SQLCODE to WS-Error-SQLCODE
+               display "Audit insert failed, THROW_ID " TR-Throw-Id
+                   " SQLCODE " WS-Error-SQLCODE
+               add 1 to WS-Reject-Count
+           end-if
+           .
+       8000-Close-Files.
+           close Throws-Trans-File
+           .
+       8100-Display-Totals.
+           display "THROWSM - THROWS maintenance run complete"
+           display "Transactions read:    " WS-Read-Count
+           display "Rows added:           " WS-Add-Count
+           display "Rows changed:         " WS-Change-Count
+           display "Rows deleted:         " WS-Delete-Count
+           display "Rows rejected:        " WS-Reject-Count
+           .
