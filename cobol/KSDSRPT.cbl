@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KSDSRPT.
+
+      *****************************************************************
+      * Batch listing of the CONTACTS VSAM KSDS (the same file        *
+      * KSDSC1 maintains online) for the quarterly contact-list       *
+      * audit - a full sequential dump with page headers and page     *
+      * breaks, since KSDSC1 is online-only and can only be paged     *
+      * through one screen at a time.                                 *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Contacts-File ASSIGN TO CONTACTS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FC-Key
+               FILE STATUS IS WS-Contacts-File-Status.
+
+           SELECT Report-File ASSIGN TO CONTRPT1
+               FILE STATUS IS WS-Report-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Contacts-File
+           RECORDING MODE F.
+       01  FC-Contact-Record.
+           05  FC-Key              PIC X(10).
+           05  FC-Name             PIC X(30).
+           05  FC-Address          PIC X(50).
+           05  FC-Phone            PIC X(15).
+           05  FC-Email            PIC X(50).
+           05  FC-Timestamp        PIC S9(15) COMP-3.
+
+       FD  Report-File
+           RECORDING MODE F.
+       01  Report-Record           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-Contacts-File-Status PIC X(02).
+           88  Contacts-File-OK        VALUE '00'.
+           88  Contacts-File-EOF       VALUE '10'.
+       01  WS-Report-File-Status   PIC X(02).
+           88  Report-File-OK          VALUE '00'.
+
+       01  WS-More-Records-Sw      PIC X VALUE 'Y'.
+           88  More-Records            VALUE 'Y'.
+
+       01  WS-Page-Size             PIC S9(05) COMP VALUE 55.
+       01  WS-Lines-On-Page         PIC S9(05) COMP VALUE ZERO.
+       01  WS-Page-Number           PIC S9(05) COMP VALUE ZERO.
+       01  WS-Record-Count          PIC S9(07) COMP VALUE ZERO.
+       01  WS-Record-Count-Display  PIC ZZZ,ZZ9.
+
+       01  WS-Heading-Line-1.
+           05  FILLER          PIC X(22) VALUE "CONTACTS FILE LISTING".
+           05  FILLER          PIC X(10) VALUE "PAGE".
+           05  HDG-Page-Number PIC ZZZZ9.
+
+       01  WS-Heading-Line-2.
+           05  FILLER  PIC X(10) VALUE "KEY".
+           05  FILLER  PIC X(31) VALUE "NAME".
+           05  FILLER  PIC X(51) VALUE "ADDRESS".
+           05  FILLER  PIC X(16) VALUE "PHONE".
+           05  FILLER  PIC X(24) VALUE "EMAIL".
+
+       01  WS-Detail-Line.
+           05  OUT-KEY              PIC X(10).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  OUT-NAME             PIC X(30).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  OUT-ADDRESS          PIC X(50).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  OUT-PHONE            PIC X(15).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  OUT-EMAIL            PIC X(50).
+
+       01  WS-Footer-Line           PIC X(60).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+
+           PERFORM OPEN-FILES
+
+           PERFORM READ-CONTACT-RECORD
+
+           PERFORM WRITE-DETAIL-AND-READ-NEXT
+               UNTIL NOT More-Records
+
+           PERFORM WRITE-TOTALS
+
+           PERFORM CLOSE-FILES
+
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT Contacts-File
+           IF NOT Contacts-File-OK
+               DISPLAY "CONTACTS file open error: "
+                   WS-Contacts-File-Status
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT Report-File
+           IF NOT Report-File-OK
+               DISPLAY "Report file open error: " WS-Report-File-Status
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF
+           .
+
+       READ-CONTACT-RECORD.
+           READ Contacts-File
+               AT END
+                   MOVE 'N' TO WS-More-Records-Sw
+           END-READ
+
+           IF Contacts-File-EOF
+               MOVE 'N' TO WS-More-Records-Sw
+           END-IF
+           .
+
+       WRITE-DETAIL-AND-READ-NEXT.
+           IF WS-Lines-On-Page >= WS-Page-Size
+               OR WS-Page-Number = ZERO
+               PERFORM WRITE-PAGE-HEADING
+           END-IF
+
+           MOVE SPACES TO WS-Detail-Line
+           MOVE FC-Key     TO OUT-KEY
+           MOVE FC-Name    TO OUT-NAME
+           MOVE FC-Address TO OUT-ADDRESS
+           MOVE FC-Phone   TO OUT-PHONE
+           MOVE FC-Email   TO OUT-EMAIL
+           WRITE Report-Record FROM WS-Detail-Line
+           ADD 1 TO WS-Lines-On-Page
+           ADD 1 TO WS-Record-Count
+
+           PERFORM READ-CONTACT-RECORD
+           .
+
+       WRITE-PAGE-HEADING.
+           ADD 1 TO WS-Page-Number
+           MOVE WS-Page-Number TO HDG-Page-Number
+
+           IF WS-Page-Number > 1
+               WRITE Report-Record FROM SPACES
+           END-IF
+
+           WRITE Report-Record FROM WS-Heading-Line-1
+           WRITE Report-Record FROM WS-Heading-Line-2
+           WRITE Report-Record FROM SPACES
+           MOVE ZERO TO WS-Lines-On-Page
+           .
+
+       WRITE-TOTALS.
+           MOVE WS-Record-Count TO WS-Record-Count-Display
+           MOVE SPACES TO WS-Footer-Line
+           STRING "Total contacts listed: " WS-Record-Count-Display
+               DELIMITED BY SIZE
+               INTO WS-Footer-Line
+           WRITE Report-Record FROM SPACES
+           WRITE Report-Record FROM WS-Footer-Line
+           .
+
+       CLOSE-FILES.
+           CLOSE Contacts-File
+           CLOSE Report-File
+           .
