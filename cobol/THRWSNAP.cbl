@@ -0,0 +1,97 @@
+       Identification Division.
+      **********************************************************************
+      * Takes a dated snapshot of LABSCHEMA.THROWS into THROWS_SNAPSHOT
+      * (keyed by THROW_ID and SNAPSHOT_DATE) so a later run can compare
+      * the current FT_AVG_POINTS to an earlier one and show who is
+      * actually trending up or down, not just who is on top today.
+      * Run this on a schedule (nightly or weekly) ahead of THRWTREND.
+      **********************************************************************
+       Program-ID. THRWSNAP.
+       Environment Division.
+       Data Division.
+       Working-Storage Section.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE THROWS END-EXEC.
+
+       01  WS-End-of-Data-Sw   pic x value "N".
+           88  End-of-Data           value "Y".
+       01  WS-Snapshot-Count   pic s9(07) packed-decimal value zero.
+       01  WS-Reject-Count     pic s9(07) packed-decimal value zero.
+       01  WS-Sql-Throw-Id     pic s9(09) comp.
+       01  WS-Sql-Player-Id    pic s9(09) comp.
+       01  WS-Sql-FT-Avg       pic s9(3)v9(1) comp-3.
+       01  WS-Error-SQLCODE    pic s999 sign leading separate.
+
+       Procedure Division.
+
+           EXEC SQL DECLARE THROWS_SNAP_CUR CURSOR FOR
+               SELECT THROW_ID, PLAYER_ID, FT_AVG_POINTS
+                   FROM LABSCHEMA.THROWS
+           END-EXEC
+           EXEC SQL
+               OPEN THROWS_SNAP_CUR
+           END-EXEC
+
+           if SQLCODE not equal zero
+               perform 9000-Bail
+           end-if
+
+           perform 1000-Fetch-and-Snapshot
+               until End-of-Data
+
+           EXEC SQL CLOSE THROWS_SNAP_CUR END-EXEC
+           perform 8100-Display-Totals
+           goback
+           .
+       1000-Fetch-and-Snapshot.
+           EXEC SQL FETCH THROWS_SNAP_CUR
+               INTO
+                   :WS-Sql-Throw-Id,
+                   :WS-Sql-Player-Id,
+                   :WS-Sql-FT-Avg
+           END-EXEC
+
+           if SQLCODE = 0
+               perform 2000-Insert-Snapshot-Row
+           else if SQLCODE = 100
+               set End-of-Data to true
+           else
+               perform 9000-Bail
+           end-if
+           .
+       2000-Insert-Snapshot-Row.
+           EXEC SQL
+                INSERT INTO THROWS_SNAPSHOT
+                       (THROW_ID,
+                        PLAYER_ID,
+                        SNAPSHOT_DATE,
+                        FT_AVG_POINTS)
+                VALUES (:WS-Sql-Throw-Id,
+                        :WS-Sql-Player-Id,
+                        CURRENT DATE,
+                        :WS-Sql-FT-Avg)
+           END-EXEC
+
+           if SQLCODE = 0
+               EXEC SQL COMMIT END-EXEC
+               add 1 to WS-Snapshot-Count
+           else
+               EXEC SQL ROLLBACK END-EXEC
+               move SQLCODE to WS-Error-SQLCODE
+               display "Snapshot insert failed, THROW_ID "
+                   WS-Sql-Throw-Id " SQLCODE " WS-Error-SQLCODE
+               add 1 to WS-Reject-Count
+           end-if
+           .
+       8100-Display-Totals.
+           display "THRWSNAP - THROWS snapshot run complete"
+           display "Rows snapshotted: " WS-Snapshot-Count
+           display "Rows rejected:    " WS-Reject-Count
+           .
+       9000-Bail.
+           move SQLCODE to WS-Error-SQLCODE
+           display "SQL Error: SQLCODE " WS-Error-SQLCODE
+           move 12 to return-code
+           goback
+           .
