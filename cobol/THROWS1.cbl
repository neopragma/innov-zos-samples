@@ -9,27 +9,63 @@
            EXEC SQL
                INCLUDE THROWS
            END-EXEC.
+           EXEC SQL
+               INCLUDE PLAYERS
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TEAMS
+           END-EXEC.
 
        01  FILLER              pic x value "N".
            88  End-of-Data           value "Y".
        01  WS-Message          pic x(80).
        01  WS-Record-Count     pic s9(07) packed-decimal value +0.
        01  WS-Error-SQLCODE    pic s999 sign leading separate.
+       01  WS-Team-Name        pic x(100).
+       01  WS-Prev-Team-Name   pic x(100) value spaces.
+       01  WS-Team-Line.
+           05  filler              pic x(06) value "Team: ".
+           05  WS-Team-Line-Name   pic x(60).
+       01  WS-Subtotal-Games      pic s9(09) packed-decimal value zero.
+       01  WS-Subtotal-Attempts   pic s9(09) packed-decimal value zero.
+       01  WS-Subtotal-Completed  pic s9(09) packed-decimal value zero.
+       01  WS-Subtotal-Pct        pic s9(3)v9(2) packed-decimal
+                                       value zero.
+       01  WS-Subtotal-Line.
+           05  filler                  pic x(19)
+               value "  Team Subtotals - ".
+           05  filler                  pic x(07) value "Games: ".
+           05  OUT-Subtotal-Games      pic z,zzz,zz9.
+           05  filler                  pic x(03) value "  ".
+           05  filler                  pic x(10) value "Attempts: ".
+           05  OUT-Subtotal-Attempts   pic z,zzz,zz9.
+           05  filler                  pic x(03) value "  ".
+           05  filler                  pic x(11) value "Completed: ".
+           05  OUT-Subtotal-Completed  pic z,zzz,zz9.
+           05  filler                  pic x(03) value "  ".
+           05  filler                  pic x(05) value "Pct: ".
+           05  OUT-Subtotal-Pct        pic zz9.99.
 
        Procedure Division.
 
            EXEC SQL DECLARE THROWS_CUR CURSOR FOR
                SELECT
-                   THROW_ID,
-                   PLAYER_ID,
-                   FT_GAMES,
-                   FT_ATTEMPTS,
-                   FT_COMPLETED,
-                   FT_THREE_POINTERS,
-                   FT_PCT_COMPLETED,
-                   FT_AVG_POINTS,
-                   FT_LAST_UPDATE
-               FROM LABSCHEMA.THROWS
+                   T.TEAM_NAME,
+                   FT.THROW_ID,
+                   FT.PLAYER_ID,
+                   FT.FT_GAMES,
+                   FT.FT_ATTEMPTS,
+                   FT.FT_COMPLETED,
+                   FT.FT_THREE_POINTERS,
+                   FT.FT_PCT_COMPLETED,
+                   FT.FT_AVG_POINTS,
+                   FT.FT_LAST_UPDATE
+               FROM LABSCHEMA.THROWS FT
+               JOIN LABSCHEMA.PLAYERS P
+                 ON FT.PLAYER_ID = P.PLAYER_ID
+               JOIN LABSCHEMA.TEAMS T
+                 ON P.TEAM_ID = T.TEAM_ID
+               ORDER BY T.TEAM_NAME
            END-EXEC
            EXEC SQL
                OPEN THROWS_CUR
@@ -41,6 +77,9 @@
            perform 1000-Fetch-and-Display
                until End-of-Data
 
+           if WS-Prev-Team-Name not equal spaces
+               perform 3000-Print-Subtotal
+           end-if
            display "Number of rows: " WS-Record-Count
            EXEC SQL CLOSE THROWS_CUR END-EXEC
            goback
@@ -48,6 +87,7 @@
        1000-Fetch-and-Display.
            EXEC SQL FETCH THROWS_CUR
                INTO
+                   :WS-Team-Name,
                    :THROW-ID,
                    :PLAYER-ID,
                    :FT-GAMES,
@@ -61,7 +101,17 @@
 
            if SQLCODE = 0
                add 1 to WS-Record-Count
+               if WS-Prev-Team-Name not equal spaces
+                       and WS-Team-Name not equal WS-Prev-Team-Name
+                   perform 3000-Print-Subtotal
+               end-if
+               if WS-Team-Name not equal WS-Prev-Team-Name
+                   move WS-Team-Name to WS-Team-Line-Name
+                   display WS-Team-Line
+                   move WS-Team-Name to WS-Prev-Team-Name
+               end-if
                perform 2000-Display-Values
+               perform 2100-Accumulate-Subtotal
            else if SQLCODE = 100
                set End-of-Data to true
            else
@@ -84,6 +134,28 @@
            end-if
            display " "
            .
+       2100-Accumulate-Subtotal.
+           add FT-GAMES to WS-Subtotal-Games
+           add FT-ATTEMPTS to WS-Subtotal-Attempts
+           add FT-COMPLETED to WS-Subtotal-Completed
+           .
+       3000-Print-Subtotal.
+           if WS-Subtotal-Attempts > zero
+               compute WS-Subtotal-Pct rounded =
+                   (WS-Subtotal-Completed / WS-Subtotal-Attempts) * 100
+           else
+               move zero to WS-Subtotal-Pct
+           end-if
+           move WS-Subtotal-Games to OUT-Subtotal-Games
+           move WS-Subtotal-Attempts to OUT-Subtotal-Attempts
+           move WS-Subtotal-Completed to OUT-Subtotal-Completed
+           move WS-Subtotal-Pct to OUT-Subtotal-Pct
+           display WS-Subtotal-Line
+           display " "
+           move zero to WS-Subtotal-Games
+           move zero to WS-Subtotal-Attempts
+           move zero to WS-Subtotal-Completed
+           .
        9000-Bail.
            move SQLCODE to WS-Error-SQLCODE
            display "SQL Error: SQLCODE " WS-Error-SQLCODE
