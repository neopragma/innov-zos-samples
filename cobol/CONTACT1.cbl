@@ -10,14 +10,42 @@
                INCLUDE CONTACTS
            END-EXEC.
 
+       01  MIDDLE-NAME-IND     pic s9(4) comp.
+       01  ADDL-NAME-IND       pic s9(4) comp.
+       01  LAST-CONTACT-IND    pic s9(4) comp.
+       01  LAST-RESPONSE-IND   pic s9(4) comp.
+       01  DO-NOT-CONTACT-IND  pic s9(4) comp.
+
        01  FILLER              pic x value "N".
            88  End-of-Data           value "Y".
        01  WS-Message          pic x(80).
        01  WS-Record-Count     pic s9(07) packed-decimal value +0.
        01  WS-Error-SQLCODE    pic s999 sign leading separate.
 
+      *    Control-total balancing fields. WS-Expected-Count is keyed
+      *    in from SYSIN with the source system's row count so a
+      *    truncated extract shows up as an out-of-balance condition
+      *    instead of reaching the mail house unnoticed.
+       01  WS-Expected-Count-Accept   pic 9(07).
+       01  WS-Expected-Count          pic s9(07) packed-decimal
+                                           value +0.
+       01  WS-Count-Difference        pic s9(07) packed-decimal
+                                           value +0.
+       01  WS-Middle-Null-Count       pic s9(07) packed-decimal
+                                           value +0.
+       01  WS-Addl-Null-Count         pic s9(07) packed-decimal
+                                           value +0.
+       01  WS-Last-Contact-Null-Count pic s9(07) packed-decimal
+                                           value +0.
+       01  WS-Last-Response-Null-Count pic s9(07) packed-decimal
+                                           value +0.
+       01  WS-Do-Not-Contact-Null-Count pic s9(07) packed-decimal
+                                           value +0.
+
        Procedure Division.
 
+           perform 0100-Accept-Parameters
+
            EXEC SQL DECLARE CONTACTS_CUR CURSOR FOR
                SELECT
                    LANG,
@@ -43,8 +71,15 @@
 
            display "Number of rows: " WS-Record-Count
            EXEC SQL CLOSE CONTACTS_CUR END-EXEC
+           perform 8100-Write-Control-Report
            goback
            .
+       0100-Accept-Parameters.
+           display "Enter expected row count from source system: "
+               with no advancing
+           accept WS-Expected-Count-Accept
+           move WS-Expected-Count-Accept to WS-Expected-Count
+           .
        1000-Fetch-and-Display.
            EXEC SQL FETCH CONTACTS_CUR
                INTO
@@ -74,31 +109,60 @@
            display "First Name: " FIRST-NAME
            if MIDDLE-NAME-IND < 0
                display "Middle Name: (NONE)"
+               add 1 to WS-Middle-Null-Count
            else
                display "Middle Name: " MIDDLE-NAME
            end-if
            if ADDL-NAME-IND < 0
                display "Additional Name: (NONE)"
+               add 1 to WS-Addl-Null-Count
            else
                display "Additional Name: " ADDL-NAME
            end-if
            display "Email Address: " EMAIL-ADDR
            if LAST-CONTACT-IND < 0
                display "Last Contact: (NONE)"
+               add 1 to WS-Last-Contact-Null-Count
            else
                display "Last Contact: " LAST-CONTACT
            end-if
            if LAST-RESPONSE-IND < 0
                display "Last Response: (NONE)"
+               add 1 to WS-Last-Response-Null-Count
            else
                display "Last Response: " LAST-RESPONSE
            end-if
            if DO-NOT-CONTACT-IND < 0
                display "Do Not Contact: (NONE)"
+               add 1 to WS-Do-Not-Contact-Null-Count
            else
                display "Do Not Contact: " DO-NOT-CONTACT
            end-if
            .
+       8100-Write-Control-Report.
+           compute WS-Count-Difference =
+               WS-Record-Count - WS-Expected-Count
+           display "----- CONTACT1 CONTROL REPORT -----"
+           display "Rows read:                 " WS-Record-Count
+           display "Expected rows (from SYSIN): " WS-Expected-Count
+           display "Difference:                 " WS-Count-Difference
+           if WS-Count-Difference = 0
+               display "Balanced: YES"
+           else
+               display "Balanced: NO - investigate before releasing "
+                   "extract to the mail house"
+           end-if
+           display "Rows with null Middle Name:   "
+               WS-Middle-Null-Count
+           display "Rows with null Additional Name: "
+               WS-Addl-Null-Count
+           display "Rows with null Last Contact:   "
+               WS-Last-Contact-Null-Count
+           display "Rows with null Last Response:  "
+               WS-Last-Response-Null-Count
+           display "Rows with null Do Not Contact: "
+               WS-Do-Not-Contact-Null-Count
+           .
        9000-Bail.
            move SQLCODE to WS-Error-SQLCODE
            display "SQL Error: SQLCODE " WS-Error-SQLCODE
