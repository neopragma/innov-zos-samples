@@ -1,58 +1,275 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  DB2COMMT.
-
+      *
+      * Applies a file of EMPID/new-salary transactions to EMPLOYEE,
+      * logging every change to SALARY_AUDIT in the same unit of work
+      * as the update. Commits are batched every WS-Commit-Interval
+      * rows (default 1, i.e. commit every row) and the EMPID of the
+      * last row committed is written to a checkpoint file so a rerun
+      * after an abend can skip everything already applied.
+      *
+      * SALTRAN must be sorted ascending by EMPID: the restart skip
+      * logic in 2500-Apply-Skip-Logic compares each incoming EMPID
+      * against the checkpointed EMPID and relies on that ordering to
+      * know when it has caught back up to where the prior run left
+      * off. An unsorted input will cause rows to be under- or
+      * over-skipped on a restarted run.
+      *
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Salary-Trans-File ASSIGN TO SALTRAN
+               FILE STATUS IS WS-Trans-File-Status.
+           SELECT Checkpoint-In-File ASSIGN TO SALCKIN
+               FILE STATUS IS WS-Checkpoint-In-Status.
+           SELECT Checkpoint-Out-File ASSIGN TO SALCKOUT
+               FILE STATUS IS WS-Checkpoint-Out-Status.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  Salary-Trans-File
+           RECORDING MODE F.
+       01  ST-Record.
+           05  ST-Empid                PIC X(06).
+           05  ST-New-Salary           PIC S9(7)V99 COMP-3.
+
+       FD  Checkpoint-In-File
+           RECORDING MODE F.
+       01  CK-In-Record.
+           05  CK-In-Last-Empid        PIC X(06).
+
+       FD  Checkpoint-Out-File
+           RECORDING MODE F.
+       01  CK-Out-Record.
+           05  CK-Out-Last-Empid       PIC X(06).
+
        WORKING-STORAGE SECTION.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-       01  WS-EMPID           PIC X(06) VALUE '000123'.
-       01  WS-NEW-SALARY      PIC S9(7)V99 COMP-3 VALUE 55000.00.
-       01  WS-COMMIT-FLAG     PIC X VALUE 'Y'.  *> Set to 'N' to trigger rollback
+       01  WS-Trans-File-Status        PIC X(02).
+           88  Trans-File-OK               VALUE '00'.
+       01  WS-Checkpoint-In-Status     PIC X(02).
+           88  Checkpoint-In-OK            VALUE '00'.
+       01  WS-Checkpoint-Out-Status    PIC X(02).
+           88  Checkpoint-Out-OK           VALUE '00'.
+       01  WS-End-of-File-Sw           PIC X VALUE 'N'.
+           88  End-of-File                  VALUE 'Y'.
+       01  WS-Skip-Sw                  PIC X VALUE 'N'.
+           88  Skip-Mode                    VALUE 'Y'.
+       01  WS-Dry-Run-Sw               PIC X VALUE 'N'.
+           88  Dry-Run                      VALUE 'Y'.
+       01  WS-Dry-Run-Accept           PIC X(01).
+       01  WS-Commit-Interval          PIC S9(05) COMP.
+       01  WS-Commit-Interval-Accept   PIC 9(05).
+       01  WS-Rows-Since-Commit        PIC S9(05) COMP VALUE ZERO.
+       01  WS-Restart-Empid            PIC X(06) VALUE SPACES.
+       01  WS-Last-Committed-Empid     PIC X(06) VALUE SPACES.
+       01  WS-Old-Salary               PIC S9(7)V99 COMP-3.
+       01  WS-Job-Id                   PIC X(08) VALUE 'DB2COMMT'.
+       01  WS-Read-Count               PIC S9(07) COMP-3 VALUE ZERO.
+       01  WS-Update-Count             PIC S9(07) COMP-3 VALUE ZERO.
+       01  WS-Reject-Count             PIC S9(07) COMP-3 VALUE ZERO.
+       01  WS-Skip-Count               PIC S9(07) COMP-3 VALUE ZERO.
+       01  WS-Total-Raise-Amount       PIC S9(9)V99 COMP-3 VALUE ZERO.
 
        PROCEDURE DIVISION.
 
        MAIN-PARA.
 
-           DISPLAY "Starting DB2 transaction".
+           PERFORM 0100-Accept-Parameters
+           PERFORM 0200-Read-Checkpoint-In
+           PERFORM 1000-Open-Files
+           PERFORM 2000-Read-and-Process
+               UNTIL End-of-File
+           PERFORM 8000-Close-Files
+           PERFORM 8100-Display-Totals
+           GOBACK
+           .
+
+       0100-Accept-Parameters.
+           DISPLAY "Dry run only, no updates/commits (Y/N): "
+               WITH NO ADVANCING
+           ACCEPT WS-Dry-Run-Accept
+           IF WS-Dry-Run-Accept = 'Y' OR WS-Dry-Run-Accept = 'y'
+               MOVE 'Y' TO WS-Dry-Run-Sw
+           ELSE
+               MOVE 'N' TO WS-Dry-Run-Sw
+           END-IF
+           DISPLAY "Enter commit interval (rows per commit): "
+               WITH NO ADVANCING
+           ACCEPT WS-Commit-Interval-Accept
+           MOVE WS-Commit-Interval-Accept TO WS-Commit-Interval
+           IF WS-Commit-Interval NOT GREATER THAN ZERO
+               MOVE 1 TO WS-Commit-Interval
+           END-IF
+           .
 
+       0200-Read-Checkpoint-In.
+           OPEN INPUT Checkpoint-In-File
+           IF Checkpoint-In-OK
+               READ Checkpoint-In-File
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CK-In-Last-Empid TO WS-Restart-Empid
+               END-READ
+               CLOSE Checkpoint-In-File
+           END-IF
+           IF WS-Restart-Empid NOT = SPACES
+               SET Skip-Mode TO TRUE
+               DISPLAY "Restarting after EMPID " WS-Restart-Empid
+           END-IF
+           .
+
+       1000-Open-Files.
+           OPEN INPUT Salary-Trans-File
+           IF NOT Trans-File-OK
+               DISPLAY "Transaction file open error: "
+                   WS-Trans-File-Status
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF
+           .
+
+       2000-Read-and-Process.
+           READ Salary-Trans-File
+               AT END
+                   SET End-of-File TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-Read-Count
+                   PERFORM 2500-Apply-Skip-Logic
+           END-READ
+           .
+
+       2500-Apply-Skip-Logic.
+           IF Skip-Mode
+               IF ST-Empid NOT GREATER THAN WS-Restart-Empid
+                   ADD 1 TO WS-Skip-Count
+               ELSE
+                   MOVE 'N' TO WS-Skip-Sw
+                   PERFORM 3000-Process-Transaction
+               END-IF
+           ELSE
+               PERFORM 3000-Process-Transaction
+           END-IF
+           .
+
+       3000-Process-Transaction.
            EXEC SQL
-               UPDATE EMPLOYEE
-               SET SALARY = :WS-NEW-SALARY
-               WHERE EMPID = :WS-EMPID
+               SELECT SALARY
+                   INTO :WS-Old-Salary
+                   FROM EMPLOYEE
+                   WHERE EMPID = :ST-Empid
            END-EXEC
 
            IF SQLCODE NOT = 0
-               DISPLAY "SQL ERROR ON UPDATE: " SQLCODE
-               GO TO DB-ROLLBACK
+               DISPLAY "No such EMPID, rejected: " ST-Empid
+               ADD 1 TO WS-Reject-Count
+           ELSE
+               IF Dry-Run
+                   DISPLAY "DRY RUN - would update EMPID " ST-Empid
+                       " from " WS-Old-Salary " to " ST-New-Salary
+                   ADD 1 TO WS-Update-Count
+                   ADD (ST-New-Salary - WS-Old-Salary)
+                       TO WS-Total-Raise-Amount
+               ELSE
+                   PERFORM 3100-Update-Salary
+               END-IF
            END-IF
+           .
 
-           EVALUATE WS-COMMIT-FLAG
-               WHEN 'Y'
-                   DISPLAY "Committing transaction..."
-                   EXEC SQL COMMIT END-EXEC
-                   IF SQLCODE = 0
-                       DISPLAY "Commit successful."
-                   ELSE
-                       DISPLAY "Commit failed. SQLCODE: " SQLCODE
-                   END-IF
-               WHEN OTHER
-                   GO TO DB-ROLLBACK
-           END-EVALUATE
+       3100-Update-Salary.
+           EXEC SQL
+               UPDATE EMPLOYEE
+               SET SALARY = :ST-New-Salary
+               WHERE EMPID = :ST-Empid
+           END-EXEC
 
-           GOBACK.
+           IF SQLCODE NOT = 0
+               DISPLAY "SQL ERROR ON UPDATE, EMPID " ST-Empid
+                   " SQLCODE " SQLCODE
+               ADD 1 TO WS-Reject-Count
+           ELSE
+               PERFORM 3200-Insert-Salary-Audit
+           END-IF
+           .
+
+       3200-Insert-Salary-Audit.
+           EXEC SQL
+               INSERT INTO SALARY_AUDIT
+                      (EMPID,
+                       OLD_SALARY,
+                       NEW_SALARY,
+                       CHANGE_TIMESTAMP,
+                       JOB_ID)
+               VALUES (:ST-Empid,
+                       :WS-Old-Salary,
+                       :ST-New-Salary,
+                       CURRENT TIMESTAMP,
+                       :WS-Job-Id)
+           END-EXEC
 
-       DB-ROLLBACK.
+           IF SQLCODE NOT = 0
+               DISPLAY "SQL ERROR ON AUDIT INSERT, EMPID " ST-Empid
+                   " SQLCODE " SQLCODE
+               EXEC SQL ROLLBACK END-EXEC
+               ADD 1 TO WS-Reject-Count
+           ELSE
+               ADD 1 TO WS-Update-Count
+               ADD 1 TO WS-Rows-Since-Commit
+               COMPUTE WS-Total-Raise-Amount =
+                   WS-Total-Raise-Amount +
+                   (ST-New-Salary - WS-Old-Salary)
+               MOVE ST-Empid TO WS-Last-Committed-Empid
+               IF WS-Rows-Since-Commit >= WS-Commit-Interval
+                   PERFORM 4000-Commit-Batch
+               END-IF
+           END-IF
+           .
 
-           DISPLAY "Rolling back transaction..."
-           EXEC SQL ROLLBACK END-EXEC
+       4000-Commit-Batch.
+           EXEC SQL COMMIT END-EXEC
            IF SQLCODE = 0
-               DISPLAY "Rollback successful."
+               MOVE ZERO TO WS-Rows-Since-Commit
+      *        Checkpoint is rewritten after every commit, not just at
+      *        job end, so a mid-run abend still leaves a checkpoint
+      *        that reflects everything actually committed.
+               PERFORM 8200-Write-Checkpoint-Out
            ELSE
-               DISPLAY "Rollback failed. SQLCODE: " SQLCODE
+               DISPLAY "Commit failed. SQLCODE: " SQLCODE
+               MOVE 12 TO RETURN-CODE
+           END-IF
+           .
+
+       8000-Close-Files.
+           IF WS-Rows-Since-Commit > ZERO
+               PERFORM 4000-Commit-Batch
            END-IF
+           CLOSE Salary-Trans-File
+           .
 
-           GOBACK.
+       8200-Write-Checkpoint-Out.
+           IF WS-Last-Committed-Empid NOT = SPACES
+               OPEN OUTPUT Checkpoint-Out-File
+               IF Checkpoint-Out-OK
+                   MOVE WS-Last-Committed-Empid TO CK-Out-Last-Empid
+                   WRITE CK-Out-Record
+                   CLOSE Checkpoint-Out-File
+               END-IF
+           END-IF
+           .
+
+       8100-Display-Totals.
+           IF Dry-Run
+               DISPLAY "DB2COMMT - DRY RUN, no changes were made"
+           ELSE
+               DISPLAY "DB2COMMT - salary update run complete"
+           END-IF
+           DISPLAY "Transactions read:    " WS-Read-Count
+           DISPLAY "Transactions skipped (restart): " WS-Skip-Count
+           DISPLAY "Rows updated:         " WS-Update-Count
+           DISPLAY "Rows rejected:        " WS-Reject-Count
+           DISPLAY "Total raise amount:   " WS-Total-Raise-Amount
+           .
