@@ -0,0 +1,15 @@
+//KSDSRPT  JOB (ACCTNO),'CONTACTS KSDS DUMP',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* BATCH LISTING OF THE CONTACTS VSAM KSDS (THE SAME FILE KSDSC1
+//* MAINTAINS ONLINE) FOR THE QUARTERLY CONTACT-LIST AUDIT.  NO DB2
+//* ACCESS IN THIS PROGRAM, SO IT RUNS DIRECTLY RATHER THAN THROUGH
+//* THE DSN COMMAND PROCESSOR.
+//*********************************************************************
+//STEP010  EXEC PGM=KSDSRPT,REGION=0M
+//STEPLIB  DD DSN=LAB.APPL.LOADLIB,DISP=SHR
+//CONTACTS DD DSN=LAB.APPL.VSAM.CONTACTS,DISP=SHR
+//CONTRPT1 DD DSN=LAB.APPL.RPT.CONTRPT1,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=13200)
+//SYSOUT   DD SYSOUT=*
