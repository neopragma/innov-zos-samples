@@ -0,0 +1,30 @@
+//CMTROLBK JOB (ACCTNO),'SALARY UPDATE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* BATCH SALARY UPDATE FROM SALTRAN, WITH PER-ROW COMMIT/ROLLBACK,
+//* A SALARY_AUDIT ROW WRITTEN IN THE SAME UNIT OF WORK AS EACH
+//* UPDATE, AND A COMMIT-EVERY-N-ROWS CHECKPOINT.  SALCKIN IS THE
+//* RESTART CHECKPOINT DATASET FROM A PRIOR RUN (DUMMY ON A FRESH
+//* RUN); SALCKOUT RECEIVES THE NEW CHECKPOINT FOR A POSSIBLE
+//* RESTART IF THIS RUN DOES NOT FINISH THE FILE.  SALTRAN MUST BE
+//* SORTED ASCENDING BY EMPID FOR THE RESTART SKIP LOGIC TO WORK.
+//*********************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DSN=DSNP.DB2P.SDSNLOAD,DISP=SHR
+//         DD DSN=LAB.APPL.LOADLIB,DISP=SHR
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(DB2COMMT) PLAN(CMTRPLN) LIB('LAB.APPL.LOADLIB') -
+      END
+/*
+//SALTRAN  DD DSN=LAB.APPL.INPUT.SALTRAN,DISP=SHR
+//SALCKIN  DD DUMMY
+//SALCKOUT DD DSN=LAB.APPL.CKPT.SALCKOUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=6,BLKSIZE=600)
+//SYSIN    DD *
+N
+100
+/*
+//SYSOUT   DD SYSOUT=*
