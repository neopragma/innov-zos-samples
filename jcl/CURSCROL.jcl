@@ -0,0 +1,26 @@
+//CURSCROL JOB (ACCTNO),'EMPLOYEE BROWSE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* PAGE-ORIENTED BROWSE OF THE EMPLOYEE FILE.  SYSIN SUPPLIES THE
+//* PAGE SIZE AND THE TARGET PAGE NUMBER; THE PROGRAM POSITIONS THE
+//* CURSOR DIRECTLY VIA FETCH RELATIVE AND PRINTS THAT ONE PAGE.
+//* RERUN THIS JOB WITH THE NEXT OR PREVIOUS PAGE NUMBER ON SYSIN
+//* TO PAGE FORWARD OR BACKWARD THROUGH THE FILE.
+//*********************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DSN=DSNP.DB2P.SDSNLOAD,DISP=SHR
+//         DD DSN=LAB.APPL.LOADLIB,DISP=SHR
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(SCROLLCSR) PLAN(CURSPLN) LIB('LAB.APPL.LOADLIB') -
+      END
+/*
+//SYSIN    DD *
+10
+1
+/*
+//EMPBRW01 DD DSN=LAB.APPL.RPT.EMPBRW01,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
+//SYSOUT   DD SYSOUT=*
