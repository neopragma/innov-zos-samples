@@ -0,0 +1,20 @@
+//THRWTREND JOB (ACCTNO),'MOST IMPROVED',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* MOST-IMPROVED REPORT COMPARING TODAY'S FT_AVG_POINTS TO THE MOST
+//* RECENT PRIOR THROWS_SNAPSHOT ROW FOR EACH PLAYER.  RUN THIS AFTER
+//* THRWSNAP HAS BUILT UP AT LEAST TWO SNAPSHOT DATES.
+//*********************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DSN=DSNP.DB2P.SDSNLOAD,DISP=SHR
+//         DD DSN=LAB.APPL.LOADLIB,DISP=SHR
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(THRWTREND) PLAN(THTRPLN) LIB('LAB.APPL.LOADLIB') -
+      END
+/*
+//TRNDRPT1 DD DSN=LAB.APPL.RPT.TRNDRPT1,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
+//SYSOUT   DD SYSOUT=*
