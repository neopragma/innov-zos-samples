@@ -0,0 +1,29 @@
+//CONTLANG JOB (ACCTNO),'CONTACTS BY LANGUAGE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* SPLITS LABSCHEMA.CONTACTS INTO ONE OUTPUT FILE PER LANGUAGE
+//* (EN/ES/FR), WITH ANY OTHER LANGUAGE FALLING THROUGH TO CONTOTH,
+//* SO THE MAIL HOUSE CAN RUN EACH LANGUAGE INDEPENDENTLY.
+//*********************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DSN=DSNP.DB2P.SDSNLOAD,DISP=SHR
+//         DD DSN=LAB.APPL.LOADLIB,DISP=SHR
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(CONTLANG) PLAN(CLNGPLN) LIB('LAB.APPL.LOADLIB') -
+      END
+/*
+//CONTEN   DD DSN=LAB.APPL.RPT.CONTEN,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
+//CONTES   DD DSN=LAB.APPL.RPT.CONTES,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
+//CONTFR   DD DSN=LAB.APPL.RPT.CONTFR,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
+//CONTOTH  DD DSN=LAB.APPL.RPT.CONTOTH,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
+//SYSOUT   DD SYSOUT=*
