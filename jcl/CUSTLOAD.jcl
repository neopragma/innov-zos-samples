@@ -0,0 +1,18 @@
+//CUSTLOAD JOB (ACCTNO),'CUSTOMER BULK LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* BULK LOADS/REFRESHES THE CUSTFILE VSAM KSDS (MAINTAINED ONLINE,
+//* ONE RECORD AT A TIME, BY KSDSC2) FROM AN UPSTREAM-SUPPLIED
+//* EXTRACT.  KEYS ALREADY ON FILE ARE REWRITTEN; NEW KEYS ARE
+//* ADDED; RECORDS WITH A BAD KEY ARE REJECTED AND REPORTED ON
+//* CUSTLDR1.  NO DB2 ACCESS IN THIS PROGRAM, SO IT RUNS DIRECTLY
+//* RATHER THAN THROUGH THE DSN COMMAND PROCESSOR.
+//*********************************************************************
+//STEP010  EXEC PGM=CUSTLOAD,REGION=0M
+//STEPLIB  DD DSN=LAB.APPL.LOADLIB,DISP=SHR
+//CUSTXTR1 DD DSN=LAB.APPL.INPUT.CUSTXTR1,DISP=SHR
+//CUSTFILE DD DSN=LAB.APPL.VSAM.CUSTFILE,DISP=OLD
+//CUSTLDR1 DD DSN=LAB.APPL.RPT.CUSTLDR1,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=13200)
+//SYSOUT   DD SYSOUT=*
