@@ -0,0 +1,19 @@
+//CONTMAIL JOB (ACCTNO),'MAIL HOUSE EXTRACT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* MAIL-HOUSE EXTRACT FROM LABSCHEMA.CONTACTS.  CONTACTS FLAGGED
+//* DO_NOT_CONTACT = 'Y' ARE EXCLUDED FROM CONTMLX.
+//*********************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DSN=DSNP.DB2P.SDSNLOAD,DISP=SHR
+//         DD DSN=LAB.APPL.LOADLIB,DISP=SHR
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(CONTMAIL) PLAN(CMAILPLN) LIB('LAB.APPL.LOADLIB') -
+      END
+/*
+//CONTMLX  DD DSN=LAB.APPL.RPT.CONTMLX,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
+//SYSOUT   DD SYSOUT=*
