@@ -0,0 +1,21 @@
+//ACTVDASH JOB (ACCTNO),'NIGHTLY DASHBOARD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* NIGHTLY ACTIVITY DASHBOARD - READS CONTACTS_AUDIT, THROWS_AUDIT,
+//* CUSTOMER_AUDIT, SALARY_AUDIT AND RAISE_HISTORY FOR TODAY'S
+//* MAINTENANCE ACTIVITY AND PRINTS ONE SUMMARY REPORT.  SCHEDULE
+//* THIS TO RUN AFTER ALL OTHER MAINTENANCE JOBS HAVE COMPLETED.
+//*********************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DSN=DSNP.DB2P.SDSNLOAD,DISP=SHR
+//         DD DSN=LAB.APPL.LOADLIB,DISP=SHR
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(ACTVDASH) PLAN(ACTVPLN) LIB('LAB.APPL.LOADLIB') -
+      END
+/*
+//ACTVRPT1 DD DSN=LAB.APPL.RPT.ACTVRPT1,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(2,2),RLSE),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
+//SYSOUT   DD SYSOUT=*
