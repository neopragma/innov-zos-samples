@@ -0,0 +1,18 @@
+//THROWSM  JOB (ACCTNO),'THROWS MAINTENANCE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* APPLIES THRTRAN ADD/CHANGE/DELETE TRANSACTIONS AGAINST
+//* LABSCHEMA.THROWS, LOGGING EVERY SUCCESSFUL CHANGE TO
+//* THROWS_AUDIT IN THE SAME UNIT OF WORK.
+//*********************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DSN=DSNP.DB2P.SDSNLOAD,DISP=SHR
+//         DD DSN=LAB.APPL.LOADLIB,DISP=SHR
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(THROWSM) PLAN(THRSPLN) LIB('LAB.APPL.LOADLIB') -
+      END
+/*
+//THRTRAN  DD DSN=LAB.APPL.INPUT.THRTRAN,DISP=SHR
+//SYSOUT   DD SYSOUT=*
