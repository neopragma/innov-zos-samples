@@ -0,0 +1,32 @@
+//CURUPDAT JOB (ACCTNO),'ANNUAL RAISE RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* ACROSS-THE-BOARD RAISE RUN AGAINST EMPLOYEE.  SYSIN CARRIES THE
+//* CONTROL VALUES SO A CHANGE TO THE RAISE RULE DOES NOT REQUIRE A
+//* RECOMPILE:
+//*   CARD 1  DRY RUN ONLY, Y OR N
+//*   CARD 2  RAISE MODE, F (FIXED AMOUNT) OR P (PERCENTAGE)
+//*   CARD 3  SALARY THRESHOLD (RAISE IF SALARY BELOW THIS VALUE)
+//*   CARD 4  PERCENTAGE RAISE MODE - RAISE PERCENT
+//*           FIXED AMOUNT MODE    - RAISE AMOUNT
+//*   CARD 5  PERCENTAGE RAISE MODE ONLY - CAP (MAXIMUM RAISE AMOUNT)
+//* SET CARD 1 TO Y FOR A PAYROLL PREVIEW - THE SELECTION AND
+//* COMPUTATION LOGIC RUNS AND PRINTS BUT NO UPDATE/COMMIT IS ISSUED.
+//*********************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DSN=DSNP.DB2P.SDSNLOAD,DISP=SHR
+//         DD DSN=LAB.APPL.LOADLIB,DISP=SHR
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(UPDATECURSOR) PLAN(CURUPLN) LIB('LAB.APPL.LOADLIB') -
+      END
+/*
+//SYSIN    DD *
+N
+P
+50000.00
+5.0
+5000.00
+/*
+//SYSOUT   DD SYSOUT=*
