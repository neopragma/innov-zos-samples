@@ -0,0 +1,21 @@
+//CONTACT1 JOB (ACCTNO),'CONTACTS DUMP',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* FULL CONTACTS DUMP WITH A CLOSING CONTROL REPORT.  OUTPUT GOES TO
+//* THE JOB LOG (SYSOUT) ONLY - THIS PROGRAM HAS NO SEQUENTIAL REPORT
+//* FILE OF ITS OWN.  KEY THE SOURCE SYSTEM'S EXPECTED ROW COUNT ON
+//* SYSIN SO THE CONTROL REPORT CAN BALANCE AGAINST IT.
+//*********************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DSN=DSNP.DB2P.SDSNLOAD,DISP=SHR
+//         DD DSN=LAB.APPL.LOADLIB,DISP=SHR
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(CONTACT1) PLAN(CONT1PLN) LIB('LAB.APPL.LOADLIB') -
+      END
+/*
+//SYSIN    DD *
+0000000
+/*
+//SYSOUT   DD SYSOUT=*
