@@ -0,0 +1,20 @@
+//REFCHECK JOB (ACCTNO),'REFERENTIAL CHECK',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* REFERENTIAL-INTEGRITY SWEEP ACROSS PLAYERS, TEAMS AND THROWS.
+//* REPORTS THROWS ROWS WITH NO MATCHING PLAYERS.PLAYER_ID AND
+//* PLAYERS ROWS WITH NO MATCHING TEAMS.TEAM_ID.
+//*********************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DSN=DSNP.DB2P.SDSNLOAD,DISP=SHR
+//         DD DSN=LAB.APPL.LOADLIB,DISP=SHR
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(REFCHECK) PLAN(REFCPLN) LIB('LAB.APPL.LOADLIB') -
+      END
+/*
+//REFRPT01 DD DSN=LAB.APPL.RPT.REFRPT01,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
+//SYSOUT   DD SYSOUT=*
