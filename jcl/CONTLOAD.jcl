@@ -0,0 +1,18 @@
+//CONTLOAD JOB (ACCTNO),'CONTACTS BULK LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* BULK LOADS/REFRESHES THE CONTACTS VSAM KSDS (MAINTAINED ONLINE,
+//* ONE RECORD AT A TIME, BY KSDSC1) FROM A PARTNER-SUPPLIED EXTRACT.
+//* KEYS ALREADY ON FILE ARE REWRITTEN; NEW KEYS ARE ADDED; RECORDS
+//* WITH A BAD KEY ARE REJECTED AND REPORTED ON CONTLDR1.  NO DB2
+//* ACCESS IN THIS PROGRAM, SO IT RUNS DIRECTLY RATHER THAN THROUGH
+//* THE DSN COMMAND PROCESSOR.
+//*********************************************************************
+//STEP010  EXEC PGM=CONTLOAD,REGION=0M
+//STEPLIB  DD DSN=LAB.APPL.LOADLIB,DISP=SHR
+//CONTXTR1 DD DSN=LAB.APPL.INPUT.CONTXTR1,DISP=SHR
+//CONTACTS DD DSN=LAB.APPL.VSAM.CONTACTS,DISP=OLD
+//CONTLDR1 DD DSN=LAB.APPL.RPT.CONTLDR1,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=13200)
+//SYSOUT   DD SYSOUT=*
