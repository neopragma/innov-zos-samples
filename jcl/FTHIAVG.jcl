@@ -0,0 +1,43 @@
+//FTHIAVG  JOB (ACCTNO),'FT LEADERBOARD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* RUN THROWVAL (EDIT-CHECK OVER THROWS) FOLLOWED BY FTHIAVG
+//* (FREE-THROW / THREE-POINT LEADERBOARDS).  STEP020 IS BYPASSED
+//* IF THROWVAL ENDS WITH A HARD SQL ERROR (RETURN-CODE 12), SO A
+//* BROKEN VALIDATION PASS CANNOT SLIP A BAD EXTRACT ONTO THE
+//* LEADERBOARD REPORT.
+//*********************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DSN=DSNP.DB2P.SDSNLOAD,DISP=SHR
+//         DD DSN=LAB.APPL.LOADLIB,DISP=SHR
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(THROWVAL) PLAN(THRVPLN) LIB('LAB.APPL.LOADLIB') -
+      END
+/*
+//SYSIN    DD *
+30
+/*
+//THVRPT01 DD DSN=LAB.APPL.RPT.THVRPT01,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=IKJEFT01,DYNAMNBR=20,COND=(8,GE,STEP010)
+//STEPLIB  DD DSN=DSNP.DB2P.SDSNLOAD,DISP=SHR
+//         DD DSN=LAB.APPL.LOADLIB,DISP=SHR
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(FTHIAVG) PLAN(FTHIPLN) LIB('LAB.APPL.LOADLIB') -
+      END
+/*
+//SYSIN    DD *
+10
+1
+/*
+//FTRPT01  DD DSN=LAB.APPL.RPT.FTRPT01,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
+//SYSOUT   DD SYSOUT=*
