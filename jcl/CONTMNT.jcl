@@ -0,0 +1,18 @@
+//CONTMNT  JOB (ACCTNO),'CONTACTS MAINTENANCE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* APPLIES CONTTRAN ADD/CHANGE/SOFT-DELETE TRANSACTIONS AGAINST
+//* LABSCHEMA.CONTACTS, LOGGING EVERY SUCCESSFUL CHANGE TO
+//* CONTACTS_AUDIT IN THE SAME UNIT OF WORK.
+//*********************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DSN=DSNP.DB2P.SDSNLOAD,DISP=SHR
+//         DD DSN=LAB.APPL.LOADLIB,DISP=SHR
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(CONTMNT) PLAN(CNTMPLN) LIB('LAB.APPL.LOADLIB') -
+      END
+/*
+//CONTTRAN DD DSN=LAB.APPL.INPUT.CONTTRAN,DISP=SHR
+//SYSOUT   DD SYSOUT=*
