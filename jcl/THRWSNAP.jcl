@@ -0,0 +1,17 @@
+//THRWSNAP JOB (ACCTNO),'THROWS SNAPSHOT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* DATED SNAPSHOT OF LABSCHEMA.THROWS INTO THROWS_SNAPSHOT.  SCHEDULE
+//* THIS TO RUN ON A REGULAR CADENCE (NIGHTLY OR WEEKLY) AHEAD OF
+//* THRWTREND SO THERE IS ALWAYS A PRIOR SNAPSHOT TO COMPARE AGAINST.
+//*********************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DSN=DSNP.DB2P.SDSNLOAD,DISP=SHR
+//         DD DSN=LAB.APPL.LOADLIB,DISP=SHR
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(THRWSNAP) PLAN(THSNPLN) LIB('LAB.APPL.LOADLIB') -
+      END
+/*
+//SYSOUT   DD SYSOUT=*
