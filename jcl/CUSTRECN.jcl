@@ -0,0 +1,22 @@
+//CUSTRECN JOB (ACCTNO),'CUSTOMER RECON',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* RECONCILES THE VSAM CUSTFILE KSDS (MAINTAINED ONLINE BY KSDSC2)
+//* AGAINST THE DB2 CUSTOMER TABLE (MAINTAINED ONLINE BY DB2C2).
+//* CUSTFILE MUST BE IN CUSTOMER-ID SEQUENCE FOR THE MATCH-MERGE
+//* LOGIC TO WORK.
+//*********************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DSN=DSNP.DB2P.SDSNLOAD,DISP=SHR
+//         DD DSN=LAB.APPL.LOADLIB,DISP=SHR
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(CUSTRECN) PLAN(CRECNPLN) LIB('LAB.APPL.LOADLIB') -
+      END
+/*
+//CUSTFILE DD DSN=LAB.APPL.VSAM.CUSTFILE,DISP=SHR
+//RECNRPT1 DD DSN=LAB.APPL.RPT.RECNRPT1,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=13200)
+//SYSOUT   DD SYSOUT=*
