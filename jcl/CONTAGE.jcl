@@ -0,0 +1,23 @@
+//CONTAGE  JOB (ACCTNO),'STALE CONTACT AGING',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* STALE-RESPONSE AGING REPORT AGAINST LABSCHEMA.CONTACTS.  SYSIN
+//* CARRIES THE STALE-DAYS THRESHOLD - CONTACTS LAST CONTACTED AT
+//* LEAST THAT MANY DAYS AGO WITH NO RESPONSE SINCE ARE LISTED.
+//*********************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DSN=DSNP.DB2P.SDSNLOAD,DISP=SHR
+//         DD DSN=LAB.APPL.LOADLIB,DISP=SHR
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(CONTAGE) PLAN(CAGEPLN) LIB('LAB.APPL.LOADLIB') -
+      END
+/*
+//SYSIN    DD *
+00030
+/*
+//CAGRPT01 DD DSN=LAB.APPL.RPT.CAGRPT01,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
+//SYSOUT   DD SYSOUT=*
