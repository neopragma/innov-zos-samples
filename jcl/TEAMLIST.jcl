@@ -0,0 +1,26 @@
+//TEAMLIST JOB (ACCTNO),'TEAM ROSTERS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* END-OF-SEASON ROSTER LISTING - DRIVEN FROM TEAMCTL RATHER THAN
+//* AN OPERATOR ACCEPT LOOP.  TEAMCTL CONTAINS ONE SHORT TEAM NAME
+//* PER RECORD, OR THE LITERAL ALL TO PRINT EVERY TEAM.  A C ON
+//* THE SYSIN CARD ROUTES THE SAME DATA TO TEAMCSV1 AS COMMA-
+//* DELIMITED RECORDS FOR THE LEAGUE-OPS SPREADSHEET.
+//*********************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DSN=DSNP.DB2P.SDSNLOAD,DISP=SHR
+//         DD DSN=LAB.APPL.LOADLIB,DISP=SHR
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(TEAMLIST) PLAN(TEAMPLN) LIB('LAB.APPL.LOADLIB') -
+      END
+/*
+//TEAMCTL  DD DSN=LAB.APPL.INPUT.TEAMCTL,DISP=SHR
+//SYSIN    DD *
+
+/*
+//TEAMCSV1 DD DSN=LAB.APPL.RPT.TEAMCSV1,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
+//SYSOUT   DD SYSOUT=*
