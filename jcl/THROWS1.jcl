@@ -0,0 +1,17 @@
+//THROWS1  JOB (ACCTNO),'THROWS EXTRACT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* THROWS EXTRACT WITH TEAM SUBTOTAL BREAKS.  OUTPUT GOES TO THE
+//* JOB LOG (SYSOUT) ONLY - THIS PROGRAM HAS NO SEQUENTIAL REPORT
+//* FILE OF ITS OWN.
+//*********************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DSN=DSNP.DB2P.SDSNLOAD,DISP=SHR
+//         DD DSN=LAB.APPL.LOADLIB,DISP=SHR
+//SYSTSPRT DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(THROWS1) PLAN(THR1PLN) LIB('LAB.APPL.LOADLIB') -
+      END
+/*
+//SYSOUT   DD SYSOUT=*
